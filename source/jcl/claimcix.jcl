@@ -0,0 +1,31 @@
+//CLAIMCIX JOB (ACCTNO),'DEFINE AIX',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DEFINE AN ALTERNATE INDEX AND PATH OVER THE CLAIMCIF BASE     *
+//* CLUSTER, KEYED ON RSP-CLAIM-STATUS, SO A "LIST PENDING        *
+//* CLAIMS" TRANSACTION CAN DO A FAST KEYED BROWSE INSTEAD OF A   *
+//* FULL SEQUENTIAL SCAN OF THE BASE CLUSTER.                     *
+//*                                                                *
+//* OFFSET OF RSP-CLAIM-STATUS WITHIN THE BASE RECORD IS 76, FOR  *
+//* A LENGTH OF 4 (SEE CLAIMRSC COPYBOOK / CLAIMREQ COPYBOOK).    *
+//*****************************************************************
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE AIX      (NAME(CLAIMCIX)                              -
+                    RELATE(CLAIMCIF)                            -
+                    KEYS(4 76)                                  -
+                    RECORDSIZE(4 73)                             -
+                    VOLUMES(VSAM01)                              -
+                    TRACKS(2 1)                                  -
+                    NONUNIQUEKEY                                 -
+                    UPGRADE)                                     -
+         DATA      (NAME(CLAIMCIX.DATA))                        -
+         INDEX     (NAME(CLAIMCIX.INDEX))
+
+  DEFINE PATH      (NAME(CLAIMCIP)                              -
+                    PATHENTRY(CLAIMCIX)                          -
+                    UPDATE)
+
+  BLDINDEX INDATASET(CLAIMCIF) OUTDATASET(CLAIMCIX)
+/*
