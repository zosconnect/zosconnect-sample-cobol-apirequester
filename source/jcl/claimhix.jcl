@@ -0,0 +1,19 @@
+//CLAIMHIX JOB (ACCTNO),'DEFINE HISTORY FILE',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DEFINE THE CLAIMHIS VSAM ESDS THAT HOLDS THE CLAIM STATUS      *
+//* CHANGE HISTORY WRITTEN BY DO-REWRITE-CLAIM-REC IN CLAIMCI0.    *
+//* AN ESDS IS USED SINCE EVERY RECORD IS APPENDED IN ARRIVAL      *
+//* ORDER AND NEVER UPDATED -- SEE CLAIMHIS.CPY FOR THE RECORD     *
+//* LAYOUT.                                                        *
+//*****************************************************************
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER   (NAME(CLAIMHIS)                              -
+                    NONINDEXED                                  -
+                    RECORDSIZE(32 32)                            -
+                    VOLUMES(VSAM01)                              -
+                    TRACKS(4 1))                                 -
+         DATA      (NAME(CLAIMHIS.DATA))
+/*
