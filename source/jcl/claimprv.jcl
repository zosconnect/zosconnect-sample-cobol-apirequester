@@ -0,0 +1,22 @@
+//CLAIMPRV JOB (ACCTNO),'DEFINE PROVIDER FILE',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DEFINE THE CLAIMPRV VSAM KSDS PROVIDER REFERENCE FILE READ BY   *
+//* DO-CHECK-PROVIDER-NETWORK-STATUS IN CLAIMCI0 TO DECIDE WHETHER  *
+//* A CLAIM'S PROVIDER IS IN OR OUT OF NETWORK. A KSDS IS USED      *
+//* (RATHER THAN AN ESDS) SINCE IT IS MAINTAINED BY PROVIDER        *
+//* MANAGEMENT AND LOOKED UP RANDOMLY BY PROVIDER ID -- SEE         *
+//* CLAIMPRV.CPY FOR THE RECORD LAYOUT.                             *
+//*****************************************************************
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER   (NAME(CLAIMPRV)                              -
+                    INDEXED                                     -
+                    KEYS(21 0)                                  -
+                    RECORDSIZE(52 52)                            -
+                    VOLUMES(VSAM01)                              -
+                    TRACKS(4 1))                                 -
+         DATA      (NAME(CLAIMPRV.DATA))                         -
+         INDEX     (NAME(CLAIMPRV.INDEX))
+/*
