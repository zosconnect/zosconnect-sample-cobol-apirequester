@@ -0,0 +1,19 @@
+//CLAIMAUX JOB (ACCTNO),'DEFINE AUDIT FILE',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DEFINE THE CLAIMAUD VSAM ESDS THAT HOLDS THE CLAIM-RULE API   *
+//* CALL AUDIT TRAIL WRITTEN BY DO-CALL-CLAIM-RULE IN CLAIMCI0.   *
+//* AN ESDS IS USED (RATHER THAN A KSDS) SINCE EVERY RECORD IS    *
+//* APPENDED IN ARRIVAL ORDER AND NEVER UPDATED OR RANDOMLY       *
+//* ACCESSED BY KEY -- SEE CLAIMAUD.CPY FOR THE RECORD LAYOUT.    *
+//*****************************************************************
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER   (NAME(CLAIMAUD)                              -
+                    NONINDEXED                                  -
+                    RECORDSIZE(184 184)                          -
+                    VOLUMES(VSAM01)                              -
+                    TRACKS(4 1))                                 -
+         DATA      (NAME(CLAIMAUD.DATA))
+/*
