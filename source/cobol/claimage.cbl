@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLAIMAGE.
+      ******************************************************************
+      * CLAIM AGING REPORT                                             *
+      *                                                                *
+      * READS CLAIMCIF SEQUENTIALLY (SAME PATTERN AS CLAIMSUM) AND     *
+      * LISTS EVERY CLAIM CURRENTLY SITTING IN 'PEND' STATUS, WITH THE *
+      * NUMBER OF DAYS SINCE ITS DATE OF SERVICE (CF-CLAIM-DATE), SO   *
+      * OPERATIONS CAN SEE WHICH PENDING CLAIMS ARE GOING STALE        *
+      * INSTEAD OF HAVING TO QUERY CLAIMCIF DIRECTLY. CLAIMS OLDER     *
+      * THAN WS-AGING-THRESHOLD-DAYS ARE FLAGGED '*** AGED ***'.       *
+      *                                                                *
+      * INPUT  : CLAIMCIF - THE VSAM KSDS CLAIM FILE, READ             *
+      *          SEQUENTIALLY IN CLAIM-ID ORDER.                      *
+      * OUTPUT : AGERPT   - THE AGING REPORT.                          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-FILE ASSIGN TO CLAIMCIF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CLAIM-ID
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT AGING-REPORT ASSIGN TO AGERPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-FILE.
+       01  CF-CLAIM-RECORD.
+           05  CF-CLAIM-ID             PIC X(8).
+           05  CF-CLAIM-DETAILS.
+               10  CF-CLAIM-TYPE       PIC X(8).
+               10  CF-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  CF-CLAIM-DATE       PIC X(10).
+               10  CF-CLAIM-DESC       PIC X(21).
+               10  CF-CLAIM-PROVIDER   PIC X(21).
+               10  CF-CLAIM-STATUS     PIC X(4).
+               10  CF-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  CF-CLAIM-MEMBER-ID  PIC X(8).
+               10  CF-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  CF-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  CF-LINE-PROCEDURE-CODE PIC X(8).
+                   15  CF-LINE-AMOUNT         COMP-2 SYNC.
+                   15  CF-LINE-DESC           PIC X(21).
+               10  CF-CLAIM-NETWORK-STATUS PIC X(1).
+               10  CF-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  CF-CLAIM-CURRENCY-CODE PIC X(3).
+               10  CF-CLAIM-DOCUMENT-ID PIC X(16).
+
+       FD  AGING-REPORT
+           RECORDING MODE IS F.
+       01  AGING-REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAIM-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-CLAIM-FILE-EOF           PIC X(1) VALUE 'N'.
+           88  WS-CLAIM-FILE-AT-EOF              VALUE 'Y'.
+
+       01  WS-AGING-THRESHOLD-DAYS     PIC 9(4) VALUE 30.
+       01  WS-PEND-COUNT               PIC 9(7) VALUE 0.
+       01  WS-AGED-COUNT               PIC 9(7) VALUE 0.
+
+       01  WS-TODAY-DATE               PIC 9(8).
+       01  WS-TODAY-INTEGER            PIC S9(9) COMP.
+
+       01  WS-SERVICE-YYYYMMDD         PIC 9(8).
+       01  WS-SERVICE-INTEGER          PIC S9(9) COMP.
+
+       01  WS-CLAIM-AGE-DAYS           PIC S9(7) VALUE 0.
+       01  WS-EDIT-AGE-DAYS            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       DO-MAIN-CONTROL SECTION.
+           OPEN INPUT CLAIM-FILE
+           OPEN OUTPUT AGING-REPORT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+
+           MOVE SPACES TO AGING-REPORT-LINE
+           MOVE 'CLAIM AGING REPORT - PEND CLAIMS' TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+
+           PERFORM UNTIL WS-CLAIM-FILE-AT-EOF
+               READ CLAIM-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CLAIM-FILE-EOF
+                   NOT AT END
+                       IF CF-CLAIM-STATUS = 'PEND'
+                           PERFORM DO-REPORT-PEND-CLAIM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+           MOVE SPACES TO AGING-REPORT-LINE
+           STRING 'PEND CLAIMS: ' WS-PEND-COUNT
+               '  AGED OVER ' WS-AGING-THRESHOLD-DAYS ' DAYS: '
+               WS-AGED-COUNT
+               DELIMITED BY SIZE INTO AGING-REPORT-LINE
+           WRITE AGING-REPORT-LINE
+
+           CLOSE CLAIM-FILE
+           CLOSE AGING-REPORT
+
+           STOP RUN.
+
+       DO-REPORT-PEND-CLAIM SECTION.
+      ******************************************************************
+      * EXPECTED CF-CLAIM-DATE FORMAT IS MM/DD/YYYY (SEE
+      * DO-VALIDATE-CLAIM-REC IN CLAIMCI0). CONVERT TO A DAY COUNT WITH
+      * FUNCTION INTEGER-OF-DATE AND SUBTRACT FROM TODAY'S DAY COUNT TO
+      * GET THE AGE IN DAYS.
+      ******************************************************************
+           ADD 1 TO WS-PEND-COUNT
+
+           MOVE CF-CLAIM-DATE(7:4) TO WS-SERVICE-YYYYMMDD(1:4)
+           MOVE CF-CLAIM-DATE(1:2) TO WS-SERVICE-YYYYMMDD(5:2)
+           MOVE CF-CLAIM-DATE(4:2) TO WS-SERVICE-YYYYMMDD(7:2)
+           COMPUTE WS-SERVICE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-SERVICE-YYYYMMDD)
+
+           COMPUTE WS-CLAIM-AGE-DAYS =
+               WS-TODAY-INTEGER - WS-SERVICE-INTEGER
+
+           MOVE WS-CLAIM-AGE-DAYS TO WS-EDIT-AGE-DAYS
+
+           MOVE SPACES TO AGING-REPORT-LINE
+           IF WS-CLAIM-AGE-DAYS > WS-AGING-THRESHOLD-DAYS
+               ADD 1 TO WS-AGED-COUNT
+               STRING CF-CLAIM-ID ' ' CF-CLAIM-PROVIDER
+                   ' AGE: ' WS-EDIT-AGE-DAYS ' DAYS *** AGED ***'
+                   DELIMITED BY SIZE INTO AGING-REPORT-LINE
+           ELSE
+               STRING CF-CLAIM-ID ' ' CF-CLAIM-PROVIDER
+                   ' AGE: ' WS-EDIT-AGE-DAYS ' DAYS'
+                   DELIMITED BY SIZE INTO AGING-REPORT-LINE
+           END-IF
+           WRITE AGING-REPORT-LINE
+           EXIT.
