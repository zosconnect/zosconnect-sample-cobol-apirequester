@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * COPYBOOK FOR SAMPLE CICS CLAIMS APPLICATION (PROVIDER FILE)    *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2019 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      * RECORD LAYOUT FOR THE CLAIMPRV VSAM KSDS -- A REFERENCE FILE   *
+      * OF PROVIDERS, KEYED BY THE SAME PROVIDER NAME CARRIED ON A     *
+      * CLAIM RECORD (PROV-PROVIDER-ID IS THE SAME WIDTH AS            *
+      * REQ-CLAIM-PROVIDER/CF-CLAIM-PROVIDER SO IT CAN BE USED         *
+      * DIRECTLY AS RIDFLD ON A READ), SO DO-CHECK-PROVIDER-NETWORK-   *
+      * -STATUS IN CLAIMCI0 CAN TELL WHETHER A CLAIM'S PROVIDER IS     *
+      * IN OR OUT OF NETWORK.                                          *
+      *                                                                *
+      ******************************************************************
+       01 PROV-RECORD.
+          05 PROV-PROVIDER-ID        PIC X(21).
+          05 PROV-PROVIDER-NAME      PIC X(30).
+          05 PROV-NETWORK-STATUS     PIC X(1).
+             88 PROV-IN-NETWORK               VALUE 'I'.
+             88 PROV-OUT-OF-NETWORK           VALUE 'O'.
