@@ -0,0 +1,68 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getFraudScore_200_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 RespBody.
+      *
+      *
+      * JSON schema keyword 'RespBody->flagged' is optional. The
+      *  number of instances present is indicated in field
+      *  'flagged-num'.
+      * There should be at least '0' instance(s).
+      * There should be at most '1' instance(s).
+      *        09 flagged-num                   PIC S9(9) COMP-5 SYNC.
+      *
+      *
+      *        09 flagged.
+      *
+      * Comments for field 'flagged2':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->flagged'.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *          12 flagged2-length               PIC S9999 COMP-5
+      *  SYNC.
+      *          12 flagged2                      PIC X(255).
+      *
+      *
+      * JSON schema keyword 'RespBody->reason' is optional. The number
+      *  of instances present is indicated in field 'reason-num'.
+      * There should be at least '0' instance(s).
+      * There should be at most '1' instance(s).
+      *        09 reason-num                    PIC S9(9) COMP-5 SYNC.
+      *
+      *
+      *        09 reason.
+      *
+      * Comments for field 'reason2':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->reason'.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *          12 reason2-length                PIC S9999 COMP-5
+      *  SYNC.
+      *          12 reason2                       PIC X(255).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 RespBody.
+
+               09 flagged-num                   PIC S9(9) COMP-5 SYNC.
+
+               09 flagged.
+                 12 flagged2-length               PIC S9999 COMP-5
+            SYNC.
+                 12 flagged2                      PIC X(255).
+
+               09 reason-num                    PIC S9(9) COMP-5 SYNC.
+
+               09 reason.
+                 12 reason2-length                PIC S9999 COMP-5
+            SYNC.
+                 12 reason2                       PIC X(255).
