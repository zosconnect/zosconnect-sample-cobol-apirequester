@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLAIMEXT.
+      ******************************************************************
+      * BATCH EXTRACT OF OKAY CLAIMS FOR PAYMENT/EOB GENERATION        *
+      *                                                                *
+      * SCANS CLAIMCIF SEQUENTIALLY FOR CLAIMS IN 'OKAY' STATUS THAT   *
+      * HAVE NOT YET BEEN PICKED UP BY A PRIOR RUN (CF-CLAIM-EXTRACTED *
+      * -FLAG NOT = 'Y'), WRITES ONE FIXED-LAYOUT RECORD PER CLAIM TO  *
+      * A SEQUENTIAL EXTRACT FILE FOR THE DOWNSTREAM DISBURSEMENT      *
+      * SYSTEM TO PICK UP, AND REWRITES THE CLAIMCIF RECORD WITH THE   *
+      * FLAG SET SO THE NEXT RUN DOES NOT RE-EXTRACT IT.               *
+      *                                                                *
+      * INPUT  : CLAIMCIF - THE VSAM KSDS CLAIM FILE, READ AND         *
+      *          REWRITTEN SEQUENTIALLY IN CLAIM-ID ORDER.             *
+      * OUTPUT : CLAIMEXT - THE PAYMENT/EOB EXTRACT FILE.              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-FILE ASSIGN TO CLAIMCIF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CLAIM-ID
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO CLAIMEXT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-FILE.
+       01  CF-CLAIM-RECORD.
+           05  CF-CLAIM-ID             PIC X(8).
+           05  CF-CLAIM-DETAILS.
+               10  CF-CLAIM-TYPE       PIC X(8).
+               10  CF-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  CF-CLAIM-DATE       PIC X(10).
+               10  CF-CLAIM-DESC       PIC X(21).
+               10  CF-CLAIM-PROVIDER   PIC X(21).
+               10  CF-CLAIM-STATUS     PIC X(4).
+               10  CF-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  CF-CLAIM-MEMBER-ID  PIC X(8).
+               10  CF-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  CF-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  CF-LINE-PROCEDURE-CODE PIC X(8).
+                   15  CF-LINE-AMOUNT         COMP-2 SYNC.
+                   15  CF-LINE-DESC           PIC X(21).
+               10  CF-CLAIM-NETWORK-STATUS PIC X(1).
+               10  CF-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  CF-CLAIM-CURRENCY-CODE PIC X(3).
+               10  CF-CLAIM-DOCUMENT-ID PIC X(16).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAIM-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-CLAIM-FILE-EOF           PIC X(1) VALUE 'N'.
+           88  WS-CLAIM-FILE-AT-EOF              VALUE 'Y'.
+
+       01  WS-EXTRACT-COUNT            PIC 9(7) VALUE 0.
+       01  WS-EDIT-AMOUNT              PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       DO-MAIN-CONTROL SECTION.
+           OPEN I-O    CLAIM-FILE
+           OPEN OUTPUT EXTRACT-FILE
+
+           PERFORM UNTIL WS-CLAIM-FILE-AT-EOF
+               READ CLAIM-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CLAIM-FILE-EOF
+                   NOT AT END
+                       IF CF-CLAIM-STATUS = 'OKAY'
+                      AND CF-CLAIM-EXTRACTED-FLAG NOT = 'Y'
+                           PERFORM DO-EXTRACT-CLAIM-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CLAIM-FILE
+           CLOSE EXTRACT-FILE
+
+           DISPLAY 'CLAIMEXT: CLAIMS EXTRACTED = ' WS-EXTRACT-COUNT
+
+           STOP RUN.
+
+       DO-EXTRACT-CLAIM-REC SECTION.
+      ******************************************************************
+      * WRITE THE PAYMENT-PROCESSOR-FRIENDLY EXTRACT RECORD (CLAIM ID,
+      * PROVIDER, AMOUNT, DATE), THEN MARK THE CLAIMCIF RECORD AS
+      * EXTRACTED SO A LATER RUN DOES NOT RE-SEND IT FOR PAYMENT.
+      ******************************************************************
+           MOVE CF-CLAIM-AMOUNT TO WS-EDIT-AMOUNT
+
+           MOVE SPACES TO EXTRACT-RECORD
+           STRING CF-CLAIM-ID     DELIMITED BY SIZE
+                  CF-CLAIM-PROVIDER DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT  DELIMITED BY SIZE
+                  CF-CLAIM-DATE   DELIMITED BY SIZE
+                  INTO EXTRACT-RECORD
+           END-STRING
+           WRITE EXTRACT-RECORD
+
+           ADD 1 TO WS-EXTRACT-COUNT
+
+           MOVE 'Y' TO CF-CLAIM-EXTRACTED-FLAG
+           REWRITE CF-CLAIM-RECORD
+           EXIT.
