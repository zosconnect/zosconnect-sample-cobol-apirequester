@@ -0,0 +1,39 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  request JSON schema 'getMemberEligibility_request.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 ReqQueryParameters.
+      *
+      * Comments for field 'memberId':
+      * This field represents the value of JSON schema keyword
+      *  'ReqQueryParameters->memberId'.
+      * JSON schema description: The member identifier the claim was
+      *  submitted for.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 memberId-length               PIC S9999 COMP-5 SYNC.
+      *        09 memberId                      PIC X(255).
+      *
+      * Comments for field 'claimType':
+      * This field represents the value of JSON schema keyword
+      *  'ReqQueryParameters->claimType'.
+      * JSON schema description: The claim type. Valid values are
+      *  dental, drug and medical.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 claimType-length              PIC S9999 COMP-5 SYNC.
+      *        09 claimType                     PIC X(255).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 ReqQueryParameters.
+               09 memberId-length               PIC S9999 COMP-5 SYNC.
+               09 memberId                      PIC X(255).
+               09 claimType-length              PIC S9999 COMP-5 SYNC.
+               09 claimType                     PIC X(255).
