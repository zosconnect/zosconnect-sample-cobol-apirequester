@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * COPYBOOK FOR Z/OS CONNECT EE API REQUESTER COMMUNICATION AREA  *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2019 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      * THESE STRUCTURES ARE PASSED BY REFERENCE TO THE API REQUESTER  *
+      * COMMUNICATION STUB (E.G. BAQCSTUB) ALONG WITH THE REQUEST AND  *
+      * RESPONSE POINTER/LENGTH PAIRS.                                 *
+      *                                                                *
+      ******************************************************************
+       01  BAQ-REQUEST-INFO.
+           05  BAQ-REQUEST-VERSION        PIC X(8)  VALUE 'V1R0M00'.
+           05  BAQ-REQUEST-RESERVED       PIC X(16) VALUE SPACES.
+       01  BAQ-RESPONSE-INFO.
+           05  BAQ-RETURN-CODE            PIC S9(9) COMP-5.
+               88  BAQ-SUCCESS                     VALUE 0.
+               88  BAQ-ERROR-IN-STUB               VALUE 4.
+               88  BAQ-ERROR-IN-ZCEE               VALUE 8.
+               88  BAQ-ERROR-IN-API                VALUE 12.
+           05  BAQ-STATUS-CODE            PIC S9(9) COMP-5.
+           05  BAQ-STATUS-MESSAGE         PIC X(255).
