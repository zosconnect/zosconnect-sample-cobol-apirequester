@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * API INFO FILE FOR getFraudScore API REQUESTER                  *
+      * (GENERATED BY THE ZCONBT BUILD TOOLKIT UTILITY)                 *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2019 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      * DESCRIBES THE Z/OS CONNECT EE SERVICE THAT THE COMMUNICATION   *
+      * STUB (BAQCSTUB) ROUTES THE getFraudScore REQUEST TO.           *
+      *                                                                *
+      ******************************************************************
+           05  API-HOST-NAME               PIC X(255) VALUE SPACES.
+           05  API-PORT-NUMBER             PIC S9(9) COMP-5 VALUE 0.
+           05  API-URI                     PIC X(255) VALUE SPACES.
+           05  API-QUALIFIER               PIC X(8)   VALUE SPACES.
