@@ -21,4 +21,15 @@
                 10 REQ-CLAIM-DESC        PIC X(21).
                 10 REQ-CLAIM-PROVIDER    PIC X(21).
                 10 REQ-FILLER            PIC X(4).
+                10 REQ-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+                10 REQ-CLAIM-MEMBER-ID   PIC X(8).
+                10 REQ-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+                10 REQ-CLAIM-LINE-ITEM   OCCURS 10 TIMES.
+                   15 REQ-LINE-PROCEDURE-CODE PIC X(8).
+                   15 REQ-LINE-AMOUNT         COMP-2 SYNC.
+                   15 REQ-LINE-DESC           PIC X(21).
+                10 REQ-CLAIM-NETWORK-STATUS PIC X(1).
+                10 REQ-CLAIM-EXTRACTED-FLAG PIC X(1).
+                10 REQ-CLAIM-CURRENCY-CODE PIC X(3).
+                10 REQ-CLAIM-DOCUMENT-ID PIC X(16).
           03 REQ-CLAIM-ACTION            PIC X(1).
