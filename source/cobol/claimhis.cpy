@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      * COPYBOOK FOR SAMPLE CICS CLAIMS APPLICATION (STATUS HISTORY)   *
+      *                                                                *
+      * RECORD LAYOUT FOR CLAIMHIS, A VSAM ESDS THAT CAPTURES EVERY    *
+      * STATUS CHANGE MADE BY DO-REWRITE-CLAIM-REC IN CLAIMCI0, SO     *
+      * "WHEN DID THIS CLAIM MOVE FROM PEND TO OKAY AND WHO/WHAT       *
+      * CHANGED IT" CAN BE ANSWERED WITHOUT RELYING ON THE CURRENT     *
+      * SNAPSHOT IN CLAIMCIF ALONE.                                    *
+      *                                                                *
+      ******************************************************************
+       01 CLAIM-HISTORY-RECORD.
+          05 HIS-CLAIM-ID             PIC X(8).
+          05 HIS-OLD-STATUS           PIC X(4).
+          05 HIS-NEW-STATUS           PIC X(4).
+          05 HIS-TIMESTAMP            PIC S9(15) COMP-3.
+          05 HIS-USERID               PIC X(8).
