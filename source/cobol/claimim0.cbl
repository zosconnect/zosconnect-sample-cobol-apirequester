@@ -0,0 +1,569 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLAIMIM0.
+      ******************************************************************
+      * IMS MPP (MESSAGE PROCESSING PROGRAM) EQUIVALENT OF CLAIMCI0.   *
+      * LETS A CLAIM BE SUBMITTED FROM AN IMS TERMINAL NETWORK USING   *
+      * THE IMSCLAIC COPYBOOK LAYOUT, RUNNING THE SAME CLAIM-RULE      *
+      * REST API CALL (VIA BAQCSTUB) AND WRITING TO THE SAME CLAIMCIF  *
+      * VSAM KSDS THAT CLAIMCI0 USES FROM CICS.                        *
+      *                                                                *
+      * IMS MPPS HAVE NO CICS SERVICES (NO EXEC CICS ASKTIME,          *
+      * WRITEQ TD, ETC), SO THIS PROGRAM TALKS TO IMS THROUGH THE      *
+      * STANDARD CALL 'CBLTDLI' INTERFACE AGAINST THE I/O PCB, AND     *
+      * OPENS CLAIMCIF / CLAIMAUD AS ORDINARY VSAM FILES THROUGH       *
+      * COBOL FILE-CONTROL RATHER THAN EXEC CICS FILE COMMANDS.        *
+      *                                                                *
+      * ONLY THE SUBMIT FLOW IS SUPPORTED HERE (IN-TRANCODE IDENTIFIES *
+      * THE TRANSACTION; THE IMS MESSAGE ITSELF CARRIES NO READ/       *
+      * UPDATE/DELETE ACTION CODE THE WAY CLAIMREQ DOES).              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-FILE ASSIGN TO CLAIMCIF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CF-CLAIM-ID
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT CLAIM-AUDIT-FILE ASSIGN TO CLAIMAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-FILE.
+       01  CF-CLAIM-RECORD.
+           05  CF-CLAIM-ID             PIC X(8).
+           05  CF-CLAIM-DETAILS.
+               10  CF-CLAIM-TYPE       PIC X(8).
+               10  CF-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  CF-CLAIM-DATE       PIC X(10).
+               10  CF-CLAIM-DESC       PIC X(21).
+               10  CF-CLAIM-PROVIDER   PIC X(21).
+               10  CF-CLAIM-STATUS     PIC X(4).
+               10  CF-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  CF-CLAIM-MEMBER-ID  PIC X(8).
+               10  CF-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  CF-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  CF-LINE-PROCEDURE-CODE PIC X(8).
+                   15  CF-LINE-AMOUNT         COMP-2 SYNC.
+                   15  CF-LINE-DESC           PIC X(21).
+               10  CF-CLAIM-NETWORK-STATUS PIC X(1).
+               10  CF-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  CF-CLAIM-CURRENCY-CODE PIC X(3).
+               10  CF-CLAIM-DOCUMENT-ID PIC X(16).
+
+       FD  CLAIM-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY CLAIMAUD.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * INCLUDE THE IMS TERMINAL MESSAGE LAYOUT
+      ******************************************************************
+       COPY IMSCLAIC.
+      ******************************************************************
+      * INCLUDE THE SAME CLAIM RECORD LAYOUT CLAIMCI0 USES FOR CLAIMCIF
+      ******************************************************************
+       COPY CLAIMRQC.
+       COPY CLAIMRSC.
+      ******************************************************************
+      * INCLUDE THE SAME COPYBOOKS CLAIMCI0 USES TO CALL THE CLAIM-RULE
+      * REST SERVICE, SO BOTH PROGRAMS TALK TO z/OS CONNECT IDENTICALLY
+      ******************************************************************
+       COPY BAQRINFO.
+       01  REQUEST.
+           COPY CLAIMREQ.
+       01  RESPONSE.
+           COPY CLAIMRSP.
+       01  API-INFO.
+           COPY CLAIMINF.
+       COPY CLAIMTYP.
+      ******************************************************************
+      * SAME getMemberEligibility API REQUESTER CLAIMCI0 CALLS FROM
+      * DO-CHECK-MEMBER-ELIGIBILITY, SO AN IMS-SUBMITTED CLAIM GETS THE
+      * SAME ELIGIBILITY CHECK AS A CICS-SUBMITTED ONE.
+      ******************************************************************
+       01  ELIGIBILITY-REQUEST.
+           COPY ELIGREQ.
+       01  ELIGIBILITY-RESPONSE.
+           COPY ELIGRSP.
+       01  ELIGIBILITY-API-INFO.
+           COPY ELIGINF.
+      ******************************************************************
+      * SAME getFraudScore API REQUESTER CLAIMCI0 CALLS FROM
+      * DO-CHECK-FRAUD-SCORE, SO AN IMS-SUBMITTED CLAIM GETS THE SAME
+      * ANOMALY-DETECTION HOOK AS A CICS-SUBMITTED ONE. IMSCLAIC CARRIES
+      * MEMBER ID, CLAIM TYPE AND CLAIM AMOUNT -- EVERYTHING THE FRAUD
+      * REQUEST NEEDS -- SO THERE IS NO STRUCTURAL REASON TO SKIP IT.
+      ******************************************************************
+       01  FRAUD-REQUEST.
+           COPY FRAUDREQ.
+       01  FRAUD-RESPONSE.
+           COPY FRAUDRSP.
+       01  FRAUD-API-INFO.
+           COPY FRAUDINF.
+      ******************************************************************
+      * WORKING STORAGE
+      ******************************************************************
+       01  WS-CLAIM-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-AUDIT-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-CLAIM-REC-VALID-SW       PIC X(1) VALUE 'Y'.
+           88  WS-CLAIM-REC-VALID                VALUE 'Y'.
+       01  WS-NEW-CLAIM-ID             PIC X(8).
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-ABSTIME                  PIC S9(15) COMP-3.
+      ******************************************************************
+      * IMS HAS NO EXEC CICS ASKTIME -- THESE FIELDS LET
+      * DO-COMPUTE-ABSTIME-EQUIVALENT BUILD A VALUE IN THE SAME
+      * HUNDREDTHS-OF-A-SECOND-SINCE-1900 DOMAIN THAT EXEC CICS ASKTIME
+      * ABSTIME RETURNS IN CLAIMCI0, SO RSP-CLAIM-LAST-UPDATED AND
+      * AUD-TIMESTAMP STAY COMPARABLE NO MATTER WHICH PROGRAM WROTE THEM.
+      ******************************************************************
+       01  WS-ABSTIME-TODAY-DATE       PIC 9(8).
+       01  WS-ABSTIME-HH               PIC 9(2).
+       01  WS-ABSTIME-MM               PIC 9(2).
+       01  WS-ABSTIME-SS               PIC 9(2).
+       01  WS-ABSTIME-HUNDREDTHS       PIC 9(2).
+       01  WS-ABSTIME-DAYS-SINCE-1900  PIC S9(8) COMP.
+       77  COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+       01  BAQ-REQUEST-PTR             USAGE POINTER.
+       01  BAQ-REQUEST-LEN             PIC S9(9) COMP-5 SYNC.
+       01  BAQ-RESPONSE-PTR            USAGE POINTER.
+       01  BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
+      ******************************************************************
+      * IMS CALL INTERFACE WORK AREAS
+      ******************************************************************
+       01  IMS-FUNCTION-GU             PIC X(4) VALUE 'GU  '.
+       01  IMS-FUNCTION-ISRT           PIC X(4) VALUE 'ISRT'.
+       01  WS-MEMBER-ELIGIBLE-SW       PIC X(1) VALUE 'Y'.
+           88  WS-MEMBER-ELIGIBLE                VALUE 'Y'.
+       01  WS-ELIGIBILITY-REASON       PIC X(80).
+       01  WS-ELIG-LEN                 PIC S9(4) COMP-5.
+       01  WS-CLAIM-FLAGGED-SW         PIC X(1) VALUE 'N'.
+           88  WS-CLAIM-FLAGGED                  VALUE 'Y'.
+       01  WS-FRAUD-REASON             PIC X(80).
+       01  WS-FRAUD-LEN                PIC S9(4) COMP-5.
+      ******************************************************************
+      * SAME CALENDAR-VALIDITY WORK FIELDS CLAIMCI0'S DO-VALIDATE-CLAIM-
+      * REC USES, SO AN IMS-SUBMITTED CLAIM IS HELD TO THE SAME REAL-
+      * CALENDAR-DAY CHECK AS A CICS-SUBMITTED ONE.
+      ******************************************************************
+       01  WS-DATE-MM                  PIC 9(2).
+       01  WS-DATE-DD                  PIC 9(2).
+       01  WS-DATE-YYYY                PIC 9(4).
+       01  WS-DATE-YYYYMMDD            PIC 9(8).
+       01  WS-DATE-INTEGER             PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  IO-PCB.
+           05  LTERM-NAME               PIC X(8).
+           05  IOPCB-RESERVED           PIC X(2).
+           05  IMS-STATUS-CODE          PIC X(2).
+           05  IOPCB-DATE               PIC S9(7)  COMP-3.
+           05  IOPCB-TIME               PIC S9(7)  COMP-3.
+           05  INPUT-MSG-SEQ-NO         PIC S9(5)  COMP.
+           05  MOD-NAME                 PIC X(8).
+           05  USERID                   PIC X(8).
+
+       PROCEDURE DIVISION USING IO-PCB.
+       DO-MAIN-CONTROL SECTION.
+      ******************************************************************
+      * GET THE CLAIM MESSAGE OFF THE I/O PCB
+      ******************************************************************
+           CALL 'CBLTDLI' USING IMS-FUNCTION-GU
+                                 IO-PCB
+                                 INPUT-MSG
+
+           OPEN EXTEND CLAIM-AUDIT-FILE
+           OPEN I-O    CLAIM-FILE
+
+           PERFORM DO-BUILD-CLAIM-FROM-MESSAGE
+           PERFORM DO-VALIDATE-CLAIM-REC
+
+           IF WS-CLAIM-REC-VALID
+               PERFORM DO-CHECK-MEMBER-ELIGIBILITY
+               IF NOT WS-MEMBER-ELIGIBLE
+                   MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                   STRING 'ERROR: MEMBER NOT ELIGIBLE - '
+                          WS-ELIGIBILITY-REASON DELIMITED BY SIZE
+                          INTO OUT-MESSAGE
+               END-IF
+           END-IF
+
+           IF WS-CLAIM-REC-VALID
+               PERFORM DO-CALL-CLAIM-RULE
+      ******************************************************************
+      * SAME FRAUD/ANOMALY SCORING HOOK CLAIMCI0 RUNS ALONGSIDE THE
+      * CLAIM-RULE RESULT. A FLAGGED CLAIM IS FORCED TO PEND FOR MANUAL
+      * REVIEW REGARDLESS OF WHAT THE CLAIM-RULE API DECIDED.
+      ******************************************************************
+               PERFORM DO-CHECK-FRAUD-SCORE
+               IF WS-CLAIM-FLAGGED
+                   MOVE 'PEND' TO RSP-CLAIM-STATUS
+               END-IF
+               PERFORM DO-WRITE-CLAIM-REC
+           END-IF
+
+           PERFORM DO-BUILD-OUTPUT-MESSAGE
+
+           CLOSE CLAIM-FILE
+           CLOSE CLAIM-AUDIT-FILE
+
+           CALL 'CBLTDLI' USING IMS-FUNCTION-ISRT
+                                 IO-PCB
+                                 OUTPUT-MSG
+
+           GOBACK.
+
+       DO-BUILD-CLAIM-FROM-MESSAGE SECTION.
+      ******************************************************************
+      * THE IMS MESSAGE HAS NO CLAIM ID OR PROVIDER FIELD (SEE
+      * IMSCLAIC.CPY) -- ASSIGN A CLAIM ID FROM THE CURRENT DATE/TIME
+      * AND LEAVE PROVIDER BLANK, MATCHING WHAT A WALK-UP IMS TERMINAL
+      * SUBMISSION ACTUALLY CARRIES.
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(9:8) TO WS-NEW-CLAIM-ID
+
+           MOVE WS-NEW-CLAIM-ID     TO REQ-CLAIM-ID
+           MOVE IN-CLAIM-TYPE       TO REQ-CLAIM-TYPE
+      ******************************************************************
+      * IN-CLAIM-AMOUNT (IMSCLAIC) CARRIES AN ACTUAL DECIMAL POINT IN
+      * ITS PICTURE (9(7).9(2)), SO IT IS A NUMERIC-EDITED ITEM -- A
+      * STRAIGHT MOVE INTO THE COMP-2 REQ-CLAIM-AMOUNT MISREADS THE
+      * DECIMAL POINT CHARACTER AS A DIGIT POSITION AND CORRUPTS THE
+      * VALUE. FUNCTION NUMVAL PARSES THE DISPLAYED DECIMAL CORRECTLY.
+      ******************************************************************
+           COMPUTE REQ-CLAIM-AMOUNT = FUNCTION NUMVAL(IN-CLAIM-AMOUNT)
+           MOVE IN-CLAIM-DATE       TO REQ-CLAIM-DATE
+           MOVE IN-CLAIM-DESC       TO REQ-CLAIM-DESC
+           MOVE SPACES              TO REQ-CLAIM-PROVIDER
+           MOVE SPACES              TO REQ-CLAIM-MEMBER-ID
+           MOVE 0                   TO REQ-CLAIM-LINE-ITEM-COUNT
+           MOVE 'S'                 TO REQ-CLAIM-ACTION
+      ******************************************************************
+      * THE IMS MESSAGE LAYOUT (IMSCLAIC) CARRIES NO CURRENCY FIELD --
+      * EVERY IMS-SUBMITTED CLAIM IS ASSUMED USD, SAME AS A CLAIMCI0
+      * CLIENT THAT PRE-DATES THE CURRENCY CODE FIELD.
+      ******************************************************************
+           MOVE 'USD'               TO REQ-CLAIM-CURRENCY-CODE
+
+           MOVE REQ-CLAIM-RECORD    TO RSP-CLAIM-RECORD
+           MOVE 'N'                 TO RSP-CLAIM-EXTRACTED-FLAG
+           EXIT.
+
+       DO-VALIDATE-CLAIM-REC SECTION.
+      ******************************************************************
+      * SAME RULES AS CLAIMCI0'S DO-VALIDATE-CLAIM-REC: REJECT A
+      * ZERO/NEGATIVE AMOUNT, A MALFORMED DATE, OR AN UNKNOWN CLAIM
+      * TYPE BEFORE CALLING THE RULE API.
+      ******************************************************************
+           MOVE 5 TO CLAIM-TYPE-COUNT
+           MOVE 'DRUG'    TO CT-CODE(1)  MOVE 4 TO CT-LENGTH(1)
+           MOVE 500       TO CT-AUTO-APPROVAL-MAX(1)
+           MOVE 'DENTAL'  TO CT-CODE(2)  MOVE 6 TO CT-LENGTH(2)
+           MOVE 1500      TO CT-AUTO-APPROVAL-MAX(2)
+           MOVE 'MEDICAL' TO CT-CODE(3)  MOVE 7 TO CT-LENGTH(3)
+           MOVE 5000      TO CT-AUTO-APPROVAL-MAX(3)
+           MOVE 'VISION'  TO CT-CODE(4)  MOVE 6 TO CT-LENGTH(4)
+           MOVE 800       TO CT-AUTO-APPROVAL-MAX(4)
+           MOVE 'MENTAL'  TO CT-CODE(5)  MOVE 6 TO CT-LENGTH(5)
+           MOVE 3000      TO CT-AUTO-APPROVAL-MAX(5)
+
+           MOVE 'Y' TO WS-CLAIM-REC-VALID-SW
+
+           IF REQ-CLAIM-AMOUNT <= 0
+               MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+               MOVE 'ERROR: CLAIM AMOUNT MUST BE POSITIVE'
+                    TO OUT-MESSAGE
+           END-IF
+
+           IF WS-CLAIM-REC-VALID
+               IF REQ-CLAIM-DATE(3:1) NOT = '/'
+               OR REQ-CLAIM-DATE(6:1) NOT = '/'
+               OR REQ-CLAIM-DATE(1:2) NOT NUMERIC
+               OR REQ-CLAIM-DATE(4:2) NOT NUMERIC
+               OR REQ-CLAIM-DATE(7:4) NOT NUMERIC
+                   MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                   MOVE 'ERROR: CLAIM DATE MUST BE MM/DD/YYYY'
+                        TO OUT-MESSAGE
+               ELSE
+                   MOVE REQ-CLAIM-DATE(1:2) TO WS-DATE-MM
+                   MOVE REQ-CLAIM-DATE(4:2) TO WS-DATE-DD
+                   MOVE REQ-CLAIM-DATE(7:4) TO WS-DATE-YYYY
+      ******************************************************************
+      * SAME FUNCTION INTEGER-OF-DATE CALENDAR CHECK AS CLAIMCI0'S
+      * DO-VALIDATE-CLAIM-REC -- MM 1-12 AND DD 1-31 ALONE WOULD STILL
+      * LET A BOGUS DATE LIKE 02/31/2026 THROUGH.
+      ******************************************************************
+                   COMPUTE WS-DATE-YYYYMMDD =
+                        (WS-DATE-YYYY * 10000)
+                        + (WS-DATE-MM * 100)
+                        + WS-DATE-DD
+                   MOVE FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD)
+                     TO WS-DATE-INTEGER
+                   IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                   OR WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                   OR WS-DATE-INTEGER = 0
+                       MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                       MOVE 'ERROR: CLAIM DATE MUST BE MM/DD/YYYY'
+                            TO OUT-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-CLAIM-REC-VALID
+               SET CT-IDX TO 1
+               SEARCH CLAIM-TYPE-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                       MOVE 'ERROR: UNKNOWN CLAIM TYPE'
+                            TO OUT-MESSAGE
+                   WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                       CONTINUE
+               END-SEARCH
+           END-IF
+           EXIT.
+
+       DO-CHECK-MEMBER-ELIGIBILITY SECTION.
+      ******************************************************************
+      * SAME getMemberEligibility CALL AS CLAIMCI0'S SECTION OF THE SAME
+      * NAME. THE IMS TERMINAL MESSAGE CARRIES NO MEMBER ID (SEE
+      * IMSCLAIC.CPY), SO REQ-CLAIM-MEMBER-ID IS SPACES HERE AND THE
+      * getMemberEligibility SERVICE IS CALLED WITH A BLANK memberId --
+      * FAIL OPEN ON A NON-SUCCESS CALL JUST AS CLAIMCI0 DOES.
+      ******************************************************************
+           MOVE 'Y' TO WS-MEMBER-ELIGIBLE-SW
+           MOVE SPACES TO WS-ELIGIBILITY-REASON
+
+           MOVE REQ-CLAIM-MEMBER-ID TO memberId OF ELIGIBILITY-REQUEST
+           MOVE 8 TO memberId-length OF ELIGIBILITY-REQUEST
+           MOVE REQ-CLAIM-TYPE TO claimType OF ELIGIBILITY-REQUEST
+
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   MOVE 7 TO claimType-length OF ELIGIBILITY-REQUEST
+               WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                   MOVE CT-LENGTH(CT-IDX) TO
+                        claimType-length OF ELIGIBILITY-REQUEST
+           END-SEARCH
+
+           SET BAQ-REQUEST-PTR TO ADDRESS OF ELIGIBILITY-REQUEST
+           MOVE LENGTH OF ELIGIBILITY-REQUEST TO BAQ-REQUEST-LEN
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF ELIGIBILITY-RESPONSE
+           MOVE LENGTH OF ELIGIBILITY-RESPONSE TO BAQ-RESPONSE-LEN
+
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE ELIGIBILITY-API-INFO
+                BY REFERENCE BAQ-REQUEST-INFO
+                BY REFERENCE BAQ-REQUEST-PTR
+                BY REFERENCE BAQ-REQUEST-LEN
+                BY REFERENCE BAQ-RESPONSE-INFO
+                BY REFERENCE BAQ-RESPONSE-PTR
+                BY REFERENCE BAQ-RESPONSE-LEN
+
+           IF BAQ-SUCCESS
+               MOVE eligible2-length OF ELIGIBILITY-RESPONSE
+                    TO WS-ELIG-LEN
+               IF eligible2 OF ELIGIBILITY-RESPONSE (1:WS-ELIG-LEN)
+                       = 'false'
+                   MOVE 'N' TO WS-MEMBER-ELIGIBLE-SW
+                   MOVE reason2-length OF ELIGIBILITY-RESPONSE
+                        TO WS-ELIG-LEN
+                   MOVE reason2 OF ELIGIBILITY-RESPONSE (1:WS-ELIG-LEN)
+                        TO WS-ELIGIBILITY-REASON
+               END-IF
+           END-IF
+           EXIT.
+
+       DO-CALL-CLAIM-RULE SECTION.
+      ******************************************************************
+      * IDENTICAL CALL SHAPE TO DO-CALL-CLAIM-RULE IN CLAIMCI0, MINUS
+      * THE EXEC CICS SERVICES THAT AREN'T AVAILABLE TO AN MPP.
+      ******************************************************************
+           SET BAQ-REQUEST-PTR TO ADDRESS OF REQUEST
+           MOVE LENGTH OF REQUEST TO BAQ-REQUEST-LEN
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF RESPONSE
+           MOVE LENGTH OF RESPONSE TO BAQ-RESPONSE-LEN
+
+           MOVE REQ-CLAIM-TYPE TO claimType OF REQUEST
+           MOVE REQ-CLAIM-AMOUNT TO claimAmount OF REQUEST
+           MOVE 3 TO currencyCode-length OF REQUEST
+           MOVE REQ-CLAIM-CURRENCY-CODE TO currencyCode OF REQUEST
+
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   MOVE 7 TO claimType-length OF REQUEST
+                   MOVE 'MEDICAL' TO claimType OF REQUEST
+               WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                   MOVE CT-LENGTH(CT-IDX) TO claimType-length OF REQUEST
+           END-SEARCH
+
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE API-INFO
+                BY REFERENCE BAQ-REQUEST-INFO
+                BY REFERENCE BAQ-REQUEST-PTR
+                BY REFERENCE BAQ-REQUEST-LEN
+                BY REFERENCE BAQ-RESPONSE-INFO
+                BY REFERENCE BAQ-RESPONSE-PTR
+                BY REFERENCE BAQ-RESPONSE-LEN
+
+           IF BAQ-SUCCESS
+               IF Xstatus2(1:Xstatus2-length) = 'Accepted'
+                   MOVE 'OKAY' TO RSP-CLAIM-STATUS
+               ELSE
+                   MOVE 'PEND' TO RSP-CLAIM-STATUS
+               END-IF
+      ******************************************************************
+      * SAME AUTO-APPROVAL CEILING OVERRIDE AS CLAIMCI0 -- AN ACCEPTED
+      * CLAIM OVER THE CLAIM TYPE'S CT-AUTO-APPROVAL-MAX STILL GOES TO
+      * PEND FOR MANUAL REVIEW.
+      ******************************************************************
+               IF RSP-CLAIM-STATUS = 'OKAY'
+                   SET CT-IDX TO 1
+                   SEARCH CLAIM-TYPE-ENTRY
+                       AT END
+                           CONTINUE
+                       WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                           IF REQ-CLAIM-AMOUNT >
+                                  CT-AUTO-APPROVAL-MAX(CT-IDX)
+                               MOVE 'PEND' TO RSP-CLAIM-STATUS
+                           END-IF
+                   END-SEARCH
+               END-IF
+           ELSE
+               MOVE 'PEND' TO RSP-CLAIM-STATUS
+           END-IF
+           EXIT.
+
+       DO-CHECK-FRAUD-SCORE SECTION.
+      ******************************************************************
+      * IDENTICAL CALL SHAPE TO DO-CHECK-FRAUD-SCORE IN CLAIMCI0. THIS
+      * IS A HOOK, NOT A GATE -- A FLAGGED CLAIM IS NOT REJECTED HERE,
+      * IT IS FORCED TO PEND FOR MANUAL REVIEW BY THE CALLER. IF THE
+      * FRAUD API ITSELF CANNOT BE REACHED, FAIL OPEN (TREAT THE CLAIM
+      * AS NOT FLAGGED) THE SAME WAY DO-CHECK-MEMBER-ELIGIBILITY FAILS
+      * OPEN ON ITS API.
+      ******************************************************************
+           MOVE 'N' TO WS-CLAIM-FLAGGED-SW
+           MOVE SPACES TO WS-FRAUD-REASON
+
+           MOVE REQ-CLAIM-MEMBER-ID TO memberId OF FRAUD-REQUEST
+           MOVE 8 TO memberId-length OF FRAUD-REQUEST
+           MOVE REQ-CLAIM-TYPE TO claimType OF FRAUD-REQUEST
+           MOVE REQ-CLAIM-AMOUNT TO claimAmount OF FRAUD-REQUEST
+
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   MOVE 7 TO claimType-length OF FRAUD-REQUEST
+               WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                   MOVE CT-LENGTH(CT-IDX) TO
+                        claimType-length OF FRAUD-REQUEST
+           END-SEARCH
+
+           PERFORM DO-INVOKE-FRAUD-API
+
+           IF BAQ-SUCCESS
+               MOVE flagged2-length OF FRAUD-RESPONSE TO WS-FRAUD-LEN
+               IF flagged2 OF FRAUD-RESPONSE (1:WS-FRAUD-LEN) = 'true'
+                   MOVE 'Y' TO WS-CLAIM-FLAGGED-SW
+                   MOVE reason2-length OF FRAUD-RESPONSE
+                        TO WS-FRAUD-LEN
+                   MOVE reason2 OF FRAUD-RESPONSE (1:WS-FRAUD-LEN)
+                        TO WS-FRAUD-REASON
+               END-IF
+           END-IF
+           EXIT.
+
+       DO-INVOKE-FRAUD-API SECTION.
+      ******************************************************************
+      * PASS PARAMETERS AND RECEIVE RESULTS FOR THE getFraudScore REST
+      * API THAT WILL BE INVOKED BY z/OS CONNECT.
+      ******************************************************************
+           SET BAQ-REQUEST-PTR TO ADDRESS OF FRAUD-REQUEST
+           MOVE LENGTH OF FRAUD-REQUEST TO BAQ-REQUEST-LEN
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF FRAUD-RESPONSE
+           MOVE LENGTH OF FRAUD-RESPONSE TO BAQ-RESPONSE-LEN
+
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE FRAUD-API-INFO,
+                BY REFERENCE BAQ-REQUEST-INFO,
+                BY REFERENCE BAQ-REQUEST-PTR,
+                BY REFERENCE BAQ-REQUEST-LEN,
+                BY REFERENCE BAQ-RESPONSE-INFO,
+                BY REFERENCE BAQ-RESPONSE-PTR,
+                BY REFERENCE BAQ-RESPONSE-LEN
+           EXIT.
+
+       DO-COMPUTE-ABSTIME-EQUIVALENT SECTION.
+      ******************************************************************
+      * BUILD A VALUE IN THE SAME DOMAIN AS EXEC CICS ASKTIME ABSTIME
+      * (HUNDREDTHS OF A SECOND SINCE 00:00:00 ON JANUARY 1, 1900) SO
+      * RSP-CLAIM-LAST-UPDATED AND AUD-TIMESTAMP WRITTEN FROM THIS IMS
+      * PROGRAM ARE DIRECTLY COMPARABLE TO ONES CLAIMCI0 WRITES.
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO WS-ABSTIME-TODAY-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:2)  TO WS-ABSTIME-HH
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-ABSTIME-MM
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-ABSTIME-SS
+           MOVE WS-CURRENT-DATE-TIME(15:2) TO WS-ABSTIME-HUNDREDTHS
+
+           COMPUTE WS-ABSTIME-DAYS-SINCE-1900 =
+                FUNCTION INTEGER-OF-DATE(WS-ABSTIME-TODAY-DATE)
+                - FUNCTION INTEGER-OF-DATE(19000101)
+
+           COMPUTE WS-ABSTIME =
+                (WS-ABSTIME-DAYS-SINCE-1900 * 8640000)
+                + (WS-ABSTIME-HH * 360000)
+                + (WS-ABSTIME-MM * 6000)
+                + (WS-ABSTIME-SS * 100)
+                + WS-ABSTIME-HUNDREDTHS
+           EXIT.
+
+       DO-WRITE-CLAIM-REC SECTION.
+      ******************************************************************
+      * WRITE THE NEW CLAIM TO THE SAME CLAIMCIF VSAM KSDS CLAIMCI0
+      * USES, AND APPEND THE SAME SHAPE OF AUDIT RECORD TO CLAIMAUD.
+      ******************************************************************
+           PERFORM DO-COMPUTE-ABSTIME-EQUIVALENT
+           MOVE WS-ABSTIME              TO RSP-CLAIM-LAST-UPDATED
+
+           MOVE RSP-CLAIM-RECORD TO CF-CLAIM-RECORD
+           WRITE CF-CLAIM-RECORD
+               INVALID KEY
+                   MOVE 'ERROR: CLAIM COULD NOT BE WRITTEN'
+                        TO OUT-MESSAGE
+           END-WRITE
+
+           MOVE REQ-CLAIM-ID            TO AUD-CLAIM-ID
+           MOVE WS-ABSTIME              TO AUD-TIMESTAMP
+           MOVE REQ-CLAIM-TYPE          TO AUD-REQUEST-CLAIM-TYPE
+           MOVE REQ-CLAIM-AMOUNT        TO AUD-REQUEST-CLAIM-AMOUNT
+           MOVE BAQ-RETURN-CODE         TO AUD-BAQ-RETURN-CODE
+           MOVE BAQ-STATUS-CODE         TO AUD-BAQ-STATUS-CODE
+           MOVE BAQ-STATUS-MESSAGE(1:80) TO AUD-BAQ-STATUS-MESSAGE
+           MOVE RSP-CLAIM-STATUS        TO AUD-RESULTING-STATUS
+
+           WRITE CLAIM-AUDIT-RECORD
+           EXIT.
+
+       DO-BUILD-OUTPUT-MESSAGE SECTION.
+      ******************************************************************
+      * REFLECT THE RESULT BACK TO THE IMS TERMINAL THAT SUBMITTED THE
+      * CLAIM, MATCHING THE FIELDS OUTPUT-MSG OFFERS IN IMSCLAIC.CPY.
+      ******************************************************************
+           MOVE REQ-CLAIM-TYPE     TO OUT-CLAIM-TYPE
+           MOVE RSP-CLAIM-STATUS   TO OUT-CLAIM-STATUS
+           MOVE REQ-CLAIM-DESC     TO OUT-CLAIM-DESC
+           MOVE REQ-CLAIM-AMOUNT   TO OUT-CLAIM-AMOUNT
+
+           IF WS-CLAIM-REC-VALID AND OUT-MESSAGE = SPACES
+               STRING 'CLAIM ' REQ-CLAIM-ID ' SUBMITTED, STATUS = '
+                   RSP-CLAIM-STATUS DELIMITED BY SIZE
+                   INTO OUT-MESSAGE
+           END-IF
+           EXIT.
