@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLAIMARC.
+      ******************************************************************
+      * END-OF-DAY PURGE/ARCHIVE OF CLOSED CLAIMS                      *
+      *                                                                *
+      * SCANS CLAIMCIF SEQUENTIALLY FOR CLAIMS IN 'CLSD' STATUS (SEE   *
+      * THE STATUS DOMAIN IN CLAIMCI0's DO-VALIDATE-STATUS-TRANSITION) *
+      * WHOSE DATE OF SERVICE IS OLDER THAN WS-ARCHIVE-RETENTION-DAYS, *
+      * WRITES THE FULL RECORD TO A SEQUENTIAL ARCHIVE FILE, AND       *
+      * DELETES IT FROM CLAIMCIF SO THE LIVE VSAM KSDS DOES NOT GROW   *
+      * WITHOUT BOUND WITH CLAIMS THAT WILL NEVER CHANGE AGAIN.        *
+      *                                                                *
+      * CLAIMARC IS EXPECTED TO BE RUN AS A GDG (GENERATION DATA       *
+      * GROUP) IN PRODUCTION -- E.G. JCL DD CLAIMARC DSN=..CLAIMARC    *
+      * (+1) -- SO EACH RUN'S ARCHIVE IS KEPT AS ITS OWN GENERATION    *
+      * RATHER THAN ONE EVER-GROWING FILE. THAT IS A JCL/DATASET       *
+      * MANAGEMENT CONCERN ONLY; THIS PROGRAM JUST WRITES SEQUENTIALLY *
+      * TO WHATEVER CLAIMARC IS ASSIGNED TO, THE SAME WAY CLAIMEXT     *
+      * WRITES TO CLAIMEXT.                                            *
+      *                                                                *
+      * A CLOSED CLAIM'S CF-CLAIM-LAST-UPDATED (A CICS ABSTIME STAMPED *
+      * BY CLAIMCI0) CANNOT BE TURNED BACK INTO AN AGE HERE -- THIS IS *
+      * A BATCH PROGRAM WITH NO EXEC CICS ASKTIME TO COMPARE IT        *
+      * AGAINST. AGE IS THEREFORE MEASURED OFF CF-CLAIM-DATE (DATE OF  *
+      * SERVICE), THE SAME FIELD AND FUNCTION INTEGER-OF-DATE          *
+      * TECHNIQUE CLAIMAGE ALREADY USES FOR ITS AGING REPORT.          *
+      *                                                                *
+      * INPUT  : CLAIMCIF - THE VSAM KSDS CLAIM FILE, READ, DELETED    *
+      *          FROM, AND REWRITTEN SEQUENTIALLY IN CLAIM-ID ORDER.   *
+      * OUTPUT : CLAIMARC - THE CLOSED-CLAIM ARCHIVE FILE.              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-FILE ASSIGN TO CLAIMCIF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CLAIM-ID
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO CLAIMARC
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-FILE.
+       01  CF-CLAIM-RECORD.
+           05  CF-CLAIM-ID             PIC X(8).
+           05  CF-CLAIM-DETAILS.
+               10  CF-CLAIM-TYPE       PIC X(8).
+               10  CF-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  CF-CLAIM-DATE       PIC X(10).
+               10  CF-CLAIM-DESC       PIC X(21).
+               10  CF-CLAIM-PROVIDER   PIC X(21).
+               10  CF-CLAIM-STATUS     PIC X(4).
+               10  CF-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  CF-CLAIM-MEMBER-ID  PIC X(8).
+               10  CF-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  CF-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  CF-LINE-PROCEDURE-CODE PIC X(8).
+                   15  CF-LINE-AMOUNT         COMP-2 SYNC.
+                   15  CF-LINE-DESC           PIC X(21).
+               10  CF-CLAIM-NETWORK-STATUS PIC X(1).
+               10  CF-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  CF-CLAIM-CURRENCY-CODE PIC X(3).
+               10  CF-CLAIM-DOCUMENT-ID PIC X(16).
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       01  ARCHIVE-RECORD.
+           05  AR-CLAIM-ID             PIC X(8).
+           05  AR-CLAIM-DETAILS.
+               10  AR-CLAIM-TYPE       PIC X(8).
+               10  AR-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  AR-CLAIM-DATE       PIC X(10).
+               10  AR-CLAIM-DESC       PIC X(21).
+               10  AR-CLAIM-PROVIDER   PIC X(21).
+               10  AR-CLAIM-STATUS     PIC X(4).
+               10  AR-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  AR-CLAIM-MEMBER-ID  PIC X(8).
+               10  AR-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  AR-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  AR-LINE-PROCEDURE-CODE PIC X(8).
+                   15  AR-LINE-AMOUNT         COMP-2 SYNC.
+                   15  AR-LINE-DESC           PIC X(21).
+               10  AR-CLAIM-NETWORK-STATUS PIC X(1).
+               10  AR-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  AR-CLAIM-CURRENCY-CODE PIC X(3).
+               10  AR-CLAIM-DOCUMENT-ID PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAIM-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-CLAIM-FILE-EOF           PIC X(1) VALUE 'N'.
+           88  WS-CLAIM-FILE-AT-EOF              VALUE 'Y'.
+
+       01  WS-ARCHIVE-RETENTION-DAYS   PIC 9(4) VALUE 180.
+       01  WS-ARCHIVE-COUNT            PIC 9(7) VALUE 0.
+
+       01  WS-TODAY-DATE               PIC 9(8).
+       01  WS-TODAY-INTEGER            PIC S9(9) COMP.
+
+       01  WS-SERVICE-YYYYMMDD         PIC 9(8).
+       01  WS-SERVICE-INTEGER          PIC S9(9) COMP.
+
+       01  WS-CLAIM-AGE-DAYS           PIC S9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DO-MAIN-CONTROL SECTION.
+           OPEN I-O    CLAIM-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+
+           PERFORM UNTIL WS-CLAIM-FILE-AT-EOF
+               READ CLAIM-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CLAIM-FILE-EOF
+                   NOT AT END
+                       IF CF-CLAIM-STATUS = 'CLSD'
+                           PERFORM DO-CHECK-ARCHIVE-CLAIM-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CLAIM-FILE
+           CLOSE ARCHIVE-FILE
+
+           DISPLAY 'CLAIMARC: CLAIMS ARCHIVED = ' WS-ARCHIVE-COUNT
+
+           STOP RUN.
+
+       DO-CHECK-ARCHIVE-CLAIM-REC SECTION.
+      ******************************************************************
+      * EXPECTED CF-CLAIM-DATE FORMAT IS MM/DD/YYYY (SEE
+      * DO-VALIDATE-CLAIM-REC IN CLAIMCI0). CONVERT TO A DAY COUNT WITH
+      * FUNCTION INTEGER-OF-DATE AND SUBTRACT FROM TODAY'S DAY COUNT TO
+      * GET THE CLAIM'S AGE -- THE SAME TECHNIQUE CLAIMAGE USES.
+      ******************************************************************
+           MOVE CF-CLAIM-DATE(7:4) TO WS-SERVICE-YYYYMMDD(1:4)
+           MOVE CF-CLAIM-DATE(1:2) TO WS-SERVICE-YYYYMMDD(5:2)
+           MOVE CF-CLAIM-DATE(4:2) TO WS-SERVICE-YYYYMMDD(7:2)
+           COMPUTE WS-SERVICE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-SERVICE-YYYYMMDD)
+
+           COMPUTE WS-CLAIM-AGE-DAYS =
+               WS-TODAY-INTEGER - WS-SERVICE-INTEGER
+
+           IF WS-CLAIM-AGE-DAYS > WS-ARCHIVE-RETENTION-DAYS
+               PERFORM DO-ARCHIVE-CLAIM-REC
+           END-IF
+           EXIT.
+
+       DO-ARCHIVE-CLAIM-REC SECTION.
+      ******************************************************************
+      * WRITE THE FULL CLAIM RECORD TO THE ARCHIVE FILE, THEN DELETE IT
+      * FROM CLAIMCIF -- THE SAME "WRITE THE DOWNSTREAM COPY, THEN
+      * UPDATE CLAIMCIF" ORDERING CLAIMEXT USES FOR ITS EXTRACT.
+      ******************************************************************
+           MOVE CF-CLAIM-RECORD TO ARCHIVE-RECORD
+
+           WRITE ARCHIVE-RECORD
+
+           DELETE CLAIM-FILE RECORD
+
+           ADD 1 TO WS-ARCHIVE-COUNT
+           EXIT.
