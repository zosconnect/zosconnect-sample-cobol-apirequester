@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLAIMRCN.
+      ******************************************************************
+      * NIGHTLY BATCH RECONCILIATION JOB                               *
+      *                                                                *
+      * DO-CALL-CLAIM-RULE IN CLAIMCI0 WRITES THE OUTCOME OF EACH      *
+      * CALL TO THE CLAIM-RULE REST SERVICE (VIA BAQCSTUB) TO BOTH THE *
+      * CSMT TD QUEUE (FREE TEXT) AND THE CLAIMAUD VSAM ESDS AUDIT     *
+      * TRAIL (STRUCTURED), AND SEPARATELY WRITES RSP-CLAIM-STATUS TO  *
+      * THE CLAIMCIF RECORD ITSELF.  THIS JOB COMPARES CLAIMAUD AGAINST*
+      * CLAIMCIF SO A CICS ABEND THAT LEFT A CLAIM WRITTEN BEFORE THE  *
+      * RULE CALL COMPLETED CLEANLY SHOWS UP AS AN EXCEPTION INSTEAD   *
+      * OF GOING UNNOTICED.                                           *
+      *                                                                *
+      * INPUT  : CLAIMAUD - THE VSAM ESDS AUDIT TRAIL, READ            *
+      *          SEQUENTIALLY IN ARRIVAL ORDER (SEE CLAIMAUD.CPY).     *
+      *          CLAIMCIF - THE LIVE VSAM KSDS CLAIM FILE, OPENED      *
+      *          INPUT AND READ RANDOMLY BY CLAIM ID.                  *
+      * OUTPUT : RCNRPT   - EXCEPTION REPORT OF MISMATCHES.            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-AUDIT-FILE ASSIGN TO CLAIMAUD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-FILE ASSIGN TO CLAIMCIF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CF-CLAIM-ID
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO RCNRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CLAIMCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY CLAIMAUD.
+
+       FD  CLAIM-FILE.
+       01  CF-CLAIM-RECORD.
+           05  CF-CLAIM-ID             PIC X(8).
+           05  CF-CLAIM-DETAILS.
+               10  CF-CLAIM-TYPE       PIC X(8).
+               10  CF-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  CF-CLAIM-DATE       PIC X(10).
+               10  CF-CLAIM-DESC       PIC X(21).
+               10  CF-CLAIM-PROVIDER   PIC X(21).
+               10  CF-CLAIM-STATUS     PIC X(4).
+               10  CF-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  CF-CLAIM-MEMBER-ID  PIC X(8).
+               10  CF-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  CF-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  CF-LINE-PROCEDURE-CODE PIC X(8).
+                   15  CF-LINE-AMOUNT         COMP-2 SYNC.
+                   15  CF-LINE-DESC           PIC X(21).
+               10  CF-CLAIM-NETWORK-STATUS PIC X(1).
+               10  CF-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  CF-CLAIM-CURRENCY-CODE PIC X(3).
+               10  CF-CLAIM-DOCUMENT-ID PIC X(16).
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-REPORT-LINE           PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-COMPLETE       PIC X(1).
+           05  CKPT-RECORDS-READ       PIC 9(9).
+           05  CKPT-RECORDS-CHECKED    PIC 9(9).
+           05  CKPT-RECORDS-MISMATCH   PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLAIM-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-AUDIT-EOF                PIC X(1) VALUE 'N'.
+           88  WS-AUDIT-AT-EOF                   VALUE 'Y'.
+       01  WS-RECORDS-READ             PIC 9(9) VALUE ZEROS.
+       01  WS-RECORDS-CHECKED          PIC 9(9) VALUE ZEROS.
+       01  WS-RECORDS-MISMATCH         PIC 9(9) VALUE ZEROS.
+      ******************************************************************
+      * CHECKPOINT/RESTART WORK FIELDS. THE AUDIT TRAIL (CLAIMAUD) IS
+      * READ SEQUENTIALLY IN ARRIVAL ORDER AND CAN GROW TO MILLIONS OF
+      * RECORDS, SO A JOB THAT ABENDS PARTWAY THROUGH SHOULD BE ABLE TO
+      * PICK UP WHERE IT LEFT OFF RATHER THAN RE-SCANNING THE WHOLE
+      * AUDIT TRAIL FROM THE START. EVERY WS-CHECKPOINT-INTERVAL
+      * RECORDS, THE RUNNING COUNTS ARE SNAPSHOT TO CLAIMCKP. ON THE
+      * NEXT RUN, IF CLAIMCKP EXISTS AND SHOWS THE PRIOR JOB DID NOT
+      * COMPLETE, THIS PROGRAM SKIPS PAST THE AUDIT RECORDS ALREADY
+      * COUNTED AND RESUMES THE REPORT WITH OPEN EXTEND INSTEAD OF
+      * OPEN OUTPUT.
+      ******************************************************************
+       01  WS-CHECKPOINT-FILE-STATUS   PIC X(2) VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(9) VALUE 1000.
+       01  WS-RESTARTED-SW             PIC X(1) VALUE 'N'.
+           88  WS-RESTARTED                      VALUE 'Y'.
+       01  WS-SKIP-COUNT                PIC 9(9) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       DO-MAIN-CONTROL SECTION.
+           PERFORM DO-CHECK-FOR-RESTART
+
+           OPEN INPUT  CLAIM-AUDIT-FILE
+           OPEN INPUT  CLAIM-FILE
+
+           IF WS-RESTARTED
+               OPEN EXTEND RECON-REPORT
+               PERFORM DO-SKIP-ALREADY-PROCESSED
+           ELSE
+               OPEN OUTPUT RECON-REPORT
+               MOVE 'CLAIM RECONCILIATION EXCEPTION REPORT'
+                   TO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+           END-IF
+
+           PERFORM UNTIL WS-AUDIT-AT-EOF
+               READ CLAIM-AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-AUDIT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM DO-CHECK-AUDIT-RECORD
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM DO-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING 'AUDIT RECORDS READ: ' WS-RECORDS-READ
+               '  CLAIMS CHECKED: ' WS-RECORDS-CHECKED
+               '  MISMATCHES: ' WS-RECORDS-MISMATCH
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           CLOSE CLAIM-AUDIT-FILE
+           CLOSE CLAIM-FILE
+           CLOSE RECON-REPORT
+      ******************************************************************
+      * THE JOB RAN TO COMPLETION -- MARK THE CHECKPOINT COMPLETE SO
+      * THE NEXT RUN STARTS A FRESH PASS INSTEAD OF TREATING THIS AS AN
+      * INTERRUPTED JOB TO RESTART FROM.
+      ******************************************************************
+           MOVE 'Y' TO CKPT-JOB-COMPLETE
+           MOVE WS-RECORDS-READ      TO CKPT-RECORDS-READ
+           MOVE WS-RECORDS-CHECKED   TO CKPT-RECORDS-CHECKED
+           MOVE WS-RECORDS-MISMATCH  TO CKPT-RECORDS-MISMATCH
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           STOP RUN.
+
+       DO-CHECK-FOR-RESTART SECTION.
+      ******************************************************************
+      * IF CLAIMCKP EXISTS FROM A PRIOR RUN AND THAT RUN NEVER REACHED
+      * ITS CLEAN END-OF-JOB CHECKPOINT, TREAT THIS RUN AS A RESTART:
+      * PICK UP THE COUNTS WHERE THE LAST CHECKPOINT LEFT OFF.
+      * OTHERWISE (NO CHECKPOINT FILE, OR THE PRIOR JOB COMPLETED
+      * CLEANLY) START A FRESH PASS FROM THE BEGINNING OF CLAIMAUD.
+      ******************************************************************
+           MOVE 'N' TO WS-RESTARTED-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-JOB-COMPLETE NOT = 'Y'
+                           MOVE 'Y' TO WS-RESTARTED-SW
+                           MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                           MOVE CKPT-RECORDS-CHECKED
+                                TO WS-RECORDS-CHECKED
+                           MOVE CKPT-RECORDS-MISMATCH
+                                TO WS-RECORDS-MISMATCH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       DO-SKIP-ALREADY-PROCESSED SECTION.
+      ******************************************************************
+      * CLAIMAUD IS A PLAIN SEQUENTIAL (ESDS) FILE WITH NO KEY TO
+      * START FROM, SO RESUMING MEANS RE-READING AND DISCARDING THE
+      * SAME NUMBER OF RECORDS THE INTERRUPTED RUN HAD ALREADY COUNTED
+      * BEFORE PROCESSING RESUMES FOR REAL.
+      ******************************************************************
+           MOVE WS-RECORDS-READ TO WS-SKIP-COUNT
+           MOVE ZEROS TO WS-RECORDS-READ
+
+           PERFORM WS-SKIP-COUNT TIMES
+               READ CLAIM-AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-AUDIT-EOF
+               END-READ
+               IF NOT WS-AUDIT-AT-EOF
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       DO-WRITE-CHECKPOINT SECTION.
+      ******************************************************************
+      * SNAPSHOT THE RUNNING COUNTS TO CLAIMCKP. OPENED/CLOSED EACH
+      * TIME RATHER THAN LEFT OPEN FOR THE WHOLE JOB SO THE CHECKPOINT
+      * ACTUALLY LANDS ON DISK BEFORE THE NEXT INTERVAL OF PROCESSING.
+      ******************************************************************
+           MOVE 'N' TO CKPT-JOB-COMPLETE
+           MOVE WS-RECORDS-READ      TO CKPT-RECORDS-READ
+           MOVE WS-RECORDS-CHECKED   TO CKPT-RECORDS-CHECKED
+           MOVE WS-RECORDS-MISMATCH  TO CKPT-RECORDS-MISMATCH
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       DO-CHECK-AUDIT-RECORD SECTION.
+      ******************************************************************
+      * LOOK UP THE AUDITED CLAIM IN THE LIVE FILE AND COMPARE THE
+      * STATUS THAT WAS ACTUALLY STAMPED ON THE FILE AGAINST THE
+      * STATUS THE RULE CALL HAD DECIDED ON.  A MISMATCH (OR A MISSING
+      * CLAIMCIF RECORD) MEANS THE WRITE/REWRITE THAT SHOULD HAVE
+      * FOLLOWED THE RULE CALL NEVER MADE IT TO THE FILE CLEANLY.
+      ******************************************************************
+           MOVE AUD-CLAIM-ID TO CF-CLAIM-ID
+           READ CLAIM-FILE
+               INVALID KEY
+                   MOVE SPACES TO RECON-REPORT-LINE
+                   STRING 'CLAIM ' AUD-CLAIM-ID
+                       ' IN AUDIT TRAIL BUT NOT FOUND IN CLAIMCIF'
+                       DELIMITED BY SIZE INTO RECON-REPORT-LINE
+                   WRITE RECON-REPORT-LINE
+                   ADD 1 TO WS-RECORDS-MISMATCH
+           END-READ
+
+           IF WS-CLAIM-FILE-STATUS = '00'
+               ADD 1 TO WS-RECORDS-CHECKED
+               IF CF-CLAIM-STATUS NOT = AUD-RESULTING-STATUS
+                   MOVE SPACES TO RECON-REPORT-LINE
+                   STRING 'CLAIM ' AUD-CLAIM-ID
+                       ' AUDIT TRAIL EXPECTED ' AUD-RESULTING-STATUS
+                       ' BUT CLAIMCIF HAS ' CF-CLAIM-STATUS
+                       DELIMITED BY SIZE INTO RECON-REPORT-LINE
+                   WRITE RECON-REPORT-LINE
+                   ADD 1 TO WS-RECORDS-MISMATCH
+               END-IF
+           END-IF
+           EXIT.
