@@ -5,7 +5,8 @@
       * API PROVIDER AND API REQUESTER CAPABILITY                      *
       *                                                                *
       * THE CLAIM SAMPLE PROGRAM PROVIDES THE OPTION TO SUBMIT (S),    *
-      * READ (R), AND UPDATE (U) A HEALTH INSURANCE CLAIM RECORD.      *
+      * READ (R), UPDATE (U), AND DELETE (D) A HEALTH INSURANCE CLAIM  *
+      * RECORD.                                                        *
       *                                                                *
       * THE RECORD IS STORED IN A VSAM KSDS DATA SET.                  *
       * THE CONTENTS OF THE CLAIM RECORD ARE                           *
@@ -43,12 +44,198 @@
        01  API-INFO.
            COPY CLAIMINF.
       ******************************************************************
+      * SAME PATTERN FOR THE getMemberEligibility API REQUESTER, CALLED
+      * BY DO-CHECK-MEMBER-ELIGIBILITY BEFORE THE CLAIM EVER REACHES
+      * DO-CALL-CLAIM-RULE.
+      ******************************************************************
+       01  ELIGIBILITY-REQUEST.
+           COPY ELIGREQ.
+       01  ELIGIBILITY-RESPONSE.
+           COPY ELIGRSP.
+       01  ELIGIBILITY-API-INFO.
+           COPY ELIGINF.
+      ******************************************************************
+      * SAME PATTERN FOR THE getFraudScore API REQUESTER, CALLED BY
+      * DO-CHECK-FRAUD-SCORE ALONGSIDE DO-CALL-CLAIM-RULE.
+      ******************************************************************
+       01  FRAUD-REQUEST.
+           COPY FRAUDREQ.
+       01  FRAUD-RESPONSE.
+           COPY FRAUDRSP.
+       01  FRAUD-API-INFO.
+           COPY FRAUDINF.
+      ******************************************************************
       * INCLUDE THE COPYBOOK FOR REQUEST AND RESPONSE DATA STRUCTURE.
       * THIS INCLUDES THE VSAM FILE LAYOUT FOR THE INSURANCE
       * CLAIM APP.
       ******************************************************************
        COPY CLAIMRQC.
        COPY CLAIMRSC.
+       COPY CLAIMAUD.
+       COPY CLAIMTYP.
+       COPY CLAIMHIS.
+       COPY CLAIMPRV.
+      ******************************************************************
+      * HISTORICAL SHAPES OF REQ-CLAIM-CONTAINER, ONE PER REQUEST THAT
+      * APPENDED A FIELD TO REQ-CLAIM-DETAILS (SEE CLAIMRQC). REQ-CLAIM-
+      * ACTION SITS AT THE TAIL OF WHATEVER REQ-CLAIM-CONTAINER LOOKED
+      * LIKE WHEN A CALLER WAS BUILT, SO A SHORTER, OLDER CONTAINER HAS
+      * ITS ACTION BYTE RIGHT AFTER ITS OWN (SHORTER) DETAILS -- NOT AT
+      * THE TAIL OF TODAY'S LONGER LAYOUT. DO-MAP-CONTAINER-V1 THROUGH
+      * DO-MAP-CONTAINER-V6 GET THE RAW BYTES INTO THE MATCHING SHAPE
+      * BELOW AND FIELD-MOVE THEM INTO REQ-CLAIM-CONTAINER, INCLUDING
+      * RELOCATING THE ACTION BYTE, RATHER THAN A STRAIGHT GET CONTAINER
+      * INTO TODAY'S (LONGER) REQ-CLAIM-CONTAINER, WHICH WOULD LEAVE THE
+      * INCOMING ACTION BYTE STRANDED PARTWAY THROUGH REQ-CLAIM-DETAILS.
+      ******************************************************************
+       01 WS-LEGACY-CONTAINER-V0.
+          05 WS-V0-CLAIM-ID                PIC X(8).
+          05 WS-V0-CLAIM-DETAILS.
+             10 WS-V0-CLAIM-TYPE           PIC X(8).
+             10 WS-V0-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V0-CLAIM-DATE           PIC X(10).
+             10 WS-V0-CLAIM-DESC           PIC X(21).
+             10 WS-V0-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V0-FILLER               PIC X(4).
+          05 WS-V0-CLAIM-ACTION            PIC X(1).
+
+       01 WS-LEGACY-CONTAINER-V1.
+          05 WS-V1-CLAIM-ID                PIC X(8).
+          05 WS-V1-CLAIM-DETAILS.
+             10 WS-V1-CLAIM-TYPE           PIC X(8).
+             10 WS-V1-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V1-CLAIM-DATE           PIC X(10).
+             10 WS-V1-CLAIM-DESC           PIC X(21).
+             10 WS-V1-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V1-FILLER               PIC X(4).
+             10 WS-V1-CLAIM-LAST-UPDATED   PIC S9(15) COMP-3.
+          05 WS-V1-CLAIM-ACTION            PIC X(1).
+
+       01 WS-LEGACY-CONTAINER-V2.
+          05 WS-V2-CLAIM-ID                PIC X(8).
+          05 WS-V2-CLAIM-DETAILS.
+             10 WS-V2-CLAIM-TYPE           PIC X(8).
+             10 WS-V2-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V2-CLAIM-DATE           PIC X(10).
+             10 WS-V2-CLAIM-DESC           PIC X(21).
+             10 WS-V2-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V2-FILLER               PIC X(4).
+             10 WS-V2-CLAIM-LAST-UPDATED   PIC S9(15) COMP-3.
+             10 WS-V2-CLAIM-MEMBER-ID      PIC X(8).
+          05 WS-V2-CLAIM-ACTION            PIC X(1).
+
+       01 WS-LEGACY-CONTAINER-V3.
+          05 WS-V3-CLAIM-ID                PIC X(8).
+          05 WS-V3-CLAIM-DETAILS.
+             10 WS-V3-CLAIM-TYPE           PIC X(8).
+             10 WS-V3-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V3-CLAIM-DATE           PIC X(10).
+             10 WS-V3-CLAIM-DESC           PIC X(21).
+             10 WS-V3-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V3-FILLER               PIC X(4).
+             10 WS-V3-CLAIM-LAST-UPDATED   PIC S9(15) COMP-3.
+             10 WS-V3-CLAIM-MEMBER-ID      PIC X(8).
+             10 WS-V3-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+             10 WS-V3-CLAIM-LINE-ITEM      OCCURS 10 TIMES.
+                15 WS-V3-LINE-PROCEDURE-CODE PIC X(8).
+                15 WS-V3-LINE-AMOUNT         COMP-2 SYNC.
+                15 WS-V3-LINE-DESC           PIC X(21).
+          05 WS-V3-CLAIM-ACTION            PIC X(1).
+
+       01 WS-LEGACY-CONTAINER-V4.
+          05 WS-V4-CLAIM-ID                PIC X(8).
+          05 WS-V4-CLAIM-DETAILS.
+             10 WS-V4-CLAIM-TYPE           PIC X(8).
+             10 WS-V4-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V4-CLAIM-DATE           PIC X(10).
+             10 WS-V4-CLAIM-DESC           PIC X(21).
+             10 WS-V4-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V4-FILLER               PIC X(4).
+             10 WS-V4-CLAIM-LAST-UPDATED   PIC S9(15) COMP-3.
+             10 WS-V4-CLAIM-MEMBER-ID      PIC X(8).
+             10 WS-V4-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+             10 WS-V4-CLAIM-LINE-ITEM      OCCURS 10 TIMES.
+                15 WS-V4-LINE-PROCEDURE-CODE PIC X(8).
+                15 WS-V4-LINE-AMOUNT         COMP-2 SYNC.
+                15 WS-V4-LINE-DESC           PIC X(21).
+             10 WS-V4-CLAIM-NETWORK-STATUS PIC X(1).
+          05 WS-V4-CLAIM-ACTION            PIC X(1).
+
+       01 WS-LEGACY-CONTAINER-V5.
+          05 WS-V5-CLAIM-ID                PIC X(8).
+          05 WS-V5-CLAIM-DETAILS.
+             10 WS-V5-CLAIM-TYPE           PIC X(8).
+             10 WS-V5-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V5-CLAIM-DATE           PIC X(10).
+             10 WS-V5-CLAIM-DESC           PIC X(21).
+             10 WS-V5-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V5-FILLER               PIC X(4).
+             10 WS-V5-CLAIM-LAST-UPDATED   PIC S9(15) COMP-3.
+             10 WS-V5-CLAIM-MEMBER-ID      PIC X(8).
+             10 WS-V5-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+             10 WS-V5-CLAIM-LINE-ITEM      OCCURS 10 TIMES.
+                15 WS-V5-LINE-PROCEDURE-CODE PIC X(8).
+                15 WS-V5-LINE-AMOUNT         COMP-2 SYNC.
+                15 WS-V5-LINE-DESC           PIC X(21).
+             10 WS-V5-CLAIM-NETWORK-STATUS PIC X(1).
+             10 WS-V5-CLAIM-EXTRACTED-FLAG PIC X(1).
+          05 WS-V5-CLAIM-ACTION            PIC X(1).
+
+       01 WS-LEGACY-CONTAINER-V6.
+          05 WS-V6-CLAIM-ID                PIC X(8).
+          05 WS-V6-CLAIM-DETAILS.
+             10 WS-V6-CLAIM-TYPE           PIC X(8).
+             10 WS-V6-CLAIM-AMOUNT         COMP-2 SYNC.
+             10 WS-V6-CLAIM-DATE           PIC X(10).
+             10 WS-V6-CLAIM-DESC           PIC X(21).
+             10 WS-V6-CLAIM-PROVIDER       PIC X(21).
+             10 WS-V6-FILLER               PIC X(4).
+             10 WS-V6-CLAIM-LAST-UPDATED   PIC S9(15) COMP-3.
+             10 WS-V6-CLAIM-MEMBER-ID      PIC X(8).
+             10 WS-V6-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+             10 WS-V6-CLAIM-LINE-ITEM      OCCURS 10 TIMES.
+                15 WS-V6-LINE-PROCEDURE-CODE PIC X(8).
+                15 WS-V6-LINE-AMOUNT         COMP-2 SYNC.
+                15 WS-V6-LINE-DESC           PIC X(21).
+             10 WS-V6-CLAIM-NETWORK-STATUS PIC X(1).
+             10 WS-V6-CLAIM-EXTRACTED-FLAG PIC X(1).
+             10 WS-V6-CLAIM-CURRENCY-CODE  PIC X(3).
+          05 WS-V6-CLAIM-ACTION            PIC X(1).
+      ******************************************************************
+      * SCRATCH AREA FOR DO-CHECK-DUPLICATE-CLAIM'S BROWSE OF CLAIMCIF.
+      * GIVEN ITS OWN 01-LEVEL (RATHER THAN NESTING INSIDE WS-STORAGE)
+      * SO WS-DUP-CLAIM-AMOUNT'S COMP-2 SYNC ALIGNMENT PADDING IS
+      * RELATIVE TO THIS RECORD'S OWN START, MATCHING THE REAL
+      * CLAIMCIF/RSP-CLAIM-RECORD LAYOUT BYTE FOR BYTE -- NESTED INSIDE
+      * WS-STORAGE, THE SAME FIELDS WOULD PAD AT A WS-STORAGE-RELATIVE
+      * OFFSET THAT DOES NOT MATCH THE ON-DISK RECORD READNEXT READS IN.
+      * MIRRORS THE FULL RSP-CLAIM-RECORD LAYOUT FIELD FOR FIELD (NOT
+      * JUST THE PROVIDER/DATE/AMOUNT FIELDS THIS SECTION COMPARES) SO
+      * THE READNEXT INTO AREA IS THE SAME SIZE AS THE ON-DISK RECORD --
+      * A SHORTER INTO AREA MAKES ITS LENGTH THE IMPLIED MAXIMUM AND
+      * EVERY REAL RECORD LONGER THAN THAT COMES BACK LENGERR, WHICH
+      * WOULD BE MISREAD AS END-OF-BROWSE BELOW.
+      ******************************************************************
+       01 WS-DUP-CLAIM-RECORD.
+          05 WS-DUP-CLAIM-ID         PIC X(8).
+          05 WS-DUP-CLAIM-DETAILS.
+             10 WS-DUP-CLAIM-TYPE       PIC X(8).
+             10 WS-DUP-CLAIM-AMOUNT     COMP-2 SYNC.
+             10 WS-DUP-CLAIM-DATE       PIC X(10).
+             10 WS-DUP-CLAIM-DESC       PIC X(21).
+             10 WS-DUP-CLAIM-PROVIDER   PIC X(21).
+             10 WS-DUP-CLAIM-STATUS     PIC X(4).
+             10 WS-DUP-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+             10 WS-DUP-CLAIM-MEMBER-ID   PIC X(8).
+             10 WS-DUP-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+             10 WS-DUP-CLAIM-LINE-ITEM   OCCURS 10 TIMES.
+                15 WS-DUP-LINE-PROCEDURE-CODE PIC X(8).
+                15 WS-DUP-LINE-AMOUNT         COMP-2 SYNC.
+                15 WS-DUP-LINE-DESC           PIC X(21).
+             10 WS-DUP-CLAIM-NETWORK-STATUS PIC X(1).
+             10 WS-DUP-CLAIM-EXTRACTED-FLAG PIC X(1).
+             10 WS-DUP-CLAIM-CURRENCY-CODE PIC X(3).
+             10 WS-DUP-CLAIM-DOCUMENT-ID PIC X(16).
       ******************************************************************
       * DECLARE THE WORKING STORAGE VARIABLES USED IN THIS PROGRAM
       ******************************************************************
@@ -57,7 +244,14 @@
           05 WS-CHANNEL-NAME         PIC X(16).
           05 WS-CONTAINER-NAME       PIC X(16).
           05 WS-CICS-RESP-CODE-NUM   PIC 9(08) VALUE ZEROS.
+          05 WS-INPUT-LENGTH-NUM     PIC 9(08) VALUE ZEROS.
           05 WS-FILE-NAME            PIC X(08).
+          05 WS-PATH-FILE-NAME       PIC X(08).
+          05 WS-AUDIT-FILE-NAME      PIC X(08).
+          05 WS-HISTORY-FILE-NAME    PIC X(08).
+          05 WS-PROVIDER-FILE-NAME   PIC X(08).
+          05 WS-OLD-CLAIM-STATUS     PIC X(04).
+          05 WS-USERID               PIC X(08).
           05 WS-TOKEN                PIC S9(8) COMP-5 SYNC.
           05 WS-MSG-TO-WRITE         PIC X(90).
           05 WS-CSMT-OUTAREA         PIC X(121).
@@ -65,6 +259,139 @@
           05 WS-CURRENT-DATE         PIC X(8).
           05 WS-CURRENT-TIME         PIC X(8).
           05 WS-WRITEQ-RESP-CODE     PIC S9(8) COMP.
+          05 WS-LIST-KEY             PIC X(08).
+          05 WS-LIST-EOF             PIC X(01) VALUE 'N'.
+             88 WS-LIST-AT-EOF                VALUE 'Y'.
+          05 WS-LIST-MAX-ENTRIES     PIC 9(4) VALUE 25.
+      ******************************************************************
+      * KNOWN LENGTHS OF REQ-CLAIM-CONTAINER AS CLAIMRQC HAS GROWN OVER
+      * TIME, ONE PER REQUEST THAT APPENDED A FIELD TO CLAIM-DETAILS.
+      * DO-DETERMINE-CONTAINER-VERSION COMPARES THE INCOMING
+      * WS-INPUT-LENGTH AGAINST THESE SO AN OLDER CALLER STILL SENDING A
+      * SHORTER CONTAINER CAN BE MAPPED INTO TODAY'S LAYOUT INSTEAD OF
+      * TRUNCATING SILENTLY OR BLOWING UP.
+      *   V0 (ORIGINAL)                  -  81 BYTES
+      *   V1 (+ LAST UPDATED TIMESTAMP)  -  89 BYTES
+      *   V2 (+ MEMBER ID)               -  97 BYTES
+      *   V3 (+ MULTI-LINE-ITEM)        - 579 BYTES
+      *   V4 (+ NETWORK STATUS)         - 580 BYTES
+      *   V5 (+ EXTRACTED FLAG)         - 581 BYTES
+      *   V6 (+ CURRENCY CODE)          - 584 BYTES
+      *   V7 (+ DOCUMENT ID, CURRENT)   - 600 BYTES
+      ******************************************************************
+          05 WS-CONTAINER-LEN-V0      PIC S9(8) COMP VALUE 81.
+          05 WS-CONTAINER-LEN-V1      PIC S9(8) COMP VALUE 89.
+          05 WS-CONTAINER-LEN-V2      PIC S9(8) COMP VALUE 97.
+          05 WS-CONTAINER-LEN-V3      PIC S9(8) COMP VALUE 579.
+          05 WS-CONTAINER-LEN-V4      PIC S9(8) COMP VALUE 580.
+          05 WS-CONTAINER-LEN-V5      PIC S9(8) COMP VALUE 581.
+          05 WS-CONTAINER-LEN-V6      PIC S9(8) COMP VALUE 584.
+          05 WS-CONTAINER-LEN-CURRENT PIC S9(8) COMP VALUE 600.
+      ******************************************************************
+      * WS-CONTAINER-VERSION IS THE MAPPED VERSION NUMBER (0-7). SINCE 0
+      * IS A GENUINE VERSION NOW (THE ORIGINAL 81-BYTE LAYOUT), AN
+      * UNRECOGNIZED LENGTH IS FLAGGED WITH 9 RATHER THAN 0.
+      ******************************************************************
+          05 WS-CONTAINER-VERSION     PIC 9(1) VALUE 9.
+          88 WS-CONTAINER-VERSION-UNKNOWN     VALUE 9.
+      ******************************************************************
+      * RETRY CONFIGURATION FOR DO-CALL-CLAIM-RULE. KEPT TOGETHER HERE
+      * SO THE SHOP CAN TUNE THEM (OR MOVE THEM TO A CONFIG SOURCE)
+      * WITHOUT HUNTING THROUGH THE PARAGRAPH LOGIC.
+      ******************************************************************
+          05 WS-CLAIM-RULE-MAX-RETRIES PIC 9(1) VALUE 2.
+          05 WS-CLAIM-RULE-RETRIES     PIC 9(1) VALUE 0.
+          05 WS-CLAIM-RULE-RETRY-DELAY PIC 9(4) VALUE 2.
+      ******************************************************************
+      * VALIDATION WORK FIELDS FOR DO-VALIDATE-CLAIM-REC
+      ******************************************************************
+          05 WS-CLAIM-REC-VALID-SW   PIC X(1) VALUE 'Y'.
+             88 WS-CLAIM-REC-VALID            VALUE 'Y'.
+          05 WS-DATE-MM              PIC 9(2).
+          05 WS-DATE-DD              PIC 9(2).
+          05 WS-DATE-YYYY            PIC 9(4).
+          05 WS-DATE-YYYYMMDD        PIC 9(8).
+          05 WS-DATE-INTEGER         PIC S9(9) COMP.
+          05 WS-LINE-IDX             PIC 9(2).
+          05 WS-LINE-AMOUNT-TOTAL    COMP-2 SYNC.
+      ******************************************************************
+      * WORK FIELDS FOR DO-CHECK-DUPLICATE-CLAIM
+      ******************************************************************
+          05 WS-DUP-KEY              PIC X(08).
+          05 WS-DUP-EOF              PIC X(01) VALUE 'N'.
+             88 WS-DUP-AT-EOF                 VALUE 'Y'.
+          05 WS-DUPLICATE-CLAIM-SW   PIC X(1) VALUE 'N'.
+             88 WS-DUPLICATE-CLAIM-FOUND      VALUE 'Y'.
+      ******************************************************************
+      * WORK FIELDS FOR DO-CHECK-MEMBER-ELIGIBILITY
+      ******************************************************************
+          05 WS-MEMBER-ELIGIBLE-SW  PIC X(1) VALUE 'Y'.
+             88 WS-MEMBER-ELIGIBLE           VALUE 'Y'.
+          05 WS-ELIGIBILITY-REASON  PIC X(80).
+          05 WS-ELIG-LEN            PIC S9(4) COMP-5.
+      ******************************************************************
+      * WORK FIELDS FOR DO-CHECK-FRAUD-SCORE
+      ******************************************************************
+          05 WS-CLAIM-FLAGGED-SW    PIC X(1) VALUE 'N'.
+             88 WS-CLAIM-FLAGGED             VALUE 'Y'.
+          05 WS-FRAUD-REASON        PIC X(80).
+          05 WS-FRAUD-LEN           PIC S9(4) COMP-5.
+      ******************************************************************
+      * WORK FIELDS FOR DO-CHECK-PROVIDER-NETWORK-STATUS
+      ******************************************************************
+          05 WS-PROVIDER-NOT-FOUND-SW PIC X(1) VALUE 'N'.
+             88 WS-PROVIDER-NOT-FOUND          VALUE 'Y'.
+      ******************************************************************
+      * WORK FIELDS FOR DO-VALIDATE-STATUS-TRANSITION
+      ******************************************************************
+          05 WS-NEW-CLAIM-STATUS    PIC X(4).
+          05 WS-STATUS-TRANSITION-VALID-SW PIC X(1) VALUE 'Y'.
+             88 WS-STATUS-TRANSITION-VALID            VALUE 'Y'.
+      ******************************************************************
+      * WORK FIELDS FOR DO-RESUBMIT-CLAIM-REC
+      ******************************************************************
+          05 WS-RESUBMIT-WINDOW-DAYS  PIC 9(3) VALUE 30.
+          05 WS-DAYS-SINCE-UPDATE     PIC S9(9) COMP-3.
+      ******************************************************************
+      * STRUCTURED TALLY OF DO-CALL-CLAIM-RULE ERROR OUTCOMES, BROKEN
+      * OUT BY WHERE THE FAILURE WAS REPORTED (OUR OWN STUB, THE Z/OS
+      * CONNECT SERVER, OR THE REST API ITSELF) SO AN INCIDENT CAN BE
+      * ESCALATED TO THE RIGHT TEAM INSTEAD OF HAVING TO COUNT FREE-TEXT
+      * CSMT LINES BY HAND. HELD IN A CICS TS QUEUE (CLAMSTAT) SO THE
+      * COUNTS SURVIVE ACROSS TRANSACTIONS, AND DUMPED ON DEMAND (ACTION
+      * 'T') AT END OF DAY.
+      ******************************************************************
+          05 WS-CLAIM-RULE-STATS.
+             10 WS-STAT-API-ERRORS    PIC 9(7) VALUE 0.
+             10 WS-STAT-ZCEE-ERRORS   PIC 9(7) VALUE 0.
+             10 WS-STAT-STUB-ERRORS   PIC 9(7) VALUE 0.
+          05 WS-STATS-TSQ-NAME        PIC X(8) VALUE 'CLAMSTAT'.
+          05 WS-STATS-RESP            PIC S9(8) COMP.
+          05 WS-STAT-CATEGORY         PIC X(1).
+      ******************************************************************
+      * RUNTIME OVERRIDE OF THE Z/OS CONNECT TARGET FOR EACH API
+      * REQUESTER. API-INFO/ELIGIBILITY-API-INFO/FRAUD-API-INFO ARE
+      * COMPILED WITH BLANK/ZERO DEFAULTS (SEE CLAIMINF/ELIGINF/
+      * FRAUDINF) AND NORMALLY BOUND TO A Z/OS CONNECT EE SERVICE AT
+      * DEPLOY TIME. TO LET OPERATIONS REPOINT A SERVICE (E.G. DURING
+      * A REGIONAL FAILOVER) WITHOUT A RECOMPILE, DO-LOAD-API-CONFIG
+      * READS A WS-API-CONFIG RECORD FROM THE APICFG TS QUEUE AND, FOR
+      * ANY SERVICE WITH A NON-BLANK HOST IN THE QUEUE, OVERRIDES THE
+      * COMPILED-IN DEFAULT BEFORE THE FIRST CALL OF THE TRANSACTION.
+      * IF THE QUEUE DOESN'T EXIST, THE COMPILED-IN DEFAULTS STAND.
+      ******************************************************************
+          05 WS-API-CONFIG.
+             10 WS-CFG-CLAIM-RULE-HOST PIC X(255).
+             10 WS-CFG-CLAIM-RULE-PORT PIC S9(9) COMP-5.
+             10 WS-CFG-CLAIM-RULE-URI  PIC X(255).
+             10 WS-CFG-ELIG-HOST       PIC X(255).
+             10 WS-CFG-ELIG-PORT       PIC S9(9) COMP-5.
+             10 WS-CFG-ELIG-URI        PIC X(255).
+             10 WS-CFG-FRAUD-HOST      PIC X(255).
+             10 WS-CFG-FRAUD-PORT      PIC S9(9) COMP-5.
+             10 WS-CFG-FRAUD-URI       PIC X(255).
+          05 WS-API-CONFIG-TSQ-NAME   PIC X(8) VALUE 'APICFG'.
+          05 WS-API-CONFIG-RESP       PIC S9(8) COMP.
       ******************************************************************
       * DECLARE THE WORKING STORAGE VARIABLES FOR API REQUESTER
       ******************************************************************
@@ -186,17 +513,44 @@
                      PERFORM DO-RETURN-TO-CICS
            END-EVALUATE.
       ******************************************************************
-      * NOW READ THE CONTENTS OF THE REQUEST CONTAINER FOR PROCESSING
+      * NOW READ THE CONTENTS OF THE REQUEST CONTAINER FOR PROCESSING.
+      * THE CONTAINER'S LENGTH TELLS US WHICH CLAIMRQC VERSION THE
+      * CALLER WAS BUILT AGAINST -- ROUTE TO THE MATCHING MAPPING
+      * PARAGRAPH SO AN OLDER, SHORTER CONTAINER IS READ CORRECTLY
+      * INSTEAD OF AGAINST TODAY'S (LONGER) REQ-CLAIM-CONTAINER LAYOUT.
       ******************************************************************
-           EXEC CICS
-                GET CONTAINER(WS-CONTAINER-NAME)
-                    CHANNEL(WS-CHANNEL-NAME)
-                    FLENGTH(WS-INPUT-LENGTH)
-                    INTO(REQ-CLAIM-CONTAINER)
-                    NOCONVERT
-                    RESP(RSP-CLAIM-CICS-RESP)
-                    RESP2(RSP-CLAIM-CICS-RESP2)
-           END-EXEC.
+           PERFORM DO-DETERMINE-CONTAINER-VERSION
+
+           IF WS-CONTAINER-VERSION-UNKNOWN
+                MOVE WS-INPUT-LENGTH TO WS-INPUT-LENGTH-NUM
+                STRING 'ERROR: UNRECOGNIZED CONTAINER LENGTH OF '
+                       DELIMITED BY SIZE
+                       WS-INPUT-LENGTH-NUM DELIMITED BY SIZE
+                       ' BYTES, NO MATCHING CLAIMRQC VERSION'
+                       DELIMITED BY SIZE
+                       INTO WS-MSG-TO-WRITE END-STRING
+                PERFORM DO-WRITE-TO-CSMT
+                PERFORM DO-RETURN-TO-CICS
+           END-IF
+
+           EVALUATE WS-CONTAINER-VERSION
+                WHEN 0
+                    PERFORM DO-MAP-CONTAINER-V0
+                WHEN 1
+                    PERFORM DO-MAP-CONTAINER-V1
+                WHEN 2
+                    PERFORM DO-MAP-CONTAINER-V2
+                WHEN 3
+                    PERFORM DO-MAP-CONTAINER-V3
+                WHEN 4
+                    PERFORM DO-MAP-CONTAINER-V4
+                WHEN 5
+                    PERFORM DO-MAP-CONTAINER-V5
+                WHEN 6
+                    PERFORM DO-MAP-CONTAINER-V6
+                WHEN OTHER
+                    PERFORM DO-GET-CURRENT-CONTAINER
+           END-EVALUATE
 
            IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
                 MOVE 'ERROR READING CONTAINER DATA'
@@ -215,6 +569,18 @@
                     PERFORM DO-READ-CLAIM-REC
                 WHEN 'U'
                     PERFORM DO-UPDATE-CLAIM-REC
+                WHEN 'D'
+                    PERFORM DO-DELETE-CLAIM-REC
+                WHEN 'L'
+                    PERFORM DO-LIST-CLAIM-REC
+                WHEN 'P'
+                    PERFORM DO-LIST-PENDING-CLAIM-REC
+                WHEN 'X'
+                    PERFORM DO-RESUBMIT-CLAIM-REC
+                WHEN 'T'
+                    PERFORM DO-DUMP-CLAIM-RULE-STATS
+                WHEN 'V'
+                    PERFORM DO-RETRIEVE-CLAIM-DOCUMENT
                 WHEN OTHER
                     MOVE 'ERROR: UNKNOWN OPERATION FOUND IN REQUEST'
                          TO RSP-CLAIM-OUTPUT-MESSAGE
@@ -249,6 +615,420 @@
            MOVE LENGTH OF RESPONSE TO BAQ-RESPONSE-LEN
 
            MOVE 'CLAIMCIF' TO WS-FILE-NAME
+           MOVE 'CLAIMCIP' TO WS-PATH-FILE-NAME
+           MOVE 'CLAIMAUD' TO WS-AUDIT-FILE-NAME
+           MOVE 'CLAIMHIS' TO WS-HISTORY-FILE-NAME
+           MOVE 'CLAIMPRV' TO WS-PROVIDER-FILE-NAME
+
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC
+
+           PERFORM DO-LOAD-CLAIM-TYPE-TABLE
+           PERFORM DO-LOAD-API-CONFIG
+           EXIT.
+      ******************************************************************
+      /
+       DO-LOAD-CLAIM-TYPE-TABLE SECTION.
+      ************************************
+      *
+      ******************************************************************
+      * LOAD THE IN-STORAGE CLAIM TYPE TABLE (CLAIMTYP COPYBOOK). THIS
+      * IS WHERE A NEW CLAIM CATEGORY GETS ADDED -- NO OTHER CODE
+      * CHANGE IS NEEDED IN DO-VALIDATE-CLAIM-REC OR DO-CALL-CLAIM-RULE.
+      ******************************************************************
+           MOVE 5 TO CLAIM-TYPE-COUNT
+
+           MOVE 'DRUG'         TO CT-CODE(1)
+           MOVE 'Prescription drug'  TO CT-DESC(1)
+           MOVE 4              TO CT-LENGTH(1)
+           MOVE 500            TO CT-AUTO-APPROVAL-MAX(1)
+
+           MOVE 'DENTAL'       TO CT-CODE(2)
+           MOVE 'Dental'       TO CT-DESC(2)
+           MOVE 6              TO CT-LENGTH(2)
+           MOVE 1500           TO CT-AUTO-APPROVAL-MAX(2)
+
+           MOVE 'MEDICAL'      TO CT-CODE(3)
+           MOVE 'Medical'      TO CT-DESC(3)
+           MOVE 7              TO CT-LENGTH(3)
+           MOVE 5000           TO CT-AUTO-APPROVAL-MAX(3)
+
+           MOVE 'VISION'       TO CT-CODE(4)
+           MOVE 'Vision'       TO CT-DESC(4)
+           MOVE 6              TO CT-LENGTH(4)
+           MOVE 800            TO CT-AUTO-APPROVAL-MAX(4)
+
+           MOVE 'MENTAL'       TO CT-CODE(5)
+           MOVE 'Mental health' TO CT-DESC(5)
+           MOVE 6              TO CT-LENGTH(5)
+           MOVE 3000           TO CT-AUTO-APPROVAL-MAX(5)
+           EXIT.
+      ******************************************************************
+      /
+       DO-LOAD-API-CONFIG SECTION.
+      ********************************
+      *
+      ******************************************************************
+      * OVERRIDE THE COMPILED-IN Z/OS CONNECT TARGETS (API-INFO,
+      * ELIGIBILITY-API-INFO, FRAUD-API-INFO) FROM THE APICFG TS QUEUE,
+      * IF IT EXISTS. SEE THE WS-API-CONFIG COMMENT BLOCK IN WORKING-
+      * STORAGE FOR WHY THIS IS HERE.
+      ******************************************************************
+           EXEC CICS
+                READQ TS QUEUE(WS-API-CONFIG-TSQ-NAME)
+                      INTO(WS-API-CONFIG)
+                      ITEM(1)
+                      RESP(WS-API-CONFIG-RESP)
+           END-EXEC
+
+           IF WS-API-CONFIG-RESP = DFHRESP(NORMAL)
+               IF WS-CFG-CLAIM-RULE-HOST NOT = SPACES
+                   MOVE WS-CFG-CLAIM-RULE-HOST
+                     TO API-HOST-NAME OF API-INFO
+                   MOVE WS-CFG-CLAIM-RULE-PORT
+                     TO API-PORT-NUMBER OF API-INFO
+                   MOVE WS-CFG-CLAIM-RULE-URI
+                     TO API-URI OF API-INFO
+               END-IF
+
+               IF WS-CFG-ELIG-HOST NOT = SPACES
+                   MOVE WS-CFG-ELIG-HOST
+                     TO API-HOST-NAME OF ELIGIBILITY-API-INFO
+                   MOVE WS-CFG-ELIG-PORT
+                     TO API-PORT-NUMBER OF ELIGIBILITY-API-INFO
+                   MOVE WS-CFG-ELIG-URI
+                     TO API-URI OF ELIGIBILITY-API-INFO
+               END-IF
+
+               IF WS-CFG-FRAUD-HOST NOT = SPACES
+                   MOVE WS-CFG-FRAUD-HOST
+                     TO API-HOST-NAME OF FRAUD-API-INFO
+                   MOVE WS-CFG-FRAUD-PORT
+                     TO API-PORT-NUMBER OF FRAUD-API-INFO
+                   MOVE WS-CFG-FRAUD-URI
+                     TO API-URI OF FRAUD-API-INFO
+               END-IF
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-DETERMINE-CONTAINER-VERSION SECTION.
+      ********************************************
+      *
+      ******************************************************************
+      * MAP THE INCOMING WS-INPUT-LENGTH TO A CLAIMRQC VERSION NUMBER
+      * (SEE THE WS-CONTAINER-LEN-Vn COMMENT BLOCK IN WORKING-STORAGE).
+      * WS-CONTAINER-VERSION COMES BACK 9 (WS-CONTAINER-VERSION-UNKNOWN)
+      * IF THE LENGTH MATCHES NONE OF THEM -- A CALLER THAT IS NEITHER ON
+      * A KNOWN OLD LAYOUT NOR ON TODAY'S, WHICH DO-MAIN-CONTROL REJECTS
+      * RATHER THAN RISK READING A MISALIGNED CONTAINER.
+      ******************************************************************
+           EVALUATE WS-INPUT-LENGTH
+                WHEN WS-CONTAINER-LEN-V0
+                    MOVE 0 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-V1
+                    MOVE 1 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-V2
+                    MOVE 2 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-V3
+                    MOVE 3 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-V4
+                    MOVE 4 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-V5
+                    MOVE 5 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-V6
+                    MOVE 6 TO WS-CONTAINER-VERSION
+                WHEN WS-CONTAINER-LEN-CURRENT
+                    MOVE 7 TO WS-CONTAINER-VERSION
+                WHEN OTHER
+                    MOVE 9 TO WS-CONTAINER-VERSION
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      /
+       DO-GET-CURRENT-CONTAINER SECTION.
+      ***************************************
+      *
+      ******************************************************************
+      * CALLER IS ON TODAY'S CLAIMRQC LAYOUT (VERSION 7) -- READ THE
+      * CONTAINER STRAIGHT INTO REQ-CLAIM-CONTAINER, NO MAPPING NEEDED.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(REQ-CLAIM-CONTAINER)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V0 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * TRUE ORIGINAL CLAIMRQC LAYOUT, PRE-DATING EVEN THE LAST-UPDATED
+      * TIMESTAMP (NO MEMBER ID, NO LINE ITEMS, NO NETWORK STATUS, NO
+      * EXTRACTED FLAG, NO CURRENCY CODE, NO DOCUMENT ID). REQ-CLAIM-
+      * CONTAINER WAS INITIALIZED IN DO-INITIALIZATION, SO EVERY FIELD
+      * THIS VERSION DIDN'T SEND ALREADY STANDS AT ITS SAFE DEFAULT
+      * (SPACES/ZERO) -- DOWNSTREAM LOGIC (E.G. DO-SUBMIT-CLAIM-REC'S
+      * CURRENCY DEFAULT) ALREADY TREATS THOSE DEFAULTS AS "NOT SENT".
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V0)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V0-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V0-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V0-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V0-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V0-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V0-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V0-FILLER            TO REQ-FILLER
+               MOVE WS-V0-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V1 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * ADDS REQ-CLAIM-LAST-UPDATED OVER V0, STAMPED BY DO-SUBMIT-CLAIM-
+      * REC/DO-REWRITE-CLAIM-REC AND USED BY THE PEND AGING REPORT.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V1)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V1-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V1-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V1-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V1-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V1-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V1-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V1-FILLER            TO REQ-FILLER
+               MOVE WS-V1-CLAIM-LAST-UPDATED TO REQ-CLAIM-LAST-UPDATED
+               MOVE WS-V1-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V2 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * ADDS REQ-CLAIM-MEMBER-ID OVER V1, USED BY THE MEMBER
+      * ELIGIBILITY CHECK.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V2)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V2-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V2-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V2-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V2-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V2-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V2-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V2-FILLER            TO REQ-FILLER
+               MOVE WS-V2-CLAIM-LAST-UPDATED TO REQ-CLAIM-LAST-UPDATED
+               MOVE WS-V2-CLAIM-MEMBER-ID   TO REQ-CLAIM-MEMBER-ID
+               MOVE WS-V2-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V3 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * ADDS THE MULTI-LINE-ITEM FIELDS OVER V2, LETTING ONE CLAIM
+      * CARRY SEVERAL BILLED PROCEDURES INSTEAD OF ONE FLAT AMOUNT.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V3)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V3-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V3-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V3-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V3-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V3-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V3-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V3-FILLER            TO REQ-FILLER
+               MOVE WS-V3-CLAIM-LAST-UPDATED TO REQ-CLAIM-LAST-UPDATED
+               MOVE WS-V3-CLAIM-MEMBER-ID   TO REQ-CLAIM-MEMBER-ID
+               MOVE WS-V3-CLAIM-LINE-ITEM-COUNT
+                 TO REQ-CLAIM-LINE-ITEM-COUNT
+               PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 10
+                   MOVE WS-V3-CLAIM-LINE-ITEM(WS-LINE-IDX)
+                     TO REQ-CLAIM-LINE-ITEM(WS-LINE-IDX)
+               END-PERFORM
+               MOVE WS-V3-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V4 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * ADDS REQ-CLAIM-NETWORK-STATUS OVER V3, USED BY THE PROVIDER
+      * NETWORK STATUS LOOKUP.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V4)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V4-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V4-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V4-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V4-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V4-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V4-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V4-FILLER            TO REQ-FILLER
+               MOVE WS-V4-CLAIM-LAST-UPDATED TO REQ-CLAIM-LAST-UPDATED
+               MOVE WS-V4-CLAIM-MEMBER-ID   TO REQ-CLAIM-MEMBER-ID
+               MOVE WS-V4-CLAIM-LINE-ITEM-COUNT
+                 TO REQ-CLAIM-LINE-ITEM-COUNT
+               PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 10
+                   MOVE WS-V4-CLAIM-LINE-ITEM(WS-LINE-IDX)
+                     TO REQ-CLAIM-LINE-ITEM(WS-LINE-IDX)
+               END-PERFORM
+               MOVE WS-V4-CLAIM-NETWORK-STATUS
+                 TO REQ-CLAIM-NETWORK-STATUS
+               MOVE WS-V4-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V5 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * ADDS REQ-CLAIM-EXTRACTED-FLAG OVER V4, USED BY THE PAYMENT
+      * EXTRACT BATCH JOB TO AVOID RE-SENDING AN OKAY CLAIM TWICE.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V5)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V5-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V5-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V5-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V5-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V5-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V5-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V5-FILLER            TO REQ-FILLER
+               MOVE WS-V5-CLAIM-LAST-UPDATED TO REQ-CLAIM-LAST-UPDATED
+               MOVE WS-V5-CLAIM-MEMBER-ID   TO REQ-CLAIM-MEMBER-ID
+               MOVE WS-V5-CLAIM-LINE-ITEM-COUNT
+                 TO REQ-CLAIM-LINE-ITEM-COUNT
+               PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 10
+                   MOVE WS-V5-CLAIM-LINE-ITEM(WS-LINE-IDX)
+                     TO REQ-CLAIM-LINE-ITEM(WS-LINE-IDX)
+               END-PERFORM
+               MOVE WS-V5-CLAIM-NETWORK-STATUS
+                 TO REQ-CLAIM-NETWORK-STATUS
+               MOVE WS-V5-CLAIM-EXTRACTED-FLAG
+                 TO REQ-CLAIM-EXTRACTED-FLAG
+               MOVE WS-V5-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-MAP-CONTAINER-V6 SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * ADDS REQ-CLAIM-CURRENCY-CODE OVER V5, USED FOR NON-USD CLAIMS.
+      * ONLY REQ-CLAIM-DOCUMENT-ID IS MISSING FROM THIS ONE, WHICH
+      * ALREADY DEFAULTS TO SPACES (NO DOCUMENT ATTACHED) FROM THE
+      * DO-INITIALIZATION INITIALIZE OF REQ-CLAIM-CONTAINER.
+      ******************************************************************
+           EXEC CICS
+                GET CONTAINER(WS-CONTAINER-NAME)
+                    CHANNEL(WS-CHANNEL-NAME)
+                    FLENGTH(WS-INPUT-LENGTH)
+                    INTO(WS-LEGACY-CONTAINER-V6)
+                    NOCONVERT
+                    RESP(RSP-CLAIM-CICS-RESP)
+                    RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               MOVE WS-V6-CLAIM-ID          TO REQ-CLAIM-ID
+               MOVE WS-V6-CLAIM-TYPE        TO REQ-CLAIM-TYPE
+               MOVE WS-V6-CLAIM-AMOUNT      TO REQ-CLAIM-AMOUNT
+               MOVE WS-V6-CLAIM-DATE        TO REQ-CLAIM-DATE
+               MOVE WS-V6-CLAIM-DESC        TO REQ-CLAIM-DESC
+               MOVE WS-V6-CLAIM-PROVIDER    TO REQ-CLAIM-PROVIDER
+               MOVE WS-V6-FILLER            TO REQ-FILLER
+               MOVE WS-V6-CLAIM-LAST-UPDATED TO REQ-CLAIM-LAST-UPDATED
+               MOVE WS-V6-CLAIM-MEMBER-ID   TO REQ-CLAIM-MEMBER-ID
+               MOVE WS-V6-CLAIM-LINE-ITEM-COUNT
+                 TO REQ-CLAIM-LINE-ITEM-COUNT
+               PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > 10
+                   MOVE WS-V6-CLAIM-LINE-ITEM(WS-LINE-IDX)
+                     TO REQ-CLAIM-LINE-ITEM(WS-LINE-IDX)
+               END-PERFORM
+               MOVE WS-V6-CLAIM-NETWORK-STATUS
+                 TO REQ-CLAIM-NETWORK-STATUS
+               MOVE WS-V6-CLAIM-EXTRACTED-FLAG
+                 TO REQ-CLAIM-EXTRACTED-FLAG
+               MOVE WS-V6-CLAIM-CURRENCY-CODE
+                 TO REQ-CLAIM-CURRENCY-CODE
+               MOVE WS-V6-CLAIM-ACTION      TO REQ-CLAIM-ACTION
+           END-IF
            EXIT.
       ******************************************************************
       /
@@ -259,13 +1039,91 @@
       * WRITE THE FIELDS THAT WAS SPECIFIED IN THE REQUEST
       * AS A RECORD IN THE CLAIMCIF FILE.
       ******************************************************************
+      * CLIENTS THAT PRE-DATE THE CURRENCY CODE FIELD SEND SPACES --
+      * DEFAULT THOSE TO USD RATHER THAN REJECTING THE CLAIM.
+      ******************************************************************
+           IF REQ-CLAIM-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO REQ-CLAIM-CURRENCY-CODE
+           END-IF
+
            MOVE REQ-CLAIM-RECORD TO RSP-CLAIM-RECORD
       ******************************************************************
+      * REJECT OBVIOUSLY BAD DATA (ZERO/NEGATIVE AMOUNT, MALFORMED
+      * DATE) BEFORE IT EVER REACHES THE RULE API OR THE FILE.
+      ******************************************************************
+           PERFORM DO-VALIDATE-CLAIM-REC
+
+           IF NOT WS-CLAIM-REC-VALID
+               EXIT SECTION
+           END-IF
+      ******************************************************************
+      * REJECT A CLAIM THAT LOOKS LIKE IT WAS ALREADY SUBMITTED -- SAME
+      * PROVIDER, DATE OF SERVICE AND AMOUNT -- BEFORE IT IS SENT TO THE
+      * RULE API OR WRITTEN, SO A RETRY OR DOUBLE-CLICK DOES NOT CREATE
+      * A SECOND PAYABLE CLAIM.
+      ******************************************************************
+           PERFORM DO-CHECK-DUPLICATE-CLAIM
+
+           IF WS-DUPLICATE-CLAIM-FOUND
+               STRING 'ERROR: DUPLICATE CLAIM FOR PROVIDER '
+                      REQ-CLAIM-PROVIDER DELIMITED BY SIZE
+                      ' ON ' REQ-CLAIM-DATE DELIMITED BY SIZE
+                      INTO RSP-CLAIM-OUTPUT-MESSAGE
+               EXIT SECTION
+           END-IF
+      ******************************************************************
+      * CONFIRM THE MEMBER IS ACTIVELY COVERED FOR THIS CLAIM TYPE
+      * BEFORE SPENDING A CALL ON THE CLAIM-RULE API.
+      ******************************************************************
+           PERFORM DO-CHECK-MEMBER-ELIGIBILITY
+
+           IF NOT WS-MEMBER-ELIGIBLE
+               STRING 'ERROR: MEMBER NOT ELIGIBLE - '
+                      WS-ELIGIBILITY-REASON DELIMITED BY SIZE
+                      INTO RSP-CLAIM-OUTPUT-MESSAGE
+               EXIT SECTION
+           END-IF
+      ******************************************************************
+      * LOOK UP WHETHER THE CLAIM'S PROVIDER IS IN OR OUT OF NETWORK
+      * (CLAIMPRV) BEFORE THE RULE API IS CALLED, SO DO-CALL-CLAIM-RULE
+      * CAN FACTOR NETWORK STATUS INTO THE FINAL STATUS IT SETS.
+      ******************************************************************
+           PERFORM DO-CHECK-PROVIDER-NETWORK-STATUS
+      ******************************************************************
       * AUTOMATIC APPROVAL IS DETERMINED BY THE CLAIM SERVER BUSINESS
       * RULE. CALL THE PROGRAM TO SET THE STATUS.
       ******************************************************************
 
            PERFORM DO-CALL-CLAIM-RULE
+      ******************************************************************
+      * RUN THE FRAUD/ANOMALY SCORING HOOK ALONGSIDE THE CLAIM-RULE
+      * RESULT. A FLAGGED CLAIM IS FORCED TO PEND FOR MANUAL REVIEW
+      * REGARDLESS OF WHAT THE CLAIM-RULE API DECIDED, AND THE REASON
+      * IS LOGGED TO CSMT SO AN OPERATOR CAN SEE WHY AN OTHERWISE-CLEAN
+      * CLAIM WAS HELD.
+      ******************************************************************
+           PERFORM DO-CHECK-FRAUD-SCORE
+
+           IF WS-CLAIM-FLAGGED
+               MOVE 'PEND' TO RSP-CLAIM-STATUS
+               STRING 'CLAIM ' REQ-CLAIM-ID DELIMITED BY SIZE
+                      ' FLAGGED BY FRAUD SCORING - '
+                      DELIMITED BY SIZE
+                      WS-FRAUD-REASON DELIMITED BY SIZE
+                      INTO WS-MSG-TO-WRITE
+               PERFORM DO-WRITE-TO-CSMT
+           END-IF
+      ******************************************************************
+      * STAMP WHEN THE RECORD WAS LAST UPDATED SO THE AGING REPORT
+      * (CLAIMAGE) CAN TELL HOW LONG A PEND CLAIM HAS BEEN SITTING.
+      ******************************************************************
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           MOVE WS-ABSTIME TO RSP-CLAIM-LAST-UPDATED
+      ******************************************************************
+      * A NEWLY SUBMITTED CLAIM HAS NOT BEEN PICKED UP BY THE CLAIMEXT
+      * PAYMENT/EOB EXTRACT BATCH JOB YET.
+      ******************************************************************
+           MOVE 'N' TO RSP-CLAIM-EXTRACTED-FLAG
 
            EXEC CICS
                 WRITE FILE(WS-FILE-NAME)
@@ -291,64 +1149,459 @@
            EXIT.
       ******************************************************************
       /
-       DO-CALL-CLAIM-RULE SECTION.
-      *****************************
+       DO-VALIDATE-CLAIM-REC SECTION.
+      ********************************
       *
       ******************************************************************
-      * USE Z/OS CONNECT TO CALL REST API TO EVALUATE CLAIM BASED
-      * ON BUSINESS RULES
+      * REJECT A CLAIM WITH A ZERO/NEGATIVE AMOUNT OR A MALFORMED DATE
+      * INSTEAD OF LETTING IT FLOW STRAIGHT INTO THE RULE API AND THE
+      * FILE. EXPECTED DATE FORMAT IS MM/DD/YYYY (REQ-CLAIM-DATE IS
+      * PIC X(10), NO PICTURE-LEVEL FORMAT ENFORCEMENT POSSIBLE).
       ******************************************************************
-           MOVE REQ-CLAIM-TYPE TO claimType OF REQUEST
-           MOVE REQ-CLAIM-AMOUNT TO claimAmount OF REQUEST
+           MOVE 'Y' TO WS-CLAIM-REC-VALID-SW
 
-           EVALUATE REQ-CLAIM-TYPE
-             WHEN 'DRUG'
-               MOVE 4 TO claimType-length
-             WHEN 'DENTAL'
-               MOVE 6 TO claimType-length
-             WHEN 'MEDICAL'
-               MOVE 7 TO claimType-length
-             WHEN OTHER
-               MOVE 7 TO claimType-length
-               MOVE 'MEDICAL' TO claimType
-           END-EVALUATE
+           IF REQ-CLAIM-AMOUNT <= 0
+               MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+               MOVE 'ERROR: CLAIM AMOUNT MUST BE GREATER THAN ZERO'
+                    TO RSP-CLAIM-OUTPUT-MESSAGE
+           END-IF
+
+           IF WS-CLAIM-REC-VALID
+               SET CT-IDX TO 1
+               SEARCH CLAIM-TYPE-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                       MOVE 'ERROR: UNKNOWN CLAIM TYPE'
+                            TO RSP-CLAIM-OUTPUT-MESSAGE
+                   WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                       CONTINUE
+               END-SEARCH
+           END-IF
+
+           IF WS-CLAIM-REC-VALID
+               IF REQ-CLAIM-DATE(3:1) NOT = '/'
+               OR REQ-CLAIM-DATE(6:1) NOT = '/'
+               OR REQ-CLAIM-DATE(1:2) NOT NUMERIC
+               OR REQ-CLAIM-DATE(4:2) NOT NUMERIC
+               OR REQ-CLAIM-DATE(7:4) NOT NUMERIC
+                   MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                   MOVE 'ERROR: CLAIM DATE MUST BE MM/DD/YYYY'
+                        TO RSP-CLAIM-OUTPUT-MESSAGE
+               ELSE
+                   MOVE REQ-CLAIM-DATE(1:2) TO WS-DATE-MM
+                   MOVE REQ-CLAIM-DATE(4:2) TO WS-DATE-DD
+                   MOVE REQ-CLAIM-DATE(7:4) TO WS-DATE-YYYY
+      ******************************************************************
+      * CHECK THE CALENDAR VALUE ITSELF VIA FUNCTION INTEGER-OF-DATE
+      * RATHER THAN HAND-ROLLED MM/DD RANGE BOUNDS -- MM 1-12 AND DD
+      * 1-31 WOULD STILL LET A BOGUS DATE LIKE 02/31/2026 THROUGH.
+      * FUNCTION INTEGER-OF-DATE RETURNS 0 FOR ANY DATE THAT IS NOT A
+      * REAL CALENDAR DAY (INCLUDING NON-LEAP-YEAR FEBRUARY 29THS).
+      ******************************************************************
+                   COMPUTE WS-DATE-YYYYMMDD =
+                        (WS-DATE-YYYY * 10000)
+                        + (WS-DATE-MM * 100)
+                        + WS-DATE-DD
+                   MOVE FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD)
+                     TO WS-DATE-INTEGER
+                   IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                   OR WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                   OR WS-DATE-INTEGER = 0
+                       MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                       MOVE 'ERROR: CLAIM DATE MUST BE MM/DD/YYYY'
+                            TO RSP-CLAIM-OUTPUT-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
       ******************************************************************
-      * CALL API CLIENT CODE THAT WAS GENERATED BY THE BUILD TOOLKIT
-      * THIS IS USED TO PASS PARAMETER AND RECEIVE RESULTS FOR THE
-      * REST API THAT WILL BE INVOKED BY z/OS CONNECT.
+      * A MULTI-LINE-ITEM CLAIM (REQ-CLAIM-LINE-ITEM-COUNT > 0) MUST FIT
+      * IN THE OCCURS 10 TABLE AND ITS LINE AMOUNTS MUST ADD UP TO THE
+      * OVERALL REQ-CLAIM-AMOUNT -- CATCHES A CLIENT THAT SENT A
+      * PARTIAL OR MISCODED LINE-ITEM BREAKDOWN BEFORE IT REACHES THE
+      * RULE API OR THE FILE.
+      ******************************************************************
+           IF WS-CLAIM-REC-VALID
+               IF REQ-CLAIM-LINE-ITEM-COUNT > 10
+                   MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                   MOVE 'ERROR: TOO MANY CLAIM LINE ITEMS'
+                        TO RSP-CLAIM-OUTPUT-MESSAGE
+               END-IF
+           END-IF
+
+           IF WS-CLAIM-REC-VALID AND REQ-CLAIM-LINE-ITEM-COUNT > 0
+               MOVE 0 TO WS-LINE-AMOUNT-TOTAL
+               PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-LINE-IDX > REQ-CLAIM-LINE-ITEM-COUNT
+                   ADD REQ-LINE-AMOUNT(WS-LINE-IDX) TO
+                       WS-LINE-AMOUNT-TOTAL
+               END-PERFORM
+      ******************************************************************
+      * COMPARE WITHIN A SMALL TOLERANCE RATHER THAN FOR EXACT EQUALITY
+      * -- REQ-CLAIM-AMOUNT AND REQ-LINE-AMOUNT ARE COMP-2 (IEEE-754
+      * BINARY DOUBLE), WHICH CANNOT REPRESENT MOST DECIMAL FRACTIONS
+      * EXACTLY, SO SUMMING SEVERAL LINE AMOUNTS AND COMPARING THE SUM
+      * BIT-FOR-BIT AGAINST A SEPARATELY ENTERED TOTAL WOULD SPURIOUSLY
+      * FAIL EVEN WHEN EVERY AMOUNT IS CORRECT TO THE PENNY.
+      ******************************************************************
+               IF FUNCTION ABS(WS-LINE-AMOUNT-TOTAL - REQ-CLAIM-AMOUNT)
+                  > 0.001
+                   MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                   MOVE 'ERROR: LINE ITEM AMOUNTS DO NOT SUM TO CLAIM'
+                        TO RSP-CLAIM-OUTPUT-MESSAGE
+               END-IF
+           END-IF
       ******************************************************************
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE API-INFO
-                BY REFERENCE BAQ-REQUEST-INFO
-                BY REFERENCE BAQ-REQUEST-PTR
-                BY REFERENCE BAQ-REQUEST-LEN
-                BY REFERENCE BAQ-RESPONSE-INFO
-                BY REFERENCE BAQ-RESPONSE-PTR
-                BY REFERENCE BAQ-RESPONSE-LEN
+      * THE CLAIM AMOUNT'S CURRENCY MUST BE ONE THIS SHOP CAN SETTLE IN.
+      * SPACES (PRE-CURRENCY-FIELD CLIENTS) ARE DEFAULTED TO USD BEFORE
+      * THIS SECTION IS EVER REACHED, SO ONLY A SENT-BUT-UNRECOGNIZED
+      * CODE IS REJECTED HERE.
+      ******************************************************************
+           IF WS-CLAIM-REC-VALID
+               IF REQ-CLAIM-CURRENCY-CODE NOT = 'USD'
+              AND REQ-CLAIM-CURRENCY-CODE NOT = 'GBP'
+              AND REQ-CLAIM-CURRENCY-CODE NOT = 'EUR'
+              AND REQ-CLAIM-CURRENCY-CODE NOT = 'CAD'
+                   MOVE 'N' TO WS-CLAIM-REC-VALID-SW
+                   MOVE 'ERROR: UNKNOWN CURRENCY CODE'
+                        TO RSP-CLAIM-OUTPUT-MESSAGE
+               END-IF
+           END-IF
+           EXIT.
       ******************************************************************
-      * CHECK IF THE API CALL WAS SUCCESSFUL AND EVALUATE IF THE
-      * CLAIM WAS ACCEPTED OR REQUIRES FURTHER REVIEW AND SET
-      * THE STATUS TO 'OKAY' OR 'PEND'.
+      /
+       DO-CHECK-DUPLICATE-CLAIM SECTION.
+      ***********************************
+      *
       ******************************************************************
-           IF BAQ-SUCCESS THEN
-              IF Xstatus2(1:Xstatus2-length) = 'Accepted'
-                 MOVE 'OKAY' TO RSP-CLAIM-STATUS
-              ELSE
-                 MOVE 'PEND' TO RSP-CLAIM-STATUS
-              END-IF
+      * FULL BROWSE OF CLAIMCIF LOOKING FOR AN EXISTING CLAIM WITH THE
+      * SAME PROVIDER, DATE AND AMOUNT AS THE ONE BEING SUBMITTED. THERE
+      * IS NO ALTERNATE INDEX ON THOSE FIELDS (UNLIKE STATUS, WHICH HAS
+      * CLAIMCIX/CLAIMCIP), SO THIS USES THE SAME STARTBR/READNEXT/ENDBR
+      * PATTERN AS DO-LIST-CLAIM-REC.
+      ******************************************************************
+           MOVE 'N' TO WS-DUPLICATE-CLAIM-SW
+           MOVE LOW-VALUES TO WS-DUP-KEY
+           MOVE 'N' TO WS-DUP-EOF
 
-              STRING REQ-CLAIM-ID
-                ' WAS PROCESSED, STATUS = '
-                Xstatus2(1:Xstatus2-length)
-                ', REASON = '
-                reason2(1:reason2-length) DELIMITED BY SIZE
-                INTO WS-MSG-TO-WRITE END-STRING
+           EXEC CICS
+                STARTBR FILE(WS-FILE-NAME)
+                        RIDFLD(WS-DUP-KEY)
+                        GTEQ
+                        RESP(RSP-CLAIM-CICS-RESP)
+                        RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
 
-              PERFORM DO-WRITE-TO-CSMT
-      ******************************************************************
-      * OTHERWISE AN ERROR OCCURED WHEN CALLING THE REST API
-      * CHECK THE BAQ-STATUS-CODE AND BAQ-STATUS-MESSAGE FOR
-      * DETAILS OF THE ERROR.  SET THE STATUS TO 'PEND'.
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-DUP-AT-EOF
+                   OR WS-DUPLICATE-CLAIM-FOUND
+                   EXEC CICS
+                        READNEXT FILE(WS-FILE-NAME)
+                                 INTO(WS-DUP-CLAIM-RECORD)
+                                 RIDFLD(WS-DUP-KEY)
+                                 RESP(RSP-CLAIM-CICS-RESP)
+                                 RESP2(RSP-CLAIM-CICS-RESP2)
+                   END-EXEC
+                   IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-DUP-EOF
+                   ELSE
+                       IF WS-DUP-CLAIM-PROVIDER = REQ-CLAIM-PROVIDER
+                      AND WS-DUP-CLAIM-DATE     = REQ-CLAIM-DATE
+                      AND WS-DUP-CLAIM-AMOUNT   = REQ-CLAIM-AMOUNT
+                           MOVE 'Y' TO WS-DUPLICATE-CLAIM-SW
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               EXEC CICS
+                    ENDBR FILE(WS-FILE-NAME)
+               END-EXEC
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-CHECK-MEMBER-ELIGIBILITY SECTION.
+      *****************************************
+      *
+      ******************************************************************
+      * CALL THE getMemberEligibility API REQUESTER TO CONFIRM THE
+      * MEMBER ON THE CLAIM IS ACTIVELY COVERED FOR THIS CLAIM TYPE.
+      * SAME COMMUNICATION STUB (BAQCSTUB) AS DO-CALL-CLAIM-RULE, JUST
+      * POINTED AT A DIFFERENT Z/OS CONNECT SERVICE VIA
+      * ELIGIBILITY-API-INFO. IF THE API ITSELF CANNOT BE REACHED,
+      * FAIL OPEN (TREAT THE MEMBER AS ELIGIBLE) RATHER THAN BLOCK
+      * EVERY CLAIM ON AN UNRELATED OUTAGE -- DO-CALL-CLAIM-RULE
+      * ALREADY HAS ITS OWN RETRY/PEND HANDLING FOR THAT CASE.
+      ******************************************************************
+           MOVE 'Y' TO WS-MEMBER-ELIGIBLE-SW
+           MOVE SPACES TO WS-ELIGIBILITY-REASON
+
+           MOVE REQ-CLAIM-MEMBER-ID TO memberId OF ELIGIBILITY-REQUEST
+           MOVE 8 TO memberId-length OF ELIGIBILITY-REQUEST
+           MOVE REQ-CLAIM-TYPE TO claimType OF ELIGIBILITY-REQUEST
+
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   MOVE 7 TO claimType-length OF ELIGIBILITY-REQUEST
+               WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                   MOVE CT-LENGTH(CT-IDX) TO
+                        claimType-length OF ELIGIBILITY-REQUEST
+           END-SEARCH
+
+           PERFORM DO-INVOKE-ELIGIBILITY-API
+
+           IF BAQ-SUCCESS
+               MOVE eligible2-length OF ELIGIBILITY-RESPONSE
+                    TO WS-ELIG-LEN
+               IF eligible2 OF ELIGIBILITY-RESPONSE (1:WS-ELIG-LEN)
+                       = 'false'
+                   MOVE 'N' TO WS-MEMBER-ELIGIBLE-SW
+                   MOVE reason2-length OF ELIGIBILITY-RESPONSE
+                        TO WS-ELIG-LEN
+                   MOVE reason2 OF ELIGIBILITY-RESPONSE (1:WS-ELIG-LEN)
+                        TO WS-ELIGIBILITY-REASON
+               END-IF
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-INVOKE-ELIGIBILITY-API SECTION.
+      ***************************************
+      *
+      ******************************************************************
+      * PASS PARAMETERS AND RECEIVE RESULTS FOR THE getMemberEligibility
+      * REST API THAT WILL BE INVOKED BY z/OS CONNECT.
+      ******************************************************************
+           SET BAQ-REQUEST-PTR TO ADDRESS OF ELIGIBILITY-REQUEST
+           MOVE LENGTH OF ELIGIBILITY-REQUEST TO BAQ-REQUEST-LEN
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF ELIGIBILITY-RESPONSE
+           MOVE LENGTH OF ELIGIBILITY-RESPONSE TO BAQ-RESPONSE-LEN
+
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE ELIGIBILITY-API-INFO,
+                BY REFERENCE BAQ-REQUEST-INFO,
+                BY REFERENCE BAQ-REQUEST-PTR,
+                BY REFERENCE BAQ-REQUEST-LEN,
+                BY REFERENCE BAQ-RESPONSE-INFO,
+                BY REFERENCE BAQ-RESPONSE-PTR,
+                BY REFERENCE BAQ-RESPONSE-LEN
+           EXIT.
+      ******************************************************************
+      /
+       DO-CHECK-FRAUD-SCORE SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * CALL THE getFraudScore API REQUESTER ALONGSIDE DO-CALL-CLAIM-
+      * RULE TO GET AN INDEPENDENT ANOMALY-DETECTION OPINION ON THE
+      * CLAIM. THIS IS A HOOK, NOT A GATE -- A FLAGGED CLAIM IS NOT
+      * REJECTED HERE, IT IS FORCED TO PEND FOR MANUAL REVIEW EVEN IF
+      * THE CLAIM-RULE API WOULD OTHERWISE HAVE AUTO-APPROVED IT (SEE
+      * DO-SUBMIT-CLAIM-REC). IF THE FRAUD API ITSELF CANNOT BE
+      * REACHED, FAIL OPEN (TREAT THE CLAIM AS NOT FLAGGED) THE SAME
+      * WAY DO-CHECK-MEMBER-ELIGIBILITY FAILS OPEN ON ITS API -- A
+      * FRAUD-SERVICE OUTAGE SHOULD NOT BLOCK EVERY CLAIM SUBMISSION.
+      ******************************************************************
+           MOVE 'N' TO WS-CLAIM-FLAGGED-SW
+           MOVE SPACES TO WS-FRAUD-REASON
+
+           MOVE REQ-CLAIM-MEMBER-ID TO memberId OF FRAUD-REQUEST
+           MOVE 8 TO memberId-length OF FRAUD-REQUEST
+           MOVE REQ-CLAIM-TYPE TO claimType OF FRAUD-REQUEST
+           MOVE REQ-CLAIM-AMOUNT TO claimAmount OF FRAUD-REQUEST
+
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   MOVE 7 TO claimType-length OF FRAUD-REQUEST
+               WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                   MOVE CT-LENGTH(CT-IDX) TO
+                        claimType-length OF FRAUD-REQUEST
+           END-SEARCH
+
+           PERFORM DO-INVOKE-FRAUD-API
+
+           IF BAQ-SUCCESS
+               MOVE flagged2-length OF FRAUD-RESPONSE TO WS-FRAUD-LEN
+               IF flagged2 OF FRAUD-RESPONSE (1:WS-FRAUD-LEN) = 'true'
+                   MOVE 'Y' TO WS-CLAIM-FLAGGED-SW
+                   MOVE reason2-length OF FRAUD-RESPONSE
+                        TO WS-FRAUD-LEN
+                   MOVE reason2 OF FRAUD-RESPONSE (1:WS-FRAUD-LEN)
+                        TO WS-FRAUD-REASON
+               END-IF
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-INVOKE-FRAUD-API SECTION.
+      *********************************
+      *
+      ******************************************************************
+      * PASS PARAMETERS AND RECEIVE RESULTS FOR THE getFraudScore REST
+      * API THAT WILL BE INVOKED BY z/OS CONNECT.
+      ******************************************************************
+           SET BAQ-REQUEST-PTR TO ADDRESS OF FRAUD-REQUEST
+           MOVE LENGTH OF FRAUD-REQUEST TO BAQ-REQUEST-LEN
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF FRAUD-RESPONSE
+           MOVE LENGTH OF FRAUD-RESPONSE TO BAQ-RESPONSE-LEN
+
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE FRAUD-API-INFO,
+                BY REFERENCE BAQ-REQUEST-INFO,
+                BY REFERENCE BAQ-REQUEST-PTR,
+                BY REFERENCE BAQ-REQUEST-LEN,
+                BY REFERENCE BAQ-RESPONSE-INFO,
+                BY REFERENCE BAQ-RESPONSE-PTR,
+                BY REFERENCE BAQ-RESPONSE-LEN
+           EXIT.
+      ******************************************************************
+      /
+       DO-CHECK-PROVIDER-NETWORK-STATUS SECTION.
+      **********************************************
+      *
+      ******************************************************************
+      * READ THE CLAIMPRV PROVIDER REFERENCE FILE (KEYED BY PROVIDER ID,
+      * SAME VALUE CARRIED IN REQ-CLAIM-PROVIDER) TO DECIDE WHETHER THE
+      * CLAIM'S PROVIDER IS IN OR OUT OF NETWORK. RSP-CLAIM-NETWORK-
+      * STATUS IS SET HERE AND LATER USED BY DO-CALL-CLAIM-RULE TO PEND
+      * A CLAIM FOR A PROVIDER THAT IS OUT OF NETWORK OR NOT ON FILE.
+      * A PROVIDER NOT FOUND IS TREATED AS UNKNOWN ('U'), NOT AS
+      * AUTOMATICALLY IN-NETWORK -- THE MISSING REFERENCE DATA SHOULD
+      * NOT SILENTLY WAIVE THE NETWORK CHECK.
+      ******************************************************************
+           MOVE 'N' TO WS-PROVIDER-NOT-FOUND-SW
+           MOVE 'U' TO RSP-CLAIM-NETWORK-STATUS
+           MOVE SPACES TO PROV-RECORD
+
+           EXEC CICS
+                READ FILE(WS-PROVIDER-FILE-NAME)
+                     INTO(PROV-RECORD)
+                     RIDFLD(REQ-CLAIM-PROVIDER)
+                     RESP(RSP-CLAIM-CICS-RESP)
+                     RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+               IF PROV-IN-NETWORK
+                   MOVE 'I' TO RSP-CLAIM-NETWORK-STATUS
+               ELSE
+                   MOVE 'O' TO RSP-CLAIM-NETWORK-STATUS
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-PROVIDER-NOT-FOUND-SW
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-CALL-CLAIM-RULE SECTION.
+      *****************************
+      *
+      ******************************************************************
+      * USE Z/OS CONNECT TO CALL REST API TO EVALUATE CLAIM BASED
+      * ON BUSINESS RULES
+      ******************************************************************
+           MOVE REQ-CLAIM-TYPE TO claimType OF REQUEST
+           MOVE REQ-CLAIM-AMOUNT TO claimAmount OF REQUEST
+      ******************************************************************
+      * PASS THE CLAIM'S CURRENCY CODE THROUGH TO THE RULE API SO ITS
+      * AMOUNT-BASED THRESHOLDS CAN BE EVALUATED IN THE RIGHT CURRENCY.
+      * REQ-CLAIM-CURRENCY-CODE IS ALREADY DEFAULTED TO 'USD' BY
+      * DO-SUBMIT-CLAIM-REC BEFORE THIS SECTION IS REACHED.
+      ******************************************************************
+           MOVE 3 TO currencyCode-length OF REQUEST
+           MOVE REQ-CLAIM-CURRENCY-CODE TO currencyCode OF REQUEST
+      ******************************************************************
+      * LOOK UP claimType-length FROM THE CLAIM TYPE TABLE (CLAIMTYP)
+      * INSTEAD OF A HARDCODED DRUG/DENTAL/MEDICAL EVALUATE, SO A NEW
+      * CLAIM CATEGORY ADDED TO DO-LOAD-CLAIM-TYPE-TABLE AUTOMATICALLY
+      * WORKS HERE TOO. A TYPE THAT ISN'T IN THE TABLE AT ALL SHOULD
+      * HAVE ALREADY BEEN REJECTED BY DO-VALIDATE-CLAIM-REC, BUT IF
+      * THIS IS REACHED FOR A TYPE THE TABLE DOESN'T KNOW (E.G. A
+      * RE-EVALUATION OF AN OLDER RECORD), FALL BACK TO MEDICAL AS
+      * BEFORE RATHER THAN SENDING A BLANK claimType-length.
+      ******************************************************************
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   MOVE 7 TO claimType-length OF REQUEST
+                   MOVE 'MEDICAL' TO claimType OF REQUEST
+               WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                   MOVE CT-LENGTH(CT-IDX) TO claimType-length OF REQUEST
+           END-SEARCH
+      ******************************************************************
+      * CALL API CLIENT CODE THAT WAS GENERATED BY THE BUILD TOOLKIT.
+      * IF THE SERVER OR THE STUB ITSELF REPORTS THE ERROR (RATHER
+      * THAN THE REST API), RETRY A CONFIGURABLE NUMBER OF TIMES WITH
+      * A SHORT DELAY BEFORE GIVING UP, SINCE THOSE TWO CASES ARE THE
+      * ONES LIKELY TO BE A TRANSIENT BLIP RATHER THAN A REAL REJECT.
+      ******************************************************************
+           MOVE 0 TO WS-CLAIM-RULE-RETRIES
+
+           PERFORM DO-INVOKE-CLAIM-RULE-API
+
+           PERFORM WITH TEST AFTER
+              UNTIL WS-CLAIM-RULE-RETRIES >= WS-CLAIM-RULE-MAX-RETRIES
+                 OR NOT (BAQ-ERROR-IN-ZCEE OR BAQ-ERROR-IN-STUB)
+              ADD 1 TO WS-CLAIM-RULE-RETRIES
+              EXEC CICS
+                   DELAY FOR SECONDS(WS-CLAIM-RULE-RETRY-DELAY)
+              END-EXEC
+              PERFORM DO-INVOKE-CLAIM-RULE-API
+           END-PERFORM
+      ******************************************************************
+      * CHECK IF THE API CALL WAS SUCCESSFUL AND EVALUATE IF THE
+      * CLAIM WAS ACCEPTED OR REQUIRES FURTHER REVIEW AND SET
+      * THE STATUS TO 'OKAY' OR 'PEND'.
+      ******************************************************************
+           IF BAQ-SUCCESS THEN
+              IF Xstatus2(1:Xstatus2-length) = 'Accepted'
+                 MOVE 'OKAY' TO RSP-CLAIM-STATUS
+              ELSE
+                 MOVE 'PEND' TO RSP-CLAIM-STATUS
+              END-IF
+      ******************************************************************
+      * EVEN WHEN THE RULE API ACCEPTS THE CLAIM, A PER-CLAIM-TYPE
+      * AUTO-APPROVAL CEILING (CT-AUTO-APPROVAL-MAX IN CLAIMTYP) FORCES
+      * IT BACK TO PEND FOR MANUAL REVIEW IF THE DOLLAR AMOUNT IS OVER
+      * WHAT THIS CLAIM TYPE IS ALLOWED TO AUTO-APPROVE.
+      ******************************************************************
+              IF RSP-CLAIM-STATUS = 'OKAY'
+                 SET CT-IDX TO 1
+                 SEARCH CLAIM-TYPE-ENTRY
+                     AT END
+                         CONTINUE
+                     WHEN CT-CODE(CT-IDX) = REQ-CLAIM-TYPE
+                         IF REQ-CLAIM-AMOUNT >
+                                CT-AUTO-APPROVAL-MAX(CT-IDX)
+                             MOVE 'PEND' TO RSP-CLAIM-STATUS
+                         END-IF
+                 END-SEARCH
+              END-IF
+      ******************************************************************
+      * A CLAIM FOR A PROVIDER THAT IS OUT OF NETWORK, OR NOT FOUND ON
+      * THE CLAIMPRV REFERENCE FILE AT ALL, ALSO FORCES MANUAL REVIEW
+      * RATHER THAN AUTOMATIC APPROVAL.
+      ******************************************************************
+              IF RSP-CLAIM-STATUS = 'OKAY'
+                 AND RSP-CLAIM-NETWORK-STATUS NOT = 'I'
+                     MOVE 'PEND' TO RSP-CLAIM-STATUS
+              END-IF
+
+              STRING REQ-CLAIM-ID
+                ' WAS PROCESSED, STATUS = '
+                Xstatus2(1:Xstatus2-length)
+                ', REASON = '
+                reason2 OF RESPONSE (1:reason2-length OF RESPONSE)
+                DELIMITED BY SIZE
+                INTO WS-MSG-TO-WRITE END-STRING
+
+              PERFORM DO-WRITE-TO-CSMT
+              PERFORM DO-WRITE-CLAIM-AUDIT
+      ******************************************************************
+      * OTHERWISE AN ERROR OCCURED WHEN CALLING THE REST API
+      * CHECK THE BAQ-STATUS-CODE AND BAQ-STATUS-MESSAGE FOR
+      * DETAILS OF THE ERROR.  SET THE STATUS TO 'PEND'.
       ******************************************************************
            ELSE
               EVALUATE TRUE
@@ -360,6 +1613,8 @@
                    STRING 'ERROR IN API, MESSAGE = '
                      BAQ-STATUS-MESSAGE DELIMITED BY SIZE
                      INTO WS-MSG-TO-WRITE END-STRING
+                   MOVE 'A' TO WS-STAT-CATEGORY
+                   PERFORM DO-INCREMENT-ERROR-STAT
       ******************************************************************
       * WHEN ERROR HAPPENS IN SERVER, BAQ-RETURN-CODE IS
       * BAQ-ERROR-IN-ZCEE
@@ -370,6 +1625,8 @@
                    STRING 'ERROR IN ZCEE, MESSAGE = '
                      BAQ-STATUS-MESSAGE DELIMITED BY SIZE
                      INTO WS-MSG-TO-WRITE END-STRING
+                   MOVE 'Z' TO WS-STAT-CATEGORY
+                   PERFORM DO-INCREMENT-ERROR-STAT
       ******************************************************************
       * WHEN ERROR HAPPENS IN COMMUNICATION STUB, BAQ-RETURN-CODE IS
       * BAQ-ERROR-IN-STUB, BAQ-STATUS-CODE IS THE ERROR CODE OF STUB.
@@ -378,14 +1635,161 @@
                    STRING 'ERROR IN STUB, MESSAGE = '
                      BAQ-STATUS-MESSAGE DELIMITED BY SIZE
                      INTO WS-MSG-TO-WRITE END-STRING
+                   MOVE 'S' TO WS-STAT-CATEGORY
+                   PERFORM DO-INCREMENT-ERROR-STAT
 
               END-EVALUATE
 
               PERFORM DO-WRITE-TO-CSMT
               MOVE 'PEND' TO RSP-CLAIM-STATUS
+              PERFORM DO-WRITE-CLAIM-AUDIT
            END-IF.
            EXIT.
       ******************************************************************
+      /
+       DO-INVOKE-CLAIM-RULE-API SECTION.
+      ***********************************
+      *
+      ******************************************************************
+      * PASS PARAMETER AND RECEIVE RESULTS FOR THE REST API THAT WILL
+      * BE INVOKED BY z/OS CONNECT. SPLIT OUT FROM DO-CALL-CLAIM-RULE
+      * SO IT CAN BE PERFORMED AGAIN ON RETRY.
+      ******************************************************************
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE API-INFO
+                BY REFERENCE BAQ-REQUEST-INFO
+                BY REFERENCE BAQ-REQUEST-PTR
+                BY REFERENCE BAQ-REQUEST-LEN
+                BY REFERENCE BAQ-RESPONSE-INFO
+                BY REFERENCE BAQ-RESPONSE-PTR
+                BY REFERENCE BAQ-RESPONSE-LEN
+           EXIT.
+      ******************************************************************
+      /
+       DO-WRITE-CLAIM-AUDIT SECTION.
+      *******************************
+      *
+      ******************************************************************
+      * APPEND AN AUDIT RECORD OF THIS CLAIM-RULE API CALL TO THE
+      * CLAIMAUD VSAM ESDS. THIS GIVES COMPLIANCE A STRUCTURED RECORD
+      * OF THE REQUEST/RESPONSE (CLAIM ID, TIMESTAMP, REQUEST PAYLOAD,
+      * BAQ-RETURN-CODE) INSTEAD OF HAVING TO GREP CSMT.
+      ******************************************************************
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+
+           MOVE REQ-CLAIM-ID          TO AUD-CLAIM-ID
+           MOVE WS-ABSTIME            TO AUD-TIMESTAMP
+           MOVE REQ-CLAIM-TYPE        TO AUD-REQUEST-CLAIM-TYPE
+           MOVE REQ-CLAIM-AMOUNT      TO AUD-REQUEST-CLAIM-AMOUNT
+           MOVE BAQ-RETURN-CODE       TO AUD-BAQ-RETURN-CODE
+           MOVE BAQ-STATUS-CODE       TO AUD-BAQ-STATUS-CODE
+           MOVE BAQ-STATUS-MESSAGE(1:80) TO AUD-BAQ-STATUS-MESSAGE
+           MOVE RSP-CLAIM-STATUS      TO AUD-RESULTING-STATUS
+
+           IF BAQ-SUCCESS
+               MOVE Xstatus2(1:20)           TO AUD-RESPONSE-STATUS
+               MOVE reason2 OF RESPONSE (1:40) TO AUD-RESPONSE-REASON
+           ELSE
+               MOVE SPACES            TO AUD-RESPONSE-STATUS
+               MOVE SPACES            TO AUD-RESPONSE-REASON
+           END-IF
+
+           EXEC CICS
+                WRITE FILE(WS-AUDIT-FILE-NAME)
+                      FROM(CLAIM-AUDIT-RECORD)
+                      RESP(RSP-CLAIM-CICS-RESP)
+                      RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC.
+
+           IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'ERROR WRITING CLAIM AUDIT RECORD'
+                  TO WS-MSG-TO-WRITE
+                PERFORM DO-WRITE-TO-CSMT
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-INCREMENT-ERROR-STAT SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * BUMP THE TALLY FOR WHICHEVER DO-CALL-CLAIM-RULE ERROR CATEGORY
+      * JUST FIRED (WS-STAT-CATEGORY: 'A' = API, 'Z' = ZCEE, 'S' = STUB)
+      * AND WRITE THE RUNNING COUNTS BACK TO THE CLAMSTAT TS QUEUE SO
+      * THEY SURVIVE ACROSS TRANSACTIONS UNTIL DO-DUMP-CLAIM-RULE-STATS
+      * REPORTS THEM AT END OF DAY.
+      ******************************************************************
+           EXEC CICS
+                READQ TS QUEUE(WS-STATS-TSQ-NAME)
+                      INTO(WS-CLAIM-RULE-STATS)
+                      ITEM(1)
+                      RESP(WS-STATS-RESP)
+           END-EXEC
+
+           IF WS-STATS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO WS-STAT-API-ERRORS
+               MOVE 0 TO WS-STAT-ZCEE-ERRORS
+               MOVE 0 TO WS-STAT-STUB-ERRORS
+           END-IF
+
+           EVALUATE WS-STAT-CATEGORY
+               WHEN 'A'
+                   ADD 1 TO WS-STAT-API-ERRORS
+               WHEN 'Z'
+                   ADD 1 TO WS-STAT-ZCEE-ERRORS
+               WHEN 'S'
+                   ADD 1 TO WS-STAT-STUB-ERRORS
+           END-EVALUATE
+
+           IF WS-STATS-RESP = DFHRESP(NORMAL)
+               EXEC CICS
+                    WRITEQ TS QUEUE(WS-STATS-TSQ-NAME)
+                           FROM(WS-CLAIM-RULE-STATS)
+                           ITEM(1)
+                           REWRITE
+                           RESP(WS-STATS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                    WRITEQ TS QUEUE(WS-STATS-TSQ-NAME)
+                           FROM(WS-CLAIM-RULE-STATS)
+                           RESP(WS-STATS-RESP)
+               END-EXEC
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-DUMP-CLAIM-RULE-STATS SECTION.
+      ***********************************
+      *
+      ******************************************************************
+      * ACTION 'T' -- REPORT THE CURRENT CLAMSTAT TALLY (ERRORS FROM OUR
+      * OWN STUB, THE Z/OS CONNECT SERVER, AND THE REST API, SINCE THE
+      * COUNTERS WERE LAST RESET) SO OPERATIONS CAN TELL WHO TO ESCALATE
+      * A CLAIM-RULE FAILURE SPIKE TO WITHOUT GREPPING CSMT.
+      ******************************************************************
+           EXEC CICS
+                READQ TS QUEUE(WS-STATS-TSQ-NAME)
+                      INTO(WS-CLAIM-RULE-STATS)
+                      ITEM(1)
+                      RESP(WS-STATS-RESP)
+           END-EXEC
+
+           IF WS-STATS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO WS-STAT-API-ERRORS
+               MOVE 0 TO WS-STAT-ZCEE-ERRORS
+               MOVE 0 TO WS-STAT-STUB-ERRORS
+           END-IF
+
+           STRING 'CLAIM-RULE ERROR TALLY - API: ' WS-STAT-API-ERRORS
+                  ' ZCEE: ' WS-STAT-ZCEE-ERRORS
+                  ' STUB: ' WS-STAT-STUB-ERRORS
+                  DELIMITED BY SIZE INTO RSP-CLAIM-OUTPUT-MESSAGE
+
+           MOVE RSP-CLAIM-OUTPUT-MESSAGE TO WS-MSG-TO-WRITE
+           PERFORM DO-WRITE-TO-CSMT
+           EXIT.
+      ******************************************************************
       /
        DO-READ-CLAIM-REC SECTION.
       ****************************
@@ -420,19 +1824,370 @@
            END-EVALUATE
            EXIT.
       ******************************************************************
+      /
+       DO-RETRIEVE-CLAIM-DOCUMENT SECTION.
+      ****************************************
+      *
+      ******************************************************************
+      * ACTION 'V' -- LOOK UP JUST THE DOCUMENT/ATTACHMENT REFERENCE ON
+      * A CLAIM (E.G. A SCANNED EOB OR RECEIPT STORED IN AN EXTERNAL
+      * DOCUMENT MANAGEMENT SYSTEM) WITHOUT THE CALLER HAVING TO PARSE
+      * THE FULL RSP-CLAIM-RECORD THE WAY A PLAIN ACTION 'R' READ
+      * RETURNS IT.
+      ******************************************************************
+           EXEC CICS
+                READ FILE(WS-FILE-NAME)
+                     INTO(RSP-CLAIM-RECORD)
+                     RIDFLD(REQ-CLAIM-ID)
+                     RESP(RSP-CLAIM-CICS-RESP)
+                     RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC.
+      ******************************************************************
+      * CHECK THE CICS RESPONSE CODE RETURNED FOR READ FILE COMMAND.
+      ******************************************************************
+           EVALUATE RSP-CLAIM-CICS-RESP
+                WHEN DFHRESP(NOTFND)
+                    MOVE 'ERROR: CLAIM RECORD NOT FOUND'
+                         TO RSP-CLAIM-OUTPUT-MESSAGE
+                WHEN DFHRESP(NORMAL)
+                    IF RSP-CLAIM-DOCUMENT-ID = SPACES
+                        STRING 'ERROR: NO DOCUMENT ATTACHED TO CLAIM '
+                            REQ-CLAIM-ID DELIMITED BY SIZE
+                                         INTO RSP-CLAIM-OUTPUT-MESSAGE
+                    ELSE
+                        STRING 'SUCCESS: DOCUMENT REFERENCE = '
+                            RSP-CLAIM-DOCUMENT-ID DELIMITED BY SIZE
+                            ' FOR CLAIM ' DELIMITED BY SIZE
+                            REQ-CLAIM-ID DELIMITED BY SIZE
+                                         INTO RSP-CLAIM-OUTPUT-MESSAGE
+                    END-IF
+                WHEN OTHER
+                    MOVE RSP-CLAIM-CICS-RESP TO WS-CICS-RESP-CODE-NUM
+                    STRING 'ERROR: READ FILE RESPONSE CODE = '
+                        WS-CICS-RESP-CODE-NUM DELIMITED BY SIZE
+                                         INTO RSP-CLAIM-OUTPUT-MESSAGE
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      /
+       DO-DELETE-CLAIM-REC SECTION.
+      ******************************
+      *
+      ******************************************************************
+      * DELETE THE CLAIM RECORD FOR A CLAIM THAT WAS WITHDRAWN OR
+      * SUBMITTED IN ERROR. THE RECORD IS LOCATED BY THE CLAIM ID
+      * THAT WAS SPECIFIED IN THE REQUEST.
+      ******************************************************************
+           EXEC CICS
+                DELETE FILE(WS-FILE-NAME)
+                       RIDFLD(REQ-CLAIM-ID)
+                       RESP(RSP-CLAIM-CICS-RESP)
+                       RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC.
+      ******************************************************************
+      * CHECK THE CICS RESPONSE CODE RETURNED FOR DELETE FILE COMMAND.
+      ******************************************************************
+           EVALUATE RSP-CLAIM-CICS-RESP
+                WHEN DFHRESP(NOTFND)
+                    MOVE 'ERROR: CLAIM RECORD FOR DELETE NOT FOUND'
+                         TO RSP-CLAIM-OUTPUT-MESSAGE
+                WHEN DFHRESP(NORMAL)
+                    STRING 'SUCCESS: CLAIM RECORD DELETED FOR '
+                       REQ-CLAIM-ID DELIMITED BY SIZE
+                       INTO RSP-CLAIM-OUTPUT-MESSAGE
+                WHEN OTHER
+                    MOVE RSP-CLAIM-CICS-RESP TO WS-CICS-RESP-CODE-NUM
+                    STRING 'ERROR: DELETE FILE RESPONSE CODE = '
+                        WS-CICS-RESP-CODE-NUM DELIMITED BY SIZE
+                                         INTO RSP-CLAIM-OUTPUT-MESSAGE
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      /
+       DO-RESUBMIT-CLAIM-REC SECTION.
+      ***********************************
+      *
+      ******************************************************************
+      * RE-RUN THE CLAIM RULE ENGINE AGAINST AN EXISTING CLAIM RECORD
+      * (ACTION 'X'), SO A DENIED OR STILL-PENDING CLAIM CAN BE
+      * RE-EVALUATED -- E.G. AFTER A CORRECTED PROVIDER NETWORK STATUS
+      * OR MEMBER ELIGIBILITY -- WITHOUT THE CALLER HAVING TO SUBMIT AN
+      * ENTIRELY NEW CLAIM ID. ONLY ALLOWED FOR A CLAIM CURRENTLY IN
+      * DENY OR PEND STATUS, AND ONLY WITHIN WS-RESUBMIT-WINDOW-DAYS OF
+      * THE CLAIM'S LAST UPDATE -- OKAY/APPL/CLSD CANNOT BE RESUBMITTED,
+      * AND AN OLD CLAIM OUTSIDE THE WINDOW MUST BE RESOLVED SOME OTHER
+      * WAY (E.G. APPEAL).
+      ******************************************************************
+      ******************************************************************
+      * NOSUSPEND -- SAME CONCURRENT-UPDATE PROTECTION AS
+      * DO-UPDATE-CLAIM-REC, SO A RESUBMISSION AGAINST A CLAIM ANOTHER
+      * TRANSACTION IS CURRENTLY UPDATING COMES BACK WITH A CLEAR
+      * MESSAGE INSTEAD OF HANGING.
+      ******************************************************************
+           EXEC CICS
+                READ FILE(WS-FILE-NAME)
+                     INTO(RSP-CLAIM-RECORD)
+                     RIDFLD(REQ-CLAIM-ID)
+                     UPDATE
+                     NOSUSPEND
+                     RESP(RSP-CLAIM-CICS-RESP)
+                     RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           EVALUATE RSP-CLAIM-CICS-RESP
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'ERROR: CLAIM RECORD FOR RESUBMISSION NOT FOUND'
+                        TO RSP-CLAIM-OUTPUT-MESSAGE
+               WHEN DFHRESP(LOCKED)
+                   STRING 'ERROR: CLAIM RECORD '
+                       REQ-CLAIM-ID DELIMITED BY SIZE
+                       ' IS BEING UPDATED BY ANOTHER TRANSACTION, '
+                       DELIMITED BY SIZE
+                       'TRY AGAIN' DELIMITED BY SIZE
+                       INTO RSP-CLAIM-OUTPUT-MESSAGE
+               WHEN DFHRESP(NORMAL)
+                   IF RSP-CLAIM-STATUS NOT = 'DENY'
+                  AND RSP-CLAIM-STATUS NOT = 'PEND'
+                       STRING 'ERROR: CLAIM NOT DENY OR PEND, CANNOT '
+                          DELIMITED BY SIZE
+                          'RESUBMIT' DELIMITED BY SIZE
+                          INTO RSP-CLAIM-OUTPUT-MESSAGE
+                   ELSE
+                       EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                       COMPUTE WS-DAYS-SINCE-UPDATE =
+                         (WS-ABSTIME - RSP-CLAIM-LAST-UPDATED) / 8640000
+
+                       IF WS-DAYS-SINCE-UPDATE > WS-RESUBMIT-WINDOW-DAYS
+                         MOVE 'ERROR: CLAIM RESUBMISSION WINDOW EXPIRED'
+                           TO RSP-CLAIM-OUTPUT-MESSAGE
+                       ELSE
+                           MOVE RSP-CLAIM-STATUS TO WS-OLD-CLAIM-STATUS
+                           MOVE RSP-CLAIM-TYPE     TO REQ-CLAIM-TYPE
+                           MOVE RSP-CLAIM-AMOUNT   TO REQ-CLAIM-AMOUNT
+                           MOVE RSP-CLAIM-PROVIDER TO REQ-CLAIM-PROVIDER
+                           MOVE RSP-CLAIM-CURRENCY-CODE
+                                TO REQ-CLAIM-CURRENCY-CODE
+
+                           PERFORM DO-CHECK-PROVIDER-NETWORK-STATUS
+                           PERFORM DO-CALL-CLAIM-RULE
+      ******************************************************************
+      * THE RULE ENGINE ONLY EVER HANDS BACK OKAY OR PEND -- RUN THAT
+      * RESULT THROUGH THE SAME STATUS-TRANSITION GOVERNANCE AN ACTION
+      * 'U' UPDATE IS SUBJECT TO (SEE DO-VALIDATE-STATUS-TRANSITION)
+      * BEFORE IT IS ALLOWED TO OVERWRITE THE CLAIM'S CURRENT STATUS --
+      * OTHERWISE A DENIED CLAIM COULD BE RESUBMITTED STRAIGHT TO OKAY,
+      * BYPASSING THE APPEAL STEP THE TRANSITION MATRIX REQUIRES.
+      ******************************************************************
+                           MOVE RSP-CLAIM-STATUS TO WS-NEW-CLAIM-STATUS
+                           PERFORM DO-VALIDATE-STATUS-TRANSITION
+
+                           IF NOT WS-STATUS-TRANSITION-VALID
+                             MOVE WS-OLD-CLAIM-STATUS
+                               TO RSP-CLAIM-STATUS
+                             STRING 'ERROR: RULE ENGINE RESULT '
+                                WS-NEW-CLAIM-STATUS DELIMITED BY SIZE
+                                ' NOT ALLOWED FROM CURRENT STATUS '
+                                DELIMITED BY SIZE
+                                WS-OLD-CLAIM-STATUS DELIMITED BY SIZE
+                                INTO RSP-CLAIM-OUTPUT-MESSAGE
+                           ELSE
+                             MOVE WS-ABSTIME TO RSP-CLAIM-LAST-UPDATED
+
+                             EXEC CICS
+                                  REWRITE FILE(WS-FILE-NAME)
+                                          FROM(RSP-CLAIM-RECORD)
+                                          RESP(RSP-CLAIM-CICS-RESP)
+                                          RESP2(RSP-CLAIM-CICS-RESP2)
+                             END-EXEC
+
+                             IF RSP-CLAIM-CICS-RESP = DFHRESP(NORMAL)
+                               STRING 'SUCCESS: CLAIM RESUBMITTED FOR '
+                                  REQ-CLAIM-ID DELIMITED BY SIZE
+                                  ', NEW STATUS = ' DELIMITED BY SIZE
+                                  RSP-CLAIM-STATUS DELIMITED BY SIZE
+                                  INTO RSP-CLAIM-OUTPUT-MESSAGE
+                               PERFORM DO-WRITE-CLAIM-HISTORY
+                             ELSE
+                               MOVE RSP-CLAIM-CICS-RESP TO
+                                    WS-CICS-RESP-CODE-NUM
+                               STRING 'ERROR: CICS REWRITE RESP CODE = '
+                                 DELIMITED BY SIZE
+                                 WS-CICS-RESP-CODE-NUM DELIMITED BY SIZE
+                                 INTO RSP-CLAIM-OUTPUT-MESSAGE
+                             END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE RSP-CLAIM-CICS-RESP TO WS-CICS-RESP-CODE-NUM
+                   STRING 'ERROR: CICS READ UPDATE RESPONSE CODE = '
+                       WS-CICS-RESP-CODE-NUM DELIMITED BY SIZE
+                                        INTO RSP-CLAIM-OUTPUT-MESSAGE
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      /
+       DO-LIST-CLAIM-REC SECTION.
+      ****************************
+      *
+      ******************************************************************
+      * BROWSE THE CLAIMCIF FILE FROM THE BEGINNING AND RETURN EVERY
+      * CLAIM RECORD THAT MATCHES THE REQ-CLAIM-PROVIDER AND/OR THE
+      * REQ-CLAIM-DATE SUPPLIED ON THE REQUEST. A FIELD LEFT AS SPACES
+      * IS NOT USED AS A FILTER. THE MATCHING RECORDS ARE RETURNED IN
+      * RSP-CLAIM-LIST-ENTRY, UP TO THE SIZE OF THE TABLE.
+      ******************************************************************
+           MOVE LOW-VALUES TO WS-LIST-KEY
+           MOVE 'N' TO WS-LIST-EOF
+           MOVE ZEROS TO RSP-CLAIM-LIST-COUNT
+
+           EXEC CICS
+                STARTBR FILE(WS-FILE-NAME)
+                        RIDFLD(WS-LIST-KEY)
+                        GTEQ
+                        RESP(RSP-CLAIM-CICS-RESP)
+                        RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'ERROR: CLAIM RECORD NOT FOUND'
+                     TO RSP-CLAIM-OUTPUT-MESSAGE
+           ELSE
+                PERFORM UNTIL WS-LIST-AT-EOF
+                   OR RSP-CLAIM-LIST-COUNT = WS-LIST-MAX-ENTRIES
+                   EXEC CICS
+                        READNEXT FILE(WS-FILE-NAME)
+                                 INTO(RSP-CLAIM-RECORD)
+                                 RIDFLD(WS-LIST-KEY)
+                                 RESP(RSP-CLAIM-CICS-RESP)
+                                 RESP2(RSP-CLAIM-CICS-RESP2)
+                   END-EXEC
+                   IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                        MOVE 'Y' TO WS-LIST-EOF
+                   ELSE
+                        IF (REQ-CLAIM-PROVIDER = SPACES OR
+                            REQ-CLAIM-PROVIDER = RSP-CLAIM-PROVIDER)
+                       AND (REQ-CLAIM-DATE = SPACES OR
+                            REQ-CLAIM-DATE = RSP-CLAIM-DATE)
+                           ADD 1 TO RSP-CLAIM-LIST-COUNT
+                           MOVE RSP-CLAIM-ID TO
+                                RSP-CLAIM-LIST-ID(RSP-CLAIM-LIST-COUNT)
+                           MOVE RSP-CLAIM-TYPE TO
+                              RSP-CLAIM-LIST-TYPE(RSP-CLAIM-LIST-COUNT)
+                           MOVE RSP-CLAIM-AMOUNT TO
+                            RSP-CLAIM-LIST-AMOUNT(RSP-CLAIM-LIST-COUNT)
+                           MOVE RSP-CLAIM-DATE TO
+                               RSP-CLAIM-LIST-DATE(RSP-CLAIM-LIST-COUNT)
+                           MOVE RSP-CLAIM-DESC TO
+                               RSP-CLAIM-LIST-DESC(RSP-CLAIM-LIST-COUNT)
+                           MOVE RSP-CLAIM-PROVIDER TO
+                           RSP-CLAIM-LIST-PROVIDER(RSP-CLAIM-LIST-COUNT)
+                           MOVE RSP-CLAIM-STATUS TO
+                             RSP-CLAIM-LIST-STATUS(RSP-CLAIM-LIST-COUNT)
+                        END-IF
+                   END-IF
+                END-PERFORM
+
+                EXEC CICS
+                     ENDBR FILE(WS-FILE-NAME)
+                END-EXEC
+
+                STRING 'SUCCESS: '
+                       RSP-CLAIM-LIST-COUNT DELIMITED BY SIZE
+                       ' CLAIM RECORD(S) FOUND'
+                       DELIMITED BY SIZE
+                       INTO RSP-CLAIM-OUTPUT-MESSAGE
+           END-IF
+           EXIT.
+      ******************************************************************
+      /
+       DO-LIST-PENDING-CLAIM-REC SECTION.
+      ************************************
+      *
+      ******************************************************************
+      * FAST KEYED BROWSE OF CLAIMS CURRENTLY SITTING IN 'PEND' STATUS,
+      * USING THE CLAIMCIP PATH OVER THE CLAIMCIX ALTERNATE INDEX
+      * (KEYED ON RSP-CLAIM-STATUS) INSTEAD OF A FULL SEQUENTIAL SCAN
+      * OF THE CLAIMCIF BASE CLUSTER.
+      ******************************************************************
+           MOVE 'PEND' TO WS-LIST-KEY(1:4)
+           MOVE 'N' TO WS-LIST-EOF
+           MOVE ZEROS TO RSP-CLAIM-LIST-COUNT
+
+           EXEC CICS
+                STARTBR FILE(WS-PATH-FILE-NAME)
+                        RIDFLD(WS-LIST-KEY(1:4))
+                        GTEQ
+                        RESP(RSP-CLAIM-CICS-RESP)
+                        RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC
+
+           IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'ERROR: NO PENDING CLAIM RECORDS FOUND'
+                     TO RSP-CLAIM-OUTPUT-MESSAGE
+           ELSE
+                PERFORM UNTIL WS-LIST-AT-EOF
+                   OR RSP-CLAIM-LIST-COUNT = WS-LIST-MAX-ENTRIES
+                   EXEC CICS
+                        READNEXT FILE(WS-PATH-FILE-NAME)
+                                 INTO(RSP-CLAIM-RECORD)
+                                 RIDFLD(WS-LIST-KEY(1:4))
+                                 RESP(RSP-CLAIM-CICS-RESP)
+                                 RESP2(RSP-CLAIM-CICS-RESP2)
+                   END-EXEC
+                   IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                      OR RSP-CLAIM-STATUS NOT = 'PEND'
+                        MOVE 'Y' TO WS-LIST-EOF
+                   ELSE
+                        ADD 1 TO RSP-CLAIM-LIST-COUNT
+                        MOVE RSP-CLAIM-ID TO
+                                RSP-CLAIM-LIST-ID(RSP-CLAIM-LIST-COUNT)
+                        MOVE RSP-CLAIM-TYPE TO
+                              RSP-CLAIM-LIST-TYPE(RSP-CLAIM-LIST-COUNT)
+                        MOVE RSP-CLAIM-AMOUNT TO
+                            RSP-CLAIM-LIST-AMOUNT(RSP-CLAIM-LIST-COUNT)
+                        MOVE RSP-CLAIM-DATE TO
+                               RSP-CLAIM-LIST-DATE(RSP-CLAIM-LIST-COUNT)
+                        MOVE RSP-CLAIM-DESC TO
+                               RSP-CLAIM-LIST-DESC(RSP-CLAIM-LIST-COUNT)
+                        MOVE RSP-CLAIM-PROVIDER TO
+                           RSP-CLAIM-LIST-PROVIDER(RSP-CLAIM-LIST-COUNT)
+                        MOVE RSP-CLAIM-STATUS TO
+                             RSP-CLAIM-LIST-STATUS(RSP-CLAIM-LIST-COUNT)
+                   END-IF
+                END-PERFORM
+
+                EXEC CICS
+                     ENDBR FILE(WS-PATH-FILE-NAME)
+                END-EXEC
+
+                STRING 'SUCCESS: '
+                       RSP-CLAIM-LIST-COUNT DELIMITED BY SIZE
+                       ' PENDING CLAIM RECORD(S) FOUND'
+                       DELIMITED BY SIZE
+                       INTO RSP-CLAIM-OUTPUT-MESSAGE
+           END-IF
+           EXIT.
+      ******************************************************************
       /
        DO-UPDATE-CLAIM-REC SECTION.
       ******************************
       *
       ******************************************************************
       * READ THE CLAIMCIF FILE AND LOOK FOR THE CLAIM RECORD TO BE
-      * UPDATED.
+      * UPDATED. NOSUSPEND KEEPS THIS TRANSACTION FROM HANGING BEHIND
+      * ANOTHER TRANSACTION'S UPDATE OF THE SAME RECORD -- WITHOUT IT,
+      * CICS WOULD SUSPEND THIS TASK UNTIL THE OTHER ONE'S ENQUEUE IS
+      * RELEASED, WHICH A REST CLIENT HAS NO WAY TO INTERPRET. INSTEAD
+      * DFHRESP(LOCKED) COMES BACK IMMEDIATELY AND IS REPORTED AS A
+      * CLEAR "TRY AGAIN" MESSAGE RATHER THAN A TIMEOUT.
       ******************************************************************
            EXEC CICS
                 READ FILE(WS-FILE-NAME)
                      INTO(RSP-CLAIM-RECORD)
                      RIDFLD(REQ-CLAIM-ID)
                      UPDATE
+                     NOSUSPEND
                      RESP(RSP-CLAIM-CICS-RESP)
                      RESP2(RSP-CLAIM-CICS-RESP2)
            END-EXEC.
@@ -444,6 +2199,13 @@
                 WHEN DFHRESP(NOTFND)
                     MOVE 'ERROR: CLAIM RECORD FOR UPDATE NOT FOUND'
                          TO RSP-CLAIM-OUTPUT-MESSAGE
+                WHEN DFHRESP(LOCKED)
+                    STRING 'ERROR: CLAIM RECORD '
+                        REQ-CLAIM-ID DELIMITED BY SIZE
+                        ' IS BEING UPDATED BY ANOTHER TRANSACTION, '
+                        DELIMITED BY SIZE
+                        'TRY AGAIN' DELIMITED BY SIZE
+                        INTO RSP-CLAIM-OUTPUT-MESSAGE
                 WHEN DFHRESP(NORMAL)
                     PERFORM DO-REWRITE-CLAIM-REC
                 WHEN OTHER
@@ -454,15 +2216,83 @@
            END-EVALUATE
            EXIT.
       ******************************************************************
+      /
+       DO-VALIDATE-STATUS-TRANSITION SECTION.
+      *******************************************
+      *
+      ******************************************************************
+      * THE STATUS DOMAIN IS OKAY/PEND (SET AUTOMATICALLY BY
+      * DO-CALL-CLAIM-RULE) PLUS DENY/APPL/CLSD, WHICH ARE ONLY EVER SET
+      * BY AN ACTION 'U' UPDATE REQUEST. CLSD IS TERMINAL -- ONCE A
+      * CLAIM IS CLOSED IT CANNOT BE REOPENED THROUGH THIS SERVICE.
+      * MOVING TO THE SAME STATUS THE CLAIM IS ALREADY IN IS ALLOWED
+      * (A NO-OP REWRITE), BUT ANY OTHER STATUS VALUE, OR A TRANSITION
+      * NOT LISTED BELOW, IS REJECTED.
+      ******************************************************************
+           MOVE 'Y' TO WS-STATUS-TRANSITION-VALID-SW
+
+           EVALUATE TRUE
+               WHEN WS-NEW-CLAIM-STATUS = WS-OLD-CLAIM-STATUS
+                   CONTINUE
+               WHEN WS-OLD-CLAIM-STATUS = 'PEND' AND
+                    (WS-NEW-CLAIM-STATUS = 'OKAY' OR
+                     WS-NEW-CLAIM-STATUS = 'DENY')
+                   CONTINUE
+               WHEN WS-OLD-CLAIM-STATUS = 'OKAY' AND
+                    (WS-NEW-CLAIM-STATUS = 'APPL' OR
+                     WS-NEW-CLAIM-STATUS = 'CLSD')
+                   CONTINUE
+               WHEN WS-OLD-CLAIM-STATUS = 'DENY' AND
+                    (WS-NEW-CLAIM-STATUS = 'APPL' OR
+                     WS-NEW-CLAIM-STATUS = 'CLSD')
+                   CONTINUE
+               WHEN WS-OLD-CLAIM-STATUS = 'APPL' AND
+                    (WS-NEW-CLAIM-STATUS = 'OKAY' OR
+                     WS-NEW-CLAIM-STATUS = 'DENY' OR
+                     WS-NEW-CLAIM-STATUS = 'CLSD')
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'N' TO WS-STATUS-TRANSITION-VALID-SW
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
       /
        DO-REWRITE-CLAIM-REC SECTION.
       *******************************
       *
       ******************************************************************
       * UPDATE THE CLAIMCIF FILE WITH THE NEW VALUES THAT WAS SPECIFIED
-      * IN THE REQUEST.
+      * IN THE REQUEST. THE NEW STATUS MUST BE A RECOGNIZED STATUS CODE
+      * AND MUST BE A STATUS THE CLAIM IS ALLOWED TO MOVE TO FROM ITS
+      * CURRENT STATUS -- SEE DO-VALIDATE-STATUS-TRANSITION.
       ******************************************************************
-           MOVE REQ-FILLER TO RSP-CLAIM-STATUS
+           MOVE RSP-CLAIM-STATUS TO WS-OLD-CLAIM-STATUS
+           MOVE REQ-FILLER TO WS-NEW-CLAIM-STATUS
+
+           PERFORM DO-VALIDATE-STATUS-TRANSITION
+
+           IF NOT WS-STATUS-TRANSITION-VALID
+               STRING 'ERROR: CANNOT CHANGE CLAIM STATUS FROM '
+                      WS-OLD-CLAIM-STATUS DELIMITED BY SIZE
+                      ' TO ' DELIMITED BY SIZE
+                      WS-NEW-CLAIM-STATUS DELIMITED BY SIZE
+                      INTO RSP-CLAIM-OUTPUT-MESSAGE
+               EXIT SECTION
+           END-IF
+
+           MOVE WS-NEW-CLAIM-STATUS TO RSP-CLAIM-STATUS
+      ******************************************************************
+      * A DOCUMENT/ATTACHMENT REFERENCE (E.G. A SCANNED EOB OR RECEIPT
+      * UPLOADED AFTER THE CLAIM WAS SUBMITTED) CAN BE ATTACHED OR
+      * REPLACED ON THE SAME UPDATE REQUEST THAT CHANGES STATUS. SPACES
+      * MEANS THE CALLER ISN'T TOUCHING THE DOCUMENT REFERENCE.
+      ******************************************************************
+           IF REQ-CLAIM-DOCUMENT-ID NOT = SPACES
+               MOVE REQ-CLAIM-DOCUMENT-ID TO RSP-CLAIM-DOCUMENT-ID
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           MOVE WS-ABSTIME TO RSP-CLAIM-LAST-UPDATED
 
            EXEC CICS
                 REWRITE FILE(WS-FILE-NAME)
@@ -478,6 +2308,7 @@
                     STRING 'SUCCESS: CLAIM RECORD UPDATED FOR '
                        REQ-CLAIM-ID DELIMITED BY SIZE
                        INTO RSP-CLAIM-OUTPUT-MESSAGE
+                    PERFORM DO-WRITE-CLAIM-HISTORY
                 WHEN OTHER
                     MOVE RSP-CLAIM-CICS-RESP TO WS-CICS-RESP-CODE-NUM
                     STRING 'ERROR: CICS REWRITE RESPONSE CODE = '
@@ -486,6 +2317,37 @@
            END-EVALUATE
            EXIT.
       ******************************************************************
+      /
+       DO-WRITE-CLAIM-HISTORY SECTION.
+      **********************************
+      *
+      ******************************************************************
+      * APPEND A ROW TO THE CLAIMHIS VSAM ESDS RECORDING THE STATUS
+      * CHANGE THAT DO-REWRITE-CLAIM-REC JUST MADE, SO THE CURRENT
+      * CLAIMCIF SNAPSHOT ISN'T THE ONLY RECORD OF WHAT HAPPENED.
+      ******************************************************************
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+
+           MOVE REQ-CLAIM-ID         TO HIS-CLAIM-ID
+           MOVE WS-OLD-CLAIM-STATUS  TO HIS-OLD-STATUS
+           MOVE RSP-CLAIM-STATUS     TO HIS-NEW-STATUS
+           MOVE WS-ABSTIME           TO HIS-TIMESTAMP
+           MOVE WS-USERID            TO HIS-USERID
+
+           EXEC CICS
+                WRITE FILE(WS-HISTORY-FILE-NAME)
+                      FROM(CLAIM-HISTORY-RECORD)
+                      RESP(RSP-CLAIM-CICS-RESP)
+                      RESP2(RSP-CLAIM-CICS-RESP2)
+           END-EXEC.
+
+           IF RSP-CLAIM-CICS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'ERROR WRITING CLAIM HISTORY RECORD'
+                  TO WS-MSG-TO-WRITE
+                PERFORM DO-WRITE-TO-CSMT
+           END-IF
+           EXIT.
+      ******************************************************************
       /
        DO-WRITE-TO-CSMT SECTION.
       ***************************
