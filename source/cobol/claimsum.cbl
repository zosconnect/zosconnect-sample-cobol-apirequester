@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLAIMSUM.
+      ******************************************************************
+      * DAILY CLAIMS SUMMARY REPORT                                    *
+      *                                                                *
+      * READS THE LIVE CLAIM FILE (CLAIMCIF) SEQUENTIALLY AND TOTALS   *
+      * CLAIM COUNT AND CLAIM AMOUNT BY CLAIM TYPE (USING THE SAME     *
+      * CLAIM-TYPE-TABLE LOOKUP CLAIMCI0 USES TO VALIDATE CLAIMS) AND  *
+      * BY RSP-CLAIM-STATUS, SO THE DAILY OPERATIONS REVIEW HAS A      *
+      * SINGLE REPORT OF VOLUME AND DOLLARS PROCESSED INSTEAD OF       *
+      * HAVING TO QUERY CLAIMCIF DIRECTLY.                             *
+      *                                                                *
+      * INPUT  : CLAIMCIF - THE VSAM KSDS CLAIM FILE, READ             *
+      *          SEQUENTIALLY IN CLAIM-ID ORDER.                      *
+      * OUTPUT : SUMRPT   - THE SUMMARY REPORT.                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-FILE ASSIGN TO CLAIMCIF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-CLAIM-ID
+               FILE STATUS IS WS-CLAIM-FILE-STATUS.
+           SELECT SUMMARY-REPORT ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-FILE.
+       01  CF-CLAIM-RECORD.
+           05  CF-CLAIM-ID             PIC X(8).
+           05  CF-CLAIM-DETAILS.
+               10  CF-CLAIM-TYPE       PIC X(8).
+               10  CF-CLAIM-AMOUNT     COMP-2 SYNC.
+               10  CF-CLAIM-DATE       PIC X(10).
+               10  CF-CLAIM-DESC       PIC X(21).
+               10  CF-CLAIM-PROVIDER   PIC X(21).
+               10  CF-CLAIM-STATUS     PIC X(4).
+               10  CF-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+               10  CF-CLAIM-MEMBER-ID  PIC X(8).
+               10  CF-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+               10  CF-CLAIM-LINE-ITEM OCCURS 10 TIMES.
+                   15  CF-LINE-PROCEDURE-CODE PIC X(8).
+                   15  CF-LINE-AMOUNT         COMP-2 SYNC.
+                   15  CF-LINE-DESC           PIC X(21).
+               10  CF-CLAIM-NETWORK-STATUS PIC X(1).
+               10  CF-CLAIM-EXTRACTED-FLAG PIC X(1).
+               10  CF-CLAIM-CURRENCY-CODE PIC X(3).
+               10  CF-CLAIM-DOCUMENT-ID PIC X(16).
+
+       FD  SUMMARY-REPORT
+           RECORDING MODE IS F.
+       01  SUMMARY-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY CLAIMTYP.
+
+       01  WS-CLAIM-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-CLAIM-FILE-EOF           PIC X(1) VALUE 'N'.
+           88  WS-CLAIM-FILE-AT-EOF              VALUE 'Y'.
+
+       01  WS-TYPE-SUMMARY-TABLE.
+           05  WS-TYPE-SUMMARY-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-TS-IDX.
+               10  WS-TS-COUNT         PIC 9(7) VALUE 0.
+               10  WS-TS-AMOUNT        COMP-2 VALUE 0.
+
+       01  WS-STATUS-COUNT-OKAY        PIC 9(7) VALUE 0.
+       01  WS-STATUS-COUNT-PEND        PIC 9(7) VALUE 0.
+       01  WS-STATUS-COUNT-DENY        PIC 9(7) VALUE 0.
+       01  WS-STATUS-COUNT-APPL        PIC 9(7) VALUE 0.
+       01  WS-STATUS-COUNT-CLSD        PIC 9(7) VALUE 0.
+       01  WS-STATUS-COUNT-OTHER       PIC 9(7) VALUE 0.
+       01  WS-TOTAL-COUNT               PIC 9(7) VALUE 0.
+       01  WS-TOTAL-AMOUNT               COMP-2 VALUE 0.
+
+       01  WS-EDIT-COUNT                PIC ZZZ,ZZ9.
+       01  WS-EDIT-AMOUNT               PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       DO-MAIN-CONTROL SECTION.
+           OPEN INPUT CLAIM-FILE
+           OPEN OUTPUT SUMMARY-REPORT
+
+           PERFORM DO-LOAD-CLAIM-TYPE-TABLE
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           MOVE 'DAILY CLAIMS SUMMARY REPORT' TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           PERFORM UNTIL WS-CLAIM-FILE-AT-EOF
+               READ CLAIM-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CLAIM-FILE-EOF
+                   NOT AT END
+                       PERFORM DO-ACCUMULATE-CLAIM-REC
+               END-READ
+           END-PERFORM
+
+           PERFORM DO-WRITE-TYPE-TOTALS
+           PERFORM DO-WRITE-STATUS-TOTALS
+           PERFORM DO-WRITE-GRAND-TOTAL
+
+           CLOSE CLAIM-FILE
+           CLOSE SUMMARY-REPORT
+
+           STOP RUN.
+
+       DO-LOAD-CLAIM-TYPE-TABLE SECTION.
+      ******************************************************************
+      * SAME FIVE CLAIM TYPES CLAIMCI0 LOADS INTO CLAIM-TYPE-TABLE --
+      * KEPT IN STEP WITH DO-LOAD-CLAIM-TYPE-TABLE IN CLAIMCI0.
+      ******************************************************************
+           MOVE 1 TO CLAIM-TYPE-COUNT
+           MOVE 'DRUG'    TO CT-CODE(1)
+           MOVE 'PRESCRIPTION DRUG'   TO CT-DESC(1)
+           MOVE 4         TO CT-LENGTH(1)
+           MOVE 500       TO CT-AUTO-APPROVAL-MAX(1)
+
+           ADD 1 TO CLAIM-TYPE-COUNT
+           MOVE 'DENTAL'  TO CT-CODE(2)
+           MOVE 'DENTAL CARE'         TO CT-DESC(2)
+           MOVE 6         TO CT-LENGTH(2)
+           MOVE 1500      TO CT-AUTO-APPROVAL-MAX(2)
+
+           ADD 1 TO CLAIM-TYPE-COUNT
+           MOVE 'MEDICAL' TO CT-CODE(3)
+           MOVE 'MEDICAL CARE'        TO CT-DESC(3)
+           MOVE 7         TO CT-LENGTH(3)
+           MOVE 5000      TO CT-AUTO-APPROVAL-MAX(3)
+
+           ADD 1 TO CLAIM-TYPE-COUNT
+           MOVE 'VISION'  TO CT-CODE(4)
+           MOVE 'VISION CARE'         TO CT-DESC(4)
+           MOVE 6         TO CT-LENGTH(4)
+           MOVE 800       TO CT-AUTO-APPROVAL-MAX(4)
+
+           ADD 1 TO CLAIM-TYPE-COUNT
+           MOVE 'MENTAL'  TO CT-CODE(5)
+           MOVE 'MENTAL HEALTH CARE'  TO CT-DESC(5)
+           MOVE 6         TO CT-LENGTH(5)
+           MOVE 3000      TO CT-AUTO-APPROVAL-MAX(5)
+           EXIT.
+
+       DO-ACCUMULATE-CLAIM-REC SECTION.
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD CF-CLAIM-AMOUNT TO WS-TOTAL-AMOUNT
+
+           SET CT-IDX TO 1
+           SEARCH CLAIM-TYPE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CT-CODE(CT-IDX) = CF-CLAIM-TYPE
+                   ADD 1 TO WS-TS-COUNT(CT-IDX)
+                   ADD CF-CLAIM-AMOUNT TO WS-TS-AMOUNT(CT-IDX)
+           END-SEARCH
+
+           EVALUATE CF-CLAIM-STATUS
+               WHEN 'OKAY'
+                   ADD 1 TO WS-STATUS-COUNT-OKAY
+               WHEN 'PEND'
+                   ADD 1 TO WS-STATUS-COUNT-PEND
+               WHEN 'DENY'
+                   ADD 1 TO WS-STATUS-COUNT-DENY
+               WHEN 'APPL'
+                   ADD 1 TO WS-STATUS-COUNT-APPL
+               WHEN 'CLSD'
+                   ADD 1 TO WS-STATUS-COUNT-CLSD
+               WHEN OTHER
+                   ADD 1 TO WS-STATUS-COUNT-OTHER
+           END-EVALUATE
+           EXIT.
+
+       DO-WRITE-TYPE-TOTALS SECTION.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           MOVE 'TOTALS BY CLAIM TYPE' TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+                   UNTIL CT-IDX > CLAIM-TYPE-COUNT
+               MOVE WS-TS-COUNT(CT-IDX) TO WS-EDIT-COUNT
+               MOVE WS-TS-AMOUNT(CT-IDX) TO WS-EDIT-AMOUNT
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING CT-CODE(CT-IDX) DELIMITED BY SPACE
+                   '  COUNT: ' WS-EDIT-COUNT
+                   '  AMOUNT: ' WS-EDIT-AMOUNT
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM
+           EXIT.
+
+       DO-WRITE-STATUS-TOTALS SECTION.
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           MOVE 'TOTALS BY CLAIM STATUS' TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STATUS-COUNT-OKAY TO WS-EDIT-COUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'OKAY  COUNT: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STATUS-COUNT-PEND TO WS-EDIT-COUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'PEND  COUNT: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STATUS-COUNT-DENY TO WS-EDIT-COUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'DENY  COUNT: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STATUS-COUNT-APPL TO WS-EDIT-COUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'APPL  COUNT: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STATUS-COUNT-CLSD TO WS-EDIT-COUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'CLSD  COUNT: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-STATUS-COUNT-OTHER TO WS-EDIT-COUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'OTHER COUNT: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           EXIT.
+
+       DO-WRITE-GRAND-TOTAL SECTION.
+           MOVE WS-TOTAL-COUNT TO WS-EDIT-COUNT
+           MOVE WS-TOTAL-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'GRAND TOTAL  COUNT: ' WS-EDIT-COUNT
+               '  AMOUNT: ' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           EXIT.
