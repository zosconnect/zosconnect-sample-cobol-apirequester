@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      * COPYBOOK FOR SAMPLE CICS CLAIMS APPLICATION (CLAIM TYPE TABLE) *
+      *                                                                *
+      * IN-STORAGE TABLE OF VALID REQ-CLAIM-TYPE VALUES, LOADED ONCE   *
+      * BY DO-LOAD-CLAIM-TYPE-TABLE IN CLAIMCI0 AND SEARCHED BY BOTH   *
+      * DO-VALIDATE-CLAIM-REC (IS THE TYPE ON THE REQUEST VALID?) AND  *
+      * DO-CALL-CLAIM-RULE (WHAT claimType-length SHOULD BE SENT TO    *
+      * THE RULE API, AND IS THE AMOUNT OVER THE AUTO-APPROVAL         *
+      * CEILING FOR THIS TYPE?). ADDING A NEW CLAIM CATEGORY IS A       *
+      * MATTER OF ADDING ANOTHER MOVE IN DO-LOAD-CLAIM-TYPE-TABLE, NOT *
+      * A CODE CHANGE TO AN EVALUATE.                                  *
+      *                                                                *
+      ******************************************************************
+       01 CLAIM-TYPE-TABLE.
+          05 CLAIM-TYPE-ENTRY OCCURS 5 TIMES
+                               INDEXED BY CT-IDX.
+             10 CT-CODE               PIC X(8).
+             10 CT-DESC               PIC X(20).
+             10 CT-LENGTH             PIC 9(2).
+             10 CT-AUTO-APPROVAL-MAX  COMP-2 SYNC.
+       01 CLAIM-TYPE-COUNT            PIC 9(2) VALUE 0.
