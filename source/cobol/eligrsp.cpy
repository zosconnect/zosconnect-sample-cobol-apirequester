@@ -0,0 +1,68 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'getMemberEligibility_200_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '4.3'.
+      *
+      *
+      *      06 RespBody.
+      *
+      *
+      * JSON schema keyword 'RespBody->eligible' is optional. The
+      *  number of instances present is indicated in field
+      *  'eligible-num'.
+      * There should be at least '0' instance(s).
+      * There should be at most '1' instance(s).
+      *        09 eligible-num                  PIC S9(9) COMP-5 SYNC.
+      *
+      *
+      *        09 eligible.
+      *
+      * Comments for field 'eligible2':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->eligible'.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *          12 eligible2-length              PIC S9999 COMP-5
+      *  SYNC.
+      *          12 eligible2                     PIC X(255).
+      *
+      *
+      * JSON schema keyword 'RespBody->reason' is optional. The number
+      *  of instances present is indicated in field 'reason-num'.
+      * There should be at least '0' instance(s).
+      * There should be at most '1' instance(s).
+      *        09 reason-num                    PIC S9(9) COMP-5 SYNC.
+      *
+      *
+      *        09 reason.
+      *
+      * Comments for field 'reason2':
+      * This field represents the value of JSON schema keyword
+      *  'RespBody->reason'.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *          12 reason2-length                PIC S9999 COMP-5
+      *  SYNC.
+      *          12 reason2                       PIC X(255).
+      *
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+             06 RespBody.
+
+               09 eligible-num                  PIC S9(9) COMP-5 SYNC.
+
+               09 eligible.
+                 12 eligible2-length              PIC S9999 COMP-5
+            SYNC.
+                 12 eligible2                     PIC X(255).
+
+               09 reason-num                    PIC S9(9) COMP-5 SYNC.
+
+               09 reason.
+                 12 reason2-length                PIC S9999 COMP-5
+            SYNC.
+                 12 reason2                       PIC X(255).
