@@ -28,6 +28,17 @@
       * This field contains a "HEXADEC" type floating point number.
       *        09 claimAmount                   COMP-2 SYNC.
       *
+      * Comments for field 'currencyCode':
+      * This field represents the value of JSON schema keyword
+      *  'ReqQueryParameters->currencyCode'.
+      * JSON schema description: The ISO 4217 currency code the claim
+      *  amount is denominated in.
+      * JSON schema type: 'string'.
+      * This field contains a varying length array of characters or
+      *  binary data.
+      *        09 currencyCode-length           PIC S9999 COMP-5 SYNC.
+      *        09 currencyCode                  PIC X(255).
+      *
       *
       * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
 
@@ -35,4 +46,6 @@
                09 claimType-length              PIC S9999 COMP-5 SYNC.
                09 claimType                     PIC X(255).
                09 claimAmount                   COMP-2 SYNC.
+               09 currencyCode-length           PIC S9999 COMP-5 SYNC.
+               09 currencyCode                  PIC X(255).
 
