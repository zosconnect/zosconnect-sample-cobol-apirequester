@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      * COPYBOOK FOR SAMPLE CICS CLAIMS APPLICATION (AUDIT TRAIL)      *
+      *                                                                *
+      * RECORD LAYOUT FOR CLAIMAUD, A VSAM ESDS THAT CAPTURES EVERY    *
+      * OUTCOME OF THE CLAIM-RULE REST API CALL MADE BY               *
+      * DO-CALL-CLAIM-RULE IN CLAIMCI0.  ONE RECORD IS APPENDED PER    *
+      * CALL, IN ADDITION TO (NOT INSTEAD OF) THE CSMT TD QUEUE LINE,  *
+      * SO A COMPLIANCE REPORT CAN BE PRODUCED WITHOUT GREPPING CSMT   *
+      * DUMPS.                                                         *
+      *                                                                *
+      ******************************************************************
+       01 CLAIM-AUDIT-RECORD.
+          05 AUD-CLAIM-ID             PIC X(8).
+          05 AUD-TIMESTAMP            PIC S9(15) COMP-3.
+          05 AUD-REQUEST-CLAIM-TYPE   PIC X(8).
+          05 AUD-REQUEST-CLAIM-AMOUNT COMP-2 SYNC.
+          05 AUD-BAQ-RETURN-CODE      PIC S9(9) COMP-5.
+          05 AUD-BAQ-STATUS-CODE      PIC S9(9) COMP-5.
+          05 AUD-BAQ-STATUS-MESSAGE   PIC X(80).
+          05 AUD-RESPONSE-STATUS      PIC X(20).
+          05 AUD-RESPONSE-REASON      PIC X(40).
+          05 AUD-RESULTING-STATUS     PIC X(4).
