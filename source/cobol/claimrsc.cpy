@@ -21,6 +21,31 @@
                 10 RSP-CLAIM-DESC        PIC X(21).
                 10 RSP-CLAIM-PROVIDER    PIC X(21).
                 10 RSP-CLAIM-STATUS      PIC X(4).
+                10 RSP-CLAIM-LAST-UPDATED PIC S9(15) COMP-3.
+                10 RSP-CLAIM-MEMBER-ID   PIC X(8).
+                10 RSP-CLAIM-LINE-ITEM-COUNT PIC 9(2).
+                10 RSP-CLAIM-LINE-ITEM   OCCURS 10 TIMES.
+                   15 RSP-LINE-PROCEDURE-CODE PIC X(8).
+                   15 RSP-LINE-AMOUNT         COMP-2 SYNC.
+                   15 RSP-LINE-DESC           PIC X(21).
+                10 RSP-CLAIM-NETWORK-STATUS PIC X(1).
+                10 RSP-CLAIM-EXTRACTED-FLAG PIC X(1).
+                   88 RSP-CLAIM-EXTRACTED          VALUE 'Y'.
+                   88 RSP-CLAIM-NOT-EXTRACTED      VALUE 'N'.
+                10 RSP-CLAIM-CURRENCY-CODE PIC X(3).
+                10 RSP-CLAIM-DOCUMENT-ID PIC X(16).
           03 RSP-CLAIM-CICS-RESP         PIC S9(8) COMP.
           03 RSP-CLAIM-CICS-RESP2        PIC S9(8) COMP.
           03 RSP-CLAIM-OUTPUT-MESSAGE    PIC X(80).
+      ******************************************************************
+      * LIST OF CLAIM RECORDS RETURNED BY A BROWSE (ACTION 'L' OR 'P')
+      ******************************************************************
+          03 RSP-CLAIM-LIST-COUNT        PIC 9(4) VALUE ZEROS.
+          03 RSP-CLAIM-LIST-ENTRY        OCCURS 25 TIMES.
+             05 RSP-CLAIM-LIST-ID           PIC X(8).
+             05 RSP-CLAIM-LIST-TYPE         PIC X(8).
+             05 RSP-CLAIM-LIST-AMOUNT       COMP-2 SYNC.
+             05 RSP-CLAIM-LIST-DATE         PIC X(10).
+             05 RSP-CLAIM-LIST-DESC         PIC X(21).
+             05 RSP-CLAIM-LIST-PROVIDER     PIC X(21).
+             05 RSP-CLAIM-LIST-STATUS       PIC X(4).
